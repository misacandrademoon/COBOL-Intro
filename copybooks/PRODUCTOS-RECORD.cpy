@@ -0,0 +1,11 @@
+       01  PRODUCTOS-RECORD.
+           05 PROD-CODIGO       PIC X(5).
+           05 PROD-NOMBRE       PIC X(20).
+           05 PROD-PRECIO       PIC 9(7)V99.
+           05 PROD-STOCK        PIC 9(5).
+           05 PROD-CATEGORIA    PIC X(4).
+           05 PROD-COD-PROVEEDOR PIC X(4).
+           05 PROD-UPC          PIC X(12).
+           05 PROD-ESTADO        PIC X(1).
+               88 PROD-ACTIVO        VALUE "A".
+               88 PROD-DESCONTINUADO VALUE "D".

@@ -0,0 +1,14 @@
+       01  AUDIT-RECORD.
+           05 AUDIT-DATE         PIC 9(8).
+           05 AUDIT-TIME         PIC 9(6).
+           05 AUDIT-PROGRAM      PIC X(17).
+           05 AUDIT-ACTION       PIC X(1).
+           05 AUDIT-CODE         PIC X(5).
+           05 AUDIT-BEFORE.
+               10 AUDIT-BEFORE-NAME  PIC X(20).
+               10 AUDIT-BEFORE-PRICE PIC 9(7)V99.
+               10 AUDIT-BEFORE-STOCK PIC 9(5).
+           05 AUDIT-AFTER.
+               10 AUDIT-AFTER-NAME   PIC X(20).
+               10 AUDIT-AFTER-PRICE  PIC 9(7)V99.
+               10 AUDIT-AFTER-STOCK  PIC 9(5).

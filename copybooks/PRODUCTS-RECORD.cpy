@@ -0,0 +1,11 @@
+       01  PRODUCTS-RECORD.
+           05 PROD-CODE         PIC X(5).
+           05 PROD-NAME         PIC X(20).
+           05 PROD-PRICE        PIC 9(7)V99.
+           05 PROD-STOCK        PIC 9(5).
+           05 PROD-CATEGORY     PIC X(4).
+           05 PROD-SUPPLIER-CODE PIC X(4).
+           05 PROD-UPC          PIC X(12).
+           05 PROD-STATUS        PIC X(1).
+               88 PROD-ACTIVE        VALUE "A".
+               88 PROD-DISCONTINUED  VALUE "D".

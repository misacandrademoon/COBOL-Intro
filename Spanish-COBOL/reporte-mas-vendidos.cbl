@@ -0,0 +1,154 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Acumula VENTA-CANTIDAD por codigo de producto a
+      *          partir de VENTAS.DAT, ordena los totales en forma
+      *          descendente e imprime los 10 productos mas vendidos.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REPORTE-MAS-VENDIDOS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VENTAS-FILE ASSIGN TO "VENTAS.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS FS-VENTAS.
+
+           SELECT PRODUCTOS-FILE ASSIGN TO "PRODUCTOS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PROD-CODIGO
+               FILE STATUS IS FS-PRODUCTOS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  VENTAS-FILE.
+       01  VENTAS-RECORD.
+           05 VENTA-CODIGO        PIC X(05).
+           05 VENTA-CANTIDAD      PIC 9(05).
+           05 VENTA-FECHA         PIC 9(08).
+           05 VENTA-CLAVE-CLIENTE PIC X(10).
+
+       FD  PRODUCTOS-FILE.
+       COPY PRODUCTOS-RECORD.
+
+       WORKING-STORAGE SECTION.
+       01  FS-VENTAS             PIC XX.
+           88 FS-VENTAS-OK       VALUE "00".
+           88 FS-VENTAS-EOF      VALUE "10".
+
+       01  FS-PRODUCTOS          PIC XX.
+           88 FS-PRODUCTOS-OK    VALUE "00".
+
+       01  WS-TABLA-RESUMEN.
+           05 WS-RESUMEN-ENTRADA OCCURS 100 TIMES INDEXED BY WS-IDX.
+               10 WS-SUM-CODIGO  PIC X(5).
+               10 WS-SUM-CANT    PIC 9(7).
+       01  WS-TOTAL-ENTRADAS     PIC 9(3) VALUE ZERO.
+       01  WS-ENCONTRADO-FLAG    PIC X VALUE "N".
+           88 WS-ENCONTRADO      VALUE "S".
+
+       01  WS-ORDEN-I             PIC 9(3).
+       01  WS-ORDEN-J             PIC 9(3).
+       01  WS-INTERCAMBIO-CODIGO  PIC X(5).
+       01  WS-INTERCAMBIO-CANT    PIC 9(7).
+
+       01  WS-LIMITE-RANGO        PIC 9(3) VALUE 10.
+       01  WS-CONTADOR-IMPRESOS   PIC 9(3) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM ABRIR-ARCHIVOS.
+           IF FS-VENTAS-OK AND FS-PRODUCTOS-OK
+               PERFORM CONSTRUIR-TABLA-RESUMEN
+               PERFORM ORDENAR-TABLA-DESCENDENTE
+               DISPLAY " "
+               DISPLAY "REPORTE DE PRODUCTOS MAS VENDIDOS"
+               DISPLAY "POS  COD   NOMBRE                CANT VENDIDA"
+               PERFORM IMPRIMIR-MAS-VENDIDO
+                  VARYING WS-IDX FROM 1 BY 1
+                  UNTIL WS-IDX > WS-TOTAL-ENTRADAS
+                     OR WS-CONTADOR-IMPRESOS >= WS-LIMITE-RANGO
+           END-IF.
+           PERFORM CERRAR-ARCHIVOS.
+           STOP RUN.
+
+       ABRIR-ARCHIVOS.
+           OPEN INPUT VENTAS-FILE.
+           IF NOT FS-VENTAS-OK
+               DISPLAY "ERROR AL ABRIR VENTAS.DAT: " FS-VENTAS
+           END-IF.
+           OPEN INPUT PRODUCTOS-FILE.
+           IF NOT FS-PRODUCTOS-OK
+               DISPLAY "ERROR AL ABRIR PRODUCTOS.DAT: " FS-PRODUCTOS
+           END-IF.
+
+       CONSTRUIR-TABLA-RESUMEN.
+           PERFORM LEER-SIGUIENTE-VENTA.
+           PERFORM ACUMULAR-VENTA UNTIL FS-VENTAS-EOF.
+
+       LEER-SIGUIENTE-VENTA.
+           READ VENTAS-FILE NEXT RECORD
+               AT END
+                   SET FS-VENTAS-EOF TO TRUE
+           END-READ.
+
+       ACUMULAR-VENTA.
+           MOVE "N" TO WS-ENCONTRADO-FLAG
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+              UNTIL WS-IDX > WS-TOTAL-ENTRADAS OR WS-ENCONTRADO
+               IF WS-SUM-CODIGO (WS-IDX) = VENTA-CODIGO
+                   ADD VENTA-CANTIDAD TO WS-SUM-CANT (WS-IDX)
+                   MOVE "S" TO WS-ENCONTRADO-FLAG
+               END-IF
+           END-PERFORM
+           IF NOT WS-ENCONTRADO
+               ADD 1 TO WS-TOTAL-ENTRADAS
+               MOVE VENTA-CODIGO TO WS-SUM-CODIGO (WS-TOTAL-ENTRADAS)
+               MOVE VENTA-CANTIDAD TO WS-SUM-CANT (WS-TOTAL-ENTRADAS)
+           END-IF
+           PERFORM LEER-SIGUIENTE-VENTA.
+
+       ORDENAR-TABLA-DESCENDENTE.
+           PERFORM VARYING WS-ORDEN-I FROM 1 BY 1
+              UNTIL WS-ORDEN-I >= WS-TOTAL-ENTRADAS
+               PERFORM VARYING WS-ORDEN-J FROM 1 BY 1
+                  UNTIL WS-ORDEN-J > WS-TOTAL-ENTRADAS - WS-ORDEN-I
+                   IF WS-SUM-CANT (WS-ORDEN-J) <
+                      WS-SUM-CANT (WS-ORDEN-J + 1)
+                       MOVE WS-SUM-CODIGO (WS-ORDEN-J)
+                          TO WS-INTERCAMBIO-CODIGO
+                       MOVE WS-SUM-CANT (WS-ORDEN-J)
+                          TO WS-INTERCAMBIO-CANT
+                       MOVE WS-SUM-CODIGO (WS-ORDEN-J + 1)
+                          TO WS-SUM-CODIGO (WS-ORDEN-J)
+                       MOVE WS-SUM-CANT (WS-ORDEN-J + 1)
+                          TO WS-SUM-CANT (WS-ORDEN-J)
+                       MOVE WS-INTERCAMBIO-CODIGO
+                          TO WS-SUM-CODIGO (WS-ORDEN-J + 1)
+                       MOVE WS-INTERCAMBIO-CANT
+                          TO WS-SUM-CANT (WS-ORDEN-J + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       IMPRIMIR-MAS-VENDIDO.
+           MOVE WS-SUM-CODIGO (WS-IDX) TO PROD-CODIGO
+           ADD 1 TO WS-CONTADOR-IMPRESOS
+           READ PRODUCTOS-FILE
+               INVALID KEY
+                   DISPLAY WS-CONTADOR-IMPRESOS "   "
+                      WS-SUM-CODIGO (WS-IDX)
+                      " (PRODUCTO NO ENCONTRADO) CANT "
+                      WS-SUM-CANT (WS-IDX)
+               NOT INVALID KEY
+                   DISPLAY WS-CONTADOR-IMPRESOS "   " PROD-CODIGO " "
+                      PROD-NOMBRE " " WS-SUM-CANT (WS-IDX)
+           END-READ.
+
+       CERRAR-ARCHIVOS.
+           CLOSE VENTAS-FILE
+           CLOSE PRODUCTOS-FILE.

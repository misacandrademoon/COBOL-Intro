@@ -11,7 +11,8 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT ARCHIVO-SECUENCIAL ASSIGN TO 'datos.dat'
-               ORGANIZATION IS SEQUENTIAL.
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ESTADO-ARCHIVO.
 
        DATA DIVISION.
        FILE SECTION.
@@ -24,24 +25,78 @@
        01 FIN-DE-DATOS      PIC X VALUE 'N'.
           88 NO-HAY-MAS     VALUE 'S'.
 
+       01 WS-ESTADO-ARCHIVO PIC XX.
+           88 WS-EA-OK          VALUE "00".
+           88 WS-EA-NO-EXISTE   VALUE "35".
+           88 WS-EA-FIN         VALUE "10".
+
        01 ID-ACTUAL         PIC 9(5) VALUE 1.
        01 NOMBRE-ACTUAL     PIC X(30).
 
+       01 WS-ENCONTRADO     PIC X VALUE 'N'.
+           88 NOMBRE-ENCONTRADO VALUE 'Y'.
+
+       01 WS-CANT-NOMBRES   PIC 9(5) VALUE ZERO.
+       01 WS-TABLA-NOMBRES.
+           05 WS-NOMBRE-TABLA PIC X(30)
+                             OCCURS 500 TIMES INDEXED BY WS-IDX.
+
        PROCEDURE DIVISION.
        PRINCIPAL.
            INITIALIZE FIN-DE-DATOS.
-           OPEN OUTPUT ARCHIVO-SECUENCIAL.
+           PERFORM DETERMINAR-SIGUIENTE-ID.
+           OPEN EXTEND ARCHIVO-SECUENCIAL.
+           IF WS-EA-NO-EXISTE
+               OPEN OUTPUT ARCHIVO-SECUENCIAL
+           END-IF.
            PERFORM UNTIL NO-HAY-MAS
                DISPLAY "Nombre: "
                ACCEPT NOMBRE-ACTUAL
                IF NOMBRE-ACTUAL = "FIN"
                    MOVE 'S' TO FIN-DE-DATOS
                ELSE
-                   MOVE ID-ACTUAL TO IDNUM
-                   MOVE NOMBRE-ACTUAL TO NOMBRE
-                   WRITE REGISTRO
-                   ADD 1 TO ID-ACTUAL
+                   PERFORM VERIFICAR-NOMBRE-DUPLICADO
+                   IF NOMBRE-ENCONTRADO
+                       DISPLAY "Nombre ya existe, no se agrega: "
+                          NOMBRE-ACTUAL
+                   ELSE
+                       MOVE ID-ACTUAL TO IDNUM
+                       MOVE NOMBRE-ACTUAL TO NOMBRE
+                       WRITE REGISTRO
+                       ADD 1 TO ID-ACTUAL
+                       ADD 1 TO WS-CANT-NOMBRES
+                       MOVE NOMBRE-ACTUAL
+                          TO WS-NOMBRE-TABLA (WS-CANT-NOMBRES)
+                   END-IF
                END-IF
            END-PERFORM.
            CLOSE ARCHIVO-SECUENCIAL.
            STOP RUN.
+
+       DETERMINAR-SIGUIENTE-ID.
+           OPEN INPUT ARCHIVO-SECUENCIAL.
+           IF WS-EA-OK
+               PERFORM UNTIL WS-EA-FIN
+                   READ ARCHIVO-SECUENCIAL
+                       AT END
+                           SET WS-EA-FIN TO TRUE
+                       NOT AT END
+                           IF IDNUM >= ID-ACTUAL
+                               COMPUTE ID-ACTUAL = IDNUM + 1
+                           END-IF
+                           ADD 1 TO WS-CANT-NOMBRES
+                           MOVE NOMBRE
+                              TO WS-NOMBRE-TABLA (WS-CANT-NOMBRES)
+                   END-READ
+               END-PERFORM
+               CLOSE ARCHIVO-SECUENCIAL
+           END-IF.
+
+       VERIFICAR-NOMBRE-DUPLICADO.
+           MOVE 'N' TO WS-ENCONTRADO.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+              UNTIL WS-IDX > WS-CANT-NOMBRES OR NOMBRE-ENCONTRADO
+               IF WS-NOMBRE-TABLA (WS-IDX) = NOMBRE-ACTUAL
+                   MOVE 'Y' TO WS-ENCONTRADO
+               END-IF
+           END-PERFORM.

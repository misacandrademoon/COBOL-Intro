@@ -21,89 +21,228 @@
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS FS-VENTAS.
 
+           SELECT ARCHIVO-CLIENTES ASSIGN TO "clientes.idx"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLAVE-CLIENTE
+               FILE STATUS IS FS-CLIENTES.
+
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDIT.LOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-AUDIT-LOG.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "VENTAS.CKP"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-CHECKPOINT.
+
        DATA DIVISION.
        FILE SECTION.
        FD PRODUCTOS-FILE.
-       01 PRODUCTOS-RECORD.
-           05 PROD-CODIGO         PIC X(05).
-           05 PROD-NOMBRE         PIC X(20).
-           05 PROD-PRECIO         PIC 9(07)V99.
-           05 PROD-STOCK          PIC 9(05).
+       COPY PRODUCTOS-RECORD.
 
        FD VENTAS-FILE.
        01 VENTAS-RECORD.
            05 VENTA-CODIGO        PIC X(05).
            05 VENTA-CANTIDAD      PIC 9(05).
+           05 VENTA-FECHA         PIC 9(08).
+           05 VENTA-CLAVE-CLIENTE PIC X(10).
+
+       FD ARCHIVO-CLIENTES.
+       01 REGISTRO-CLIENTE.
+           05 CLAVE-CLIENTE       PIC X(10).
+           05 NOMBRE-CLIENTE      PIC X(30).
+           05 TELEFONO            PIC X(15).
+
+       FD AUDIT-LOG-FILE.
+       COPY AUDIT-RECORD.
+
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+           05 CKP-COUNT           PIC 9(03).
+           05 CKP-LAST-CODE       PIC X(05).
+           05 CKP-REVENUE-TOTAL   PIC 9(09)V99.
 
        WORKING-STORAGE SECTION.
        01 FS-PRODUCTOS           PIC XX.
        01 FS-VENTAS              PIC XX.
+           88 FS-VENTAS-NOT-EXIST VALUE "35".
+       01 FS-CLIENTES            PIC XX.
+       01 FS-AUDIT-LOG           PIC XX.
+           88 FS-AUDIT-OK        VALUE "00".
+           88 FS-AUDIT-NOT-EXIST VALUE "35".
+       01 FS-CHECKPOINT          PIC XX.
+           88 FS-CHECKPOINT-OK   VALUE "00".
+           88 FS-CHECKPOINT-NOT-EXIST VALUE "35".
        01 WS-INDICE              PIC 9(03).
        01 WS-CONTADOR            PIC 9(03) VALUE ZERO.
        01 WS-COD-VENTA           PIC X(05).
        01 WS-CANT-VENTA          PIC 9(05).
+       01 WS-CLIENTE-VENTA       PIC X(10).
+       01 WS-TOTAL-INGRESOS      PIC 9(9)V99 VALUE ZERO.
+       01 WS-INGRESOS-EDIT       PIC Z,ZZZ,ZZ9.99.
 
        PROCEDURE DIVISION.
        INICIO.
+           MOVE 0 TO RETURN-CODE
            PERFORM ABRIR-ARCHIVOS
            PERFORM GENERAR-VENTAS
            PERFORM CERRAR-ARCHIVOS
-           STOP RUN.
+           GOBACK.
 
        ABRIR-ARCHIVOS.
-           OPEN INPUT PRODUCTOS-FILE
+           OPEN I-O PRODUCTOS-FILE
            IF FS-PRODUCTOS NOT = "00"
                DISPLAY "ERROR AL ABRIR PRODUCTOS.DAT"
-               STOP RUN
+               MOVE 8 TO RETURN-CODE
+               GOBACK
            END-IF
 
-           OPEN OUTPUT VENTAS-FILE
+           OPEN EXTEND VENTAS-FILE
+           IF FS-VENTAS-NOT-EXIST
+               OPEN OUTPUT VENTAS-FILE
+           END-IF
            IF FS-VENTAS NOT = "00"
                DISPLAY "ERROR AL CREAR VENTAS.DAT"
-               STOP RUN
+               MOVE 8 TO RETURN-CODE
+               GOBACK
            END-IF
-           .
-
-       GENERAR-VENTAS.
-           DISPLAY "GENERANDO ARCHIVO VENTAS.DAT..."
 
-           MOVE "00001" TO WS-COD-VENTA
-           MOVE 5 TO WS-CANT-VENTA
-           PERFORM ESCRIBIR-VENTA
+           OPEN INPUT ARCHIVO-CLIENTES
+           IF FS-CLIENTES NOT = "00"
+               DISPLAY "ERROR AL ABRIR clientes.idx"
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF
 
-           MOVE "00002" TO WS-COD-VENTA
-           MOVE 10 TO WS-CANT-VENTA
-           PERFORM ESCRIBIR-VENTA
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF FS-AUDIT-NOT-EXIST
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+           IF NOT FS-AUDIT-OK
+               DISPLAY "ERROR AL ABRIR AUDIT.LOG: " FS-AUDIT-LOG
+           END-IF
 
-           MOVE "00003" TO WS-COD-VENTA
-           MOVE 3 TO WS-CANT-VENTA
-           PERFORM ESCRIBIR-VENTA
+           PERFORM LEER-PUNTO-CONTROL
+           .
 
-           MOVE "00001" TO WS-COD-VENTA
-           MOVE 2 TO WS-CANT-VENTA
-           PERFORM ESCRIBIR-VENTA
+       LEER-PUNTO-CONTROL.
+           OPEN INPUT CHECKPOINT-FILE
+           IF FS-CHECKPOINT-OK
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKP-COUNT TO WS-CONTADOR
+                       MOVE CKP-REVENUE-TOTAL TO WS-TOTAL-INGRESOS
+                       DISPLAY "REANUDANDO TRAS " WS-CONTADOR
+                          " VENTAS YA PROCESADAS (ULTIMA: "
+                          CKP-LAST-CODE ")"
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
 
-           MOVE "00002" TO WS-COD-VENTA
-           MOVE 1 TO WS-CANT-VENTA
-           PERFORM ESCRIBIR-VENTA
+       GENERAR-VENTAS.
+           DISPLAY "GENERANDO VENTAS.DAT CON LAS VENTAS DEL DIA..."
+           DISPLAY "INGRESE CODIGO 'FIN  ' PARA TERMINAR"
+
+           MOVE SPACES TO WS-COD-VENTA
+           PERFORM UNTIL WS-COD-VENTA = "FIN"
+               DISPLAY "CODIGO DE PRODUCTO (5 caracteres): "
+                  WITH NO ADVANCING
+               ACCEPT WS-COD-VENTA
+               IF WS-COD-VENTA NOT = "FIN"
+                   DISPLAY "CANTIDAD VENDIDA (5 digitos): "
+                      WITH NO ADVANCING
+                   ACCEPT WS-CANT-VENTA
+                   IF WS-CANT-VENTA = ZERO
+                       DISPLAY "CANTIDAD INVALIDA - DEBE SER MAYOR "
+                          "QUE CERO"
+                   ELSE
+                       DISPLAY "CODIGO DE CLIENTE (10 caracteres): "
+                          WITH NO ADVANCING
+                       ACCEPT WS-CLIENTE-VENTA
+                       PERFORM ESCRIBIR-VENTA
+                   END-IF
+               END-IF
+           END-PERFORM
 
            DISPLAY "TOTAL VENTAS GENERADAS: " WS-CONTADOR
            .
 
        ESCRIBIR-VENTA.
+       MOVE WS-CLIENTE-VENTA TO CLAVE-CLIENTE
+       READ ARCHIVO-CLIENTES
+        INVALID KEY
+            DISPLAY "CLIENTE DESCONOCIDO: " WS-CLIENTE-VENTA
+        NOT INVALID KEY
+            PERFORM BUSCAR-Y-ESCRIBIR-VENTA
+       END-READ.
+
+       BUSCAR-Y-ESCRIBIR-VENTA.
        DISPLAY "Buscando código: " WS-COD-VENTA
        READ PRODUCTOS-FILE KEY IS WS-COD-VENTA
         INVALID KEY
             DISPLAY "PRODUCTO NO EXISTE: " WS-COD-VENTA
         NOT INVALID KEY
-            DISPLAY "Producto encontrado: " PROD-CODIGO
-            MOVE WS-COD-VENTA TO VENTA-CODIGO
-            MOVE WS-CANT-VENTA TO VENTA-CANTIDAD
-            WRITE VENTAS-RECORD
-            IF FS-VENTAS = "00"
-                ADD 1 TO WS-CONTADOR
-                DISPLAY "VENTA REGISTRADA: " WS-COD-VENTA
+            IF PROD-STOCK < WS-CANT-VENTA
+                DISPLAY "STOCK INSUFICIENTE PARA: " WS-COD-VENTA
+                   " (DISPONIBLE: " PROD-STOCK ")"
             ELSE
-                DISPLAY "ERROR AL ESCRIBIR VENTA"
+                DISPLAY "Producto encontrado: " PROD-CODIGO
+                MOVE "R" TO AUDIT-ACTION
+                MOVE PROD-CODIGO TO AUDIT-CODE
+                MOVE PROD-NOMBRE TO AUDIT-BEFORE-NAME
+                MOVE PROD-PRECIO TO AUDIT-BEFORE-PRICE
+                MOVE PROD-STOCK TO AUDIT-BEFORE-STOCK
+                SUBTRACT WS-CANT-VENTA FROM PROD-STOCK
+                REWRITE PRODUCTOS-RECORD
+                IF FS-PRODUCTOS NOT = "00"
+                    DISPLAY "ERROR AL ACTUALIZAR STOCK: " WS-COD-VENTA
+                ELSE
+                    MOVE PROD-NOMBRE TO AUDIT-AFTER-NAME
+                    MOVE PROD-PRECIO TO AUDIT-AFTER-PRICE
+                    MOVE PROD-STOCK TO AUDIT-AFTER-STOCK
+                    PERFORM ESCRIBIR-REGISTRO-AUDITORIA
+                    MOVE WS-COD-VENTA TO VENTA-CODIGO
+                    MOVE WS-CANT-VENTA TO VENTA-CANTIDAD
+                    MOVE WS-CLIENTE-VENTA TO VENTA-CLAVE-CLIENTE
+                    ACCEPT VENTA-FECHA FROM DATE YYYYMMDD
+                    WRITE VENTAS-RECORD
+                    IF FS-VENTAS = "00"
+                        ADD 1 TO WS-CONTADOR
+                        COMPUTE WS-TOTAL-INGRESOS = WS-TOTAL-INGRESOS +
+                           PROD-PRECIO * WS-CANT-VENTA
+                        DISPLAY "VENTA REGISTRADA: " WS-COD-VENTA
+                        PERFORM ESCRIBIR-PUNTO-CONTROL
+                    ELSE
+                        DISPLAY "ERROR AL ESCRIBIR VENTA"
+                    END-IF
+                END-IF
             END-IF
        END-READ.
+
+       ESCRIBIR-PUNTO-CONTROL.
+           MOVE WS-CONTADOR TO CKP-COUNT.
+           MOVE WS-COD-VENTA TO CKP-LAST-CODE.
+           MOVE WS-TOTAL-INGRESOS TO CKP-REVENUE-TOTAL.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       ESCRIBIR-REGISTRO-AUDITORIA.
+           ACCEPT AUDIT-DATE FROM DATE YYYYMMDD
+           ACCEPT AUDIT-TIME FROM TIME
+           MOVE "CREAR-VENTAS" TO AUDIT-PROGRAM
+           WRITE AUDIT-RECORD
+           .
+
+       CERRAR-ARCHIVOS.
+           MOVE WS-TOTAL-INGRESOS TO WS-INGRESOS-EDIT
+           DISPLAY "INGRESOS TOTALES DEL LOTE: " WS-INGRESOS-EDIT
+           CLOSE PRODUCTOS-FILE
+           CLOSE VENTAS-FILE
+           CLOSE ARCHIVO-CLIENTES
+           IF FS-AUDIT-OK
+               CLOSE AUDIT-LOG-FILE
+           END-IF
+           DELETE FILE CHECKPOINT-FILE.

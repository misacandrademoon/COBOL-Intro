@@ -8,16 +8,21 @@
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS PROD-CODIGO
+               ALTERNATE RECORD KEY IS PROD-NOMBRE WITH DUPLICATES
+               ALTERNATE RECORD KEY IS PROD-UPC WITH DUPLICATES
                FILE STATUS IS FS-PRODUCTOS.
 
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDIT.LOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-AUDIT-LOG.
+
        DATA DIVISION.
        FILE SECTION.
        FD  PRODUCTOS-FILE.
-       01  PRODUCTOS-RECORD.
-           05 PROD-CODIGO       PIC X(5).
-           05 PROD-NOMBRE       PIC X(20).
-           05 PROD-PRECIO       PIC 9(7)V99.
-           05 PROD-STOCK        PIC 9(5).
+       COPY PRODUCTOS-RECORD.
+
+       FD  AUDIT-LOG-FILE.
+       COPY AUDIT-RECORD.
 
        WORKING-STORAGE SECTION.
        01  FS-PRODUCTOS         PIC XX.
@@ -28,27 +33,65 @@
            88 FS-INVALID-ORG    VALUE "30".
            88 FS-OTRO-ERROR     VALUE "10" THRU "99".
 
+       01  FS-AUDIT-LOG         PIC XX.
+           88 FS-AUDIT-OK       VALUE "00".
+           88 FS-AUDIT-NOT-EXIST VALUE "35".
+
        01  WS-CONTINUAR         PIC X VALUE "S".
            88 WS-SI             VALUE "S", "s".
 
+       01  WS-ACCION            PIC X.
+           88 WS-ACCION-ALTA    VALUE "A", "a".
+           88 WS-ACCION-MODIFICA VALUE "M", "m".
+           88 WS-ACCION-BAJA    VALUE "B", "b".
+           88 WS-ACCION-BUSCA   VALUE "C", "c".
+
        01  WS-ENTRADA.
            05 WS-CODIGO         PIC X(5).
            05 WS-NOMBRE         PIC X(20).
            05 WS-PRECIO         PIC 9(7)V99.
            05 WS-STOCK         PIC 9(5).
+           05 WS-CATEGORIA      PIC X(4).
+           05 WS-COD-PROVEEDOR  PIC X(4).
+           05 WS-UPC            PIC X(12).
+
+       01  WS-PRECIO-CAPTURA    PIC X(12).
+       01  WS-PRECIO-NUM        PIC 9(7)V99.
+       01  WS-STOCK-CAPTURA     PIC X(7).
+       01  WS-CAMPO-VALIDO      PIC X VALUE "N".
+           88 WS-CAMPO-ES-VALIDO VALUE "S".
+
+       01  WS-CANT-DUPLICADOS   PIC 9(5) VALUE ZERO.
+       01  WS-CANT-OTROS-ERRORES PIC 9(5) VALUE ZERO.
+
+       01  WS-TASA-IMPUESTO     PIC 9V999 VALUE .150.
+       01  WS-PRECIO-CON-IMPUESTO PIC 9(7)V99.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           MOVE 0 TO RETURN-CODE.
            PERFORM INICIALIZAR.
            IF FS-OK
+               PERFORM ABRIR-BITACORA
                PERFORM PROCESAR UNTIL NOT WS-SI
+           ELSE
+               MOVE 8 TO RETURN-CODE
            END-IF.
            PERFORM TERMINAR.
-           STOP RUN.
+           GOBACK.
 
        INICIALIZAR.
            PERFORM INTENTAR-ABRIR-ARCHIVO.
 
+       ABRIR-BITACORA.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF FS-AUDIT-NOT-EXIST
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+           IF NOT FS-AUDIT-OK
+               DISPLAY "ERROR AL ABRIR AUDIT.LOG: " FS-AUDIT-LOG
+           END-IF.
+
        INTENTAR-ABRIR-ARCHIVO.
            OPEN I-O PRODUCTOS-FILE.
            EVALUATE TRUE
@@ -58,7 +101,8 @@
                    PERFORM RECREAR-ARCHIVO
                WHEN FS-OTRO-ERROR
                    DISPLAY "ERROR INESPERADO: " FS-PRODUCTOS
-                   STOP RUN
+                   MOVE 8 TO RETURN-CODE
+                   GOBACK
            END-EVALUATE.
 
        CREAR-ARCHIVO.
@@ -68,7 +112,8 @@
            OPEN I-O PRODUCTOS-FILE.
            IF NOT FS-OK
                DISPLAY "ERROR AL CREAR ARCHIVO: " FS-PRODUCTOS
-               STOP RUN
+               MOVE 8 TO RETURN-CODE
+               GOBACK
            END-IF.
 
        RECREAR-ARCHIVO.
@@ -80,32 +125,230 @@
        PROCESAR.
            DISPLAY " ".
            DISPLAY "CAPTURA DE PRODUCTOS".
+           DISPLAY "A - ALTA | M - MODIFICAR | B - BAJA | "
+              "C - CONSULTAR".
+           ACCEPT WS-ACCION.
+
+           EVALUATE TRUE
+               WHEN WS-ACCION-ALTA
+                   PERFORM ALTA-PRODUCTO
+               WHEN WS-ACCION-MODIFICA
+                   PERFORM MODIFICAR-PRODUCTO
+               WHEN WS-ACCION-BAJA
+                   PERFORM BAJA-PRODUCTO
+               WHEN WS-ACCION-BUSCA
+                   PERFORM CONSULTAR-PRODUCTO
+               WHEN OTHER
+                   DISPLAY "OPCION INVALIDA"
+           END-EVALUATE.
+
+           DISPLAY " ".
+           DISPLAY "DESEA CONTINUAR? (S/N): "
+              WITH NO ADVANCING.
+           ACCEPT WS-CONTINUAR.
+
+       ALTA-PRODUCTO.
            DISPLAY "CODIGO (5 caracteres): " WITH NO ADVANCING.
            ACCEPT WS-CODIGO.
            DISPLAY "NOMBRE (20 caracteres): " WITH NO ADVANCING.
            ACCEPT WS-NOMBRE.
-           DISPLAY "PRECIO (9(7)V99): " WITH NO ADVANCING.
-           ACCEPT WS-PRECIO.
-           DISPLAY "STOCK (5 digitos): " WITH NO ADVANCING.
-           ACCEPT WS-STOCK.
+           PERFORM OBTENER-PRECIO-VALIDO.
+           PERFORM OBTENER-STOCK-VALIDO.
+           DISPLAY "CATEGORIA (4 caracteres): " WITH NO ADVANCING.
+           ACCEPT WS-CATEGORIA.
+           DISPLAY "CODIGO DE PROVEEDOR (4 caracteres): "
+              WITH NO ADVANCING.
+           ACCEPT WS-COD-PROVEEDOR.
+           DISPLAY "CODIGO DE BARRAS UPC (12 caracteres): "
+              WITH NO ADVANCING.
+           ACCEPT WS-UPC.
 
            MOVE WS-CODIGO TO PROD-CODIGO.
            MOVE WS-NOMBRE TO PROD-NOMBRE.
            MOVE WS-PRECIO TO PROD-PRECIO.
            MOVE WS-STOCK TO PROD-STOCK.
+           MOVE WS-CATEGORIA TO PROD-CATEGORIA.
+           MOVE WS-COD-PROVEEDOR TO PROD-COD-PROVEEDOR.
+           MOVE WS-UPC TO PROD-UPC.
+           SET PROD-ACTIVO TO TRUE.
 
            WRITE PRODUCTOS-RECORD
                INVALID KEY
-                   DISPLAY "ERROR: CODIGO DUPLICADO - " PROD-CODIGO
+                   EVALUATE TRUE
+                       WHEN FS-DUPLICADO
+                           ADD 1 TO WS-CANT-DUPLICADOS
+                           DISPLAY "ERROR: CODIGO DUPLICADO - "
+                              PROD-CODIGO
+                       WHEN OTHER
+                           ADD 1 TO WS-CANT-OTROS-ERRORES
+                           DISPLAY "ERROR AL ESCRIBIR REGISTRO: "
+                              FS-PRODUCTOS
+                   END-EVALUATE
                NOT INVALID KEY
                    DISPLAY "PRODUCTO REGISTRADO CORRECTAMENTE"
+                   COMPUTE WS-PRECIO-CON-IMPUESTO =
+                      PROD-PRECIO + (PROD-PRECIO * WS-TASA-IMPUESTO)
+                   DISPLAY "PRECIO: " PROD-PRECIO
+                      " (CON IMPUESTO: " WS-PRECIO-CON-IMPUESTO ")"
+                   MOVE "W" TO AUDIT-ACTION
+                   MOVE PROD-CODIGO TO AUDIT-CODE
+                   MOVE SPACES TO AUDIT-BEFORE-NAME
+                   MOVE ZERO TO AUDIT-BEFORE-PRICE AUDIT-BEFORE-STOCK
+                   MOVE PROD-NOMBRE TO AUDIT-AFTER-NAME
+                   MOVE PROD-PRECIO TO AUDIT-AFTER-PRICE
+                   MOVE PROD-STOCK TO AUDIT-AFTER-STOCK
+                   PERFORM ESCRIBIR-REGISTRO-BITACORA
            END-WRITE.
 
-           DISPLAY " ".
-           DISPLAY "DESEA CAPTURAR OTRO PRODUCTO? (S/N): "
-              WITH NO ADVANCING.
-           ACCEPT WS-CONTINUAR.
+       MODIFICAR-PRODUCTO.
+           DISPLAY "CODIGO A MODIFICAR: " WITH NO ADVANCING.
+           ACCEPT WS-CODIGO.
+           MOVE WS-CODIGO TO PROD-CODIGO.
+           READ PRODUCTOS-FILE
+               INVALID KEY
+                   DISPLAY "ERROR: CODIGO NO ENCONTRADO - " PROD-CODIGO
+               NOT INVALID KEY
+                   MOVE "R" TO AUDIT-ACTION
+                   MOVE PROD-CODIGO TO AUDIT-CODE
+                   MOVE PROD-NOMBRE TO AUDIT-BEFORE-NAME
+                   MOVE PROD-PRECIO TO AUDIT-BEFORE-PRICE
+                   MOVE PROD-STOCK TO AUDIT-BEFORE-STOCK
+                   DISPLAY "NOMBRE ACTUAL: " PROD-NOMBRE
+                   DISPLAY "NOMBRE (20 caracteres): " WITH NO ADVANCING
+                   ACCEPT PROD-NOMBRE
+                   DISPLAY "PRECIO ACTUAL: " PROD-PRECIO
+                   PERFORM OBTENER-PRECIO-VALIDO
+                   MOVE WS-PRECIO TO PROD-PRECIO
+                   DISPLAY "STOCK ACTUAL: " PROD-STOCK
+                   PERFORM OBTENER-STOCK-VALIDO
+                   MOVE WS-STOCK TO PROD-STOCK
+                   DISPLAY "CATEGORIA ACTUAL: " PROD-CATEGORIA
+                   DISPLAY "CATEGORIA (4 caracteres): "
+                      WITH NO ADVANCING
+                   ACCEPT PROD-CATEGORIA
+                   DISPLAY "PROVEEDOR ACTUAL: " PROD-COD-PROVEEDOR
+                   DISPLAY "CODIGO DE PROVEEDOR (4 caracteres): "
+                      WITH NO ADVANCING
+                   ACCEPT PROD-COD-PROVEEDOR
+                   DISPLAY "CODIGO DE BARRAS ACTUAL: " PROD-UPC
+                   DISPLAY "CODIGO DE BARRAS UPC (12 caracteres): "
+                      WITH NO ADVANCING
+                   ACCEPT PROD-UPC
+                   REWRITE PRODUCTOS-RECORD
+                       INVALID KEY
+                           DISPLAY "ERROR AL MODIFICAR: " FS-PRODUCTOS
+                       NOT INVALID KEY
+                           DISPLAY "PRODUCTO MODIFICADO CORRECTAMENTE"
+                           MOVE PROD-NOMBRE TO AUDIT-AFTER-NAME
+                           MOVE PROD-PRECIO TO AUDIT-AFTER-PRICE
+                           MOVE PROD-STOCK TO AUDIT-AFTER-STOCK
+                           PERFORM ESCRIBIR-REGISTRO-BITACORA
+                   END-REWRITE
+           END-READ.
+
+       BAJA-PRODUCTO.
+           DISPLAY "CODIGO A DAR DE BAJA: " WITH NO ADVANCING.
+           ACCEPT WS-CODIGO.
+           MOVE WS-CODIGO TO PROD-CODIGO.
+           READ PRODUCTOS-FILE
+               INVALID KEY
+                   DISPLAY "ERROR: CODIGO NO ENCONTRADO - " PROD-CODIGO
+               NOT INVALID KEY
+                   IF PROD-DESCONTINUADO
+                       DISPLAY "PRODUCTO YA ESTA DADO DE BAJA - "
+                          PROD-CODIGO
+                   ELSE
+                       MOVE "D" TO AUDIT-ACTION
+                       MOVE PROD-CODIGO TO AUDIT-CODE
+                       MOVE PROD-NOMBRE TO AUDIT-BEFORE-NAME
+                       MOVE PROD-PRECIO TO AUDIT-BEFORE-PRICE
+                       MOVE PROD-STOCK TO AUDIT-BEFORE-STOCK
+                       SET PROD-DESCONTINUADO TO TRUE
+                       MOVE PROD-NOMBRE TO AUDIT-AFTER-NAME
+                       MOVE PROD-PRECIO TO AUDIT-AFTER-PRICE
+                       MOVE PROD-STOCK TO AUDIT-AFTER-STOCK
+                       REWRITE PRODUCTOS-RECORD
+                           INVALID KEY
+                               DISPLAY "ERROR AL MODIFICAR: "
+                                  FS-PRODUCTOS
+                           NOT INVALID KEY
+                               DISPLAY "PRODUCTO DADO DE BAJA "
+                                  "CORRECTAMENTE"
+                               PERFORM ESCRIBIR-REGISTRO-BITACORA
+                       END-REWRITE
+                   END-IF
+           END-READ.
+
+       CONSULTAR-PRODUCTO.
+           DISPLAY "CODIGO A CONSULTAR: " WITH NO ADVANCING.
+           ACCEPT WS-CODIGO.
+           MOVE WS-CODIGO TO PROD-CODIGO.
+           READ PRODUCTOS-FILE
+               INVALID KEY
+                   DISPLAY "ERROR: CODIGO NO ENCONTRADO - " PROD-CODIGO
+               NOT INVALID KEY
+                   IF PROD-DESCONTINUADO
+                       DISPLAY "PRODUCTO DADO DE BAJA - " PROD-CODIGO
+                   ELSE
+                       DISPLAY "CODIGO: " PROD-CODIGO
+                       DISPLAY "NOMBRE: " PROD-NOMBRE
+                       DISPLAY "PRECIO: " PROD-PRECIO
+                       DISPLAY "STOCK: " PROD-STOCK
+                       DISPLAY "CATEGORIA: " PROD-CATEGORIA
+                       DISPLAY "CODIGO DE PROVEEDOR: "
+                          PROD-COD-PROVEEDOR
+                       DISPLAY "CODIGO DE BARRAS UPC: " PROD-UPC
+                   END-IF
+           END-READ.
+
+       OBTENER-PRECIO-VALIDO.
+           MOVE "N" TO WS-CAMPO-VALIDO.
+           PERFORM UNTIL WS-CAMPO-ES-VALIDO
+               DISPLAY "PRECIO (ej: 1000000.50): " WITH NO ADVANCING
+               ACCEPT WS-PRECIO-CAPTURA
+               IF FUNCTION TEST-NUMVAL(WS-PRECIO-CAPTURA) = 0
+                   COMPUTE WS-PRECIO-NUM =
+                       FUNCTION NUMVAL(WS-PRECIO-CAPTURA)
+               END-IF
+               IF FUNCTION TEST-NUMVAL(WS-PRECIO-CAPTURA) = 0
+                   AND WS-PRECIO-NUM > 0
+                   AND FUNCTION NUMVAL(WS-PRECIO-CAPTURA) <= 9999999.99
+                   MOVE WS-PRECIO-NUM TO WS-PRECIO
+                   MOVE "S" TO WS-CAMPO-VALIDO
+               ELSE
+                   DISPLAY "PRECIO INVALIDO - INGRESE UN NUMERO ENTRE "
+                      "0.01 Y 9999999.99"
+               END-IF
+           END-PERFORM.
+
+       OBTENER-STOCK-VALIDO.
+           MOVE "N" TO WS-CAMPO-VALIDO.
+           PERFORM UNTIL WS-CAMPO-ES-VALIDO
+               DISPLAY "STOCK (0-99999): " WITH NO ADVANCING
+               ACCEPT WS-STOCK-CAPTURA
+               IF FUNCTION TEST-NUMVAL(WS-STOCK-CAPTURA) = 0
+                   AND FUNCTION NUMVAL(WS-STOCK-CAPTURA) >= 0
+                   AND FUNCTION NUMVAL(WS-STOCK-CAPTURA) <= 99999
+                   COMPUTE WS-STOCK = FUNCTION NUMVAL(WS-STOCK-CAPTURA)
+                   MOVE "S" TO WS-CAMPO-VALIDO
+               ELSE
+                   DISPLAY "STOCK INVALIDO - INGRESE UN NUMERO ENTRE "
+                      "0 Y 99999"
+               END-IF
+           END-PERFORM.
+
+       ESCRIBIR-REGISTRO-BITACORA.
+           ACCEPT AUDIT-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-TIME FROM TIME.
+           MOVE "CAPTURA-PRODUCTOS" TO AUDIT-PROGRAM.
+           WRITE AUDIT-RECORD.
 
        TERMINAR.
            CLOSE PRODUCTOS-FILE.
+           IF FS-AUDIT-OK
+               CLOSE AUDIT-LOG-FILE
+           END-IF.
+           DISPLAY "ERRORES DE CODIGO DUPLICADO: " WS-CANT-DUPLICADOS.
+           DISPLAY "OTROS ERRORES DE ESCRITURA: "
+              WS-CANT-OTROS-ERRORES.
            DISPLAY "PROGRAMA TERMINADO.".

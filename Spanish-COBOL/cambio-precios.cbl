@@ -0,0 +1,157 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Applies an across-the-board percentage increase or
+      *          decrease to every PROD-PRECIO on PRODUCTOS.DAT in one
+      *          pass, for annual/seasonal repricing.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CAMBIO-PRECIOS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRODUCTOS-FILE ASSIGN TO "PRODUCTOS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PROD-CODIGO
+               FILE STATUS IS FS-PRODUCTOS.
+
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDIT.LOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-AUDIT-LOG.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRODUCTOS-FILE.
+       COPY PRODUCTOS-RECORD.
+
+       FD  AUDIT-LOG-FILE.
+       COPY AUDIT-RECORD.
+
+       WORKING-STORAGE SECTION.
+       01  FS-PRODUCTOS         PIC XX.
+           88 FS-OK             VALUE "00".
+           88 FS-FIN-ARCHIVO    VALUE "10".
+
+       01  FS-AUDIT-LOG         PIC XX.
+           88 FS-AUDIT-OK       VALUE "00".
+           88 FS-AUDIT-NOT-EXIST VALUE "35".
+
+       01  WS-DIRECCION         PIC X.
+           88 WS-AUMENTO        VALUE "A", "a".
+           88 WS-REBAJA         VALUE "R", "r".
+
+       01  WS-PORCENTAJE-CAP    PIC X(6).
+       01  WS-PORCENTAJE        PIC 9(3)V99.
+       01  WS-CAMPO-VALIDO      PIC X VALUE "N".
+           88 WS-CAMPO-ES-VALIDO VALUE "S".
+
+       01  WS-CANT-ACTUALIZADOS PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM ABRIR-ARCHIVO.
+           IF FS-OK
+               PERFORM ABRIR-BITACORA
+               PERFORM OBTENER-AJUSTE
+               PERFORM LEER-SIGUIENTE-PRODUCTO
+               PERFORM AJUSTAR-PRECIO-PRODUCTO UNTIL FS-FIN-ARCHIVO
+               PERFORM IMPRIMIR-RESUMEN
+           END-IF.
+           PERFORM CERRAR-ARCHIVO.
+           STOP RUN.
+
+       ABRIR-ARCHIVO.
+           OPEN I-O PRODUCTOS-FILE.
+           IF NOT FS-OK
+               DISPLAY "ERROR AL ABRIR PRODUCTOS.DAT: " FS-PRODUCTOS
+           END-IF.
+
+       ABRIR-BITACORA.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF FS-AUDIT-NOT-EXIST
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+           IF NOT FS-AUDIT-OK
+               DISPLAY "ERROR AL ABRIR AUDIT.LOG: " FS-AUDIT-LOG
+           END-IF.
+
+       OBTENER-AJUSTE.
+           MOVE "N" TO WS-CAMPO-VALIDO.
+           PERFORM UNTIL WS-CAMPO-ES-VALIDO
+               DISPLAY "AUMENTAR O REBAJAR PRECIOS? (A/R): "
+                  WITH NO ADVANCING
+               ACCEPT WS-DIRECCION
+               IF WS-AUMENTO OR WS-REBAJA
+                   MOVE "S" TO WS-CAMPO-VALIDO
+               ELSE
+                   DISPLAY "OPCION INVALIDA - INGRESE A O R"
+               END-IF
+           END-PERFORM.
+
+           MOVE "N" TO WS-CAMPO-VALIDO.
+           PERFORM UNTIL WS-CAMPO-ES-VALIDO
+               DISPLAY "PORCENTAJE (0-999.99): " WITH NO ADVANCING
+               ACCEPT WS-PORCENTAJE-CAP
+               IF FUNCTION TEST-NUMVAL(WS-PORCENTAJE-CAP) = 0
+                   AND FUNCTION NUMVAL(WS-PORCENTAJE-CAP) > 0
+                   COMPUTE WS-PORCENTAJE =
+                      FUNCTION NUMVAL(WS-PORCENTAJE-CAP)
+                   MOVE "S" TO WS-CAMPO-VALIDO
+               ELSE
+                   DISPLAY "PORCENTAJE INVALIDO - INGRESE UN NUMERO "
+                      "ENTRE 0.01 Y 999.99"
+               END-IF
+           END-PERFORM.
+
+       LEER-SIGUIENTE-PRODUCTO.
+           READ PRODUCTOS-FILE NEXT RECORD
+               AT END
+                   SET FS-FIN-ARCHIVO TO TRUE
+           END-READ.
+
+       AJUSTAR-PRECIO-PRODUCTO.
+           MOVE "R" TO AUDIT-ACTION.
+           MOVE PROD-CODIGO TO AUDIT-CODE.
+           MOVE PROD-NOMBRE TO AUDIT-BEFORE-NAME.
+           MOVE PROD-PRECIO TO AUDIT-BEFORE-PRICE.
+           MOVE PROD-STOCK TO AUDIT-BEFORE-STOCK.
+           EVALUATE TRUE
+               WHEN WS-AUMENTO
+                   COMPUTE PROD-PRECIO ROUNDED =
+                      PROD-PRECIO + (PROD-PRECIO * WS-PORCENTAJE / 100)
+               WHEN WS-REBAJA
+                   COMPUTE PROD-PRECIO ROUNDED =
+                      PROD-PRECIO - (PROD-PRECIO * WS-PORCENTAJE / 100)
+           END-EVALUATE.
+           REWRITE PRODUCTOS-RECORD.
+           IF FS-OK
+               ADD 1 TO WS-CANT-ACTUALIZADOS
+               DISPLAY PROD-CODIGO " NUEVO PRECIO: " PROD-PRECIO
+               MOVE PROD-NOMBRE TO AUDIT-AFTER-NAME
+               MOVE PROD-PRECIO TO AUDIT-AFTER-PRICE
+               MOVE PROD-STOCK TO AUDIT-AFTER-STOCK
+               PERFORM ESCRIBIR-REGISTRO-BITACORA
+           ELSE
+               DISPLAY "ERROR AL ACTUALIZAR " PROD-CODIGO ": "
+                  FS-PRODUCTOS
+           END-IF.
+           PERFORM LEER-SIGUIENTE-PRODUCTO.
+
+       ESCRIBIR-REGISTRO-BITACORA.
+           ACCEPT AUDIT-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-TIME FROM TIME.
+           MOVE "CAMBIO-PRECIOS" TO AUDIT-PROGRAM.
+           WRITE AUDIT-RECORD.
+
+       IMPRIMIR-RESUMEN.
+           DISPLAY " ".
+           DISPLAY "PRODUCTOS REPRECIADOS: " WS-CANT-ACTUALIZADOS.
+
+       CERRAR-ARCHIVO.
+           CLOSE PRODUCTOS-FILE.
+           IF FS-AUDIT-OK
+               CLOSE AUDIT-LOG-FILE
+           END-IF.

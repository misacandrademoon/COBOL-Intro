@@ -0,0 +1,79 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Recorre relativo.dat por clave relativa y lista cada
+      *          cajón registrado como ocupado o vacío, con totales.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REPORTE-OCUPACION-CAJONES.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCHIVO-RELATIVO ASSIGN TO 'relativo.dat'
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS SEQUENTIAL
+               RELATIVE KEY IS NUM-REG
+               FILE STATUS IS FS-RELATIVO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARCHIVO-RELATIVO.
+       01  REGISTRO-REL.
+           05 IDNUM        PIC 9(5).
+           05 DATO         PIC X(20).
+           05 ESTADO-CAJON PIC X.
+               88 CAJON-OCUPADO VALUE "O".
+               88 CAJON-VACIO   VALUE "E".
+           05 CAJON-CANTIDAD PIC 9(5).
+
+       WORKING-STORAGE SECTION.
+       01 NUM-REG          PIC 9(5).
+       01 FS-RELATIVO       PIC XX.
+           88 FS-RELATIVO-OK  VALUE "00".
+           88 FS-RELATIVO-EOF VALUE "10".
+
+       01 WS-CANT-OCUPADOS PIC 9(5) VALUE ZERO.
+       01 WS-CANT-VACIOS   PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       PRINCIPAL.
+           PERFORM ABRIR-ARCHIVO.
+           IF FS-RELATIVO-OK
+               DISPLAY " "
+               DISPLAY "REPORTE DE OCUPACION DE CAJONES"
+               DISPLAY "CAJON  DATO                  ESTADO"
+               PERFORM LEER-SIGUIENTE-CAJON
+               PERFORM IMPRIMIR-LINEA-CAJON UNTIL FS-RELATIVO-EOF
+               DISPLAY " "
+               DISPLAY "CAJONES OCUPADOS: " WS-CANT-OCUPADOS
+               DISPLAY "CAJONES VACIOS: " WS-CANT-VACIOS
+           END-IF.
+           PERFORM CERRAR-ARCHIVO.
+           STOP RUN.
+
+       ABRIR-ARCHIVO.
+           OPEN INPUT ARCHIVO-RELATIVO.
+           IF NOT FS-RELATIVO-OK
+               DISPLAY "ERROR AL ABRIR relativo.dat: " FS-RELATIVO
+           END-IF.
+
+       LEER-SIGUIENTE-CAJON.
+           READ ARCHIVO-RELATIVO NEXT RECORD
+               AT END
+                   SET FS-RELATIVO-EOF TO TRUE
+           END-READ.
+
+       IMPRIMIR-LINEA-CAJON.
+           IF CAJON-OCUPADO
+               ADD 1 TO WS-CANT-OCUPADOS
+               DISPLAY NUM-REG " " DATO " OCUPADO"
+           ELSE
+               ADD 1 TO WS-CANT-VACIOS
+               DISPLAY NUM-REG " " DATO " VACIO"
+           END-IF.
+           PERFORM LEER-SIGUIENTE-CAJON.
+
+       CERRAR-ARCHIVO.
+           CLOSE ARCHIVO-RELATIVO.

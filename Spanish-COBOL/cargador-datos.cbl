@@ -0,0 +1,90 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Lee el archivo secuencial datos.dat y construye
+      *          datos.idx, un archivo INDEXADO por IDNUM, para no
+      *          tener que recorrer todo el archivo en cada búsqueda.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CARGADOR-DATOS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCHIVO-SECUENCIAL ASSIGN TO 'datos.dat'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-SECUENCIAL.
+
+           SELECT ARCHIVO-INDEXADO ASSIGN TO 'datos.idx'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS IDNUM-IDX
+               FILE STATUS IS FS-INDEXADO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARCHIVO-SECUENCIAL.
+       01  REGISTRO.
+           05 IDNUM      PIC 9(5).
+           05 NOMBRE     PIC X(30).
+
+       FD ARCHIVO-INDEXADO.
+       01  REGISTRO-IDX.
+           05 IDNUM-IDX  PIC 9(5).
+           05 NOMBRE-IDX PIC X(30).
+
+       WORKING-STORAGE SECTION.
+       01 FS-SECUENCIAL      PIC XX.
+           88 FS-SECUENCIAL-OK  VALUE "00".
+           88 FS-SECUENCIAL-EOF VALUE "10".
+
+       01 FS-INDEXADO        PIC XX.
+           88 FS-INDEXADO-OK    VALUE "00".
+
+       01 WS-CANT-CARGADOS   PIC 9(5) VALUE ZERO.
+       01 WS-CANT-OMITIDOS   PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       PRINCIPAL.
+           PERFORM ABRIR-ARCHIVOS.
+           IF FS-SECUENCIAL-OK
+               PERFORM LEER-SIGUIENTE-REGISTRO
+               PERFORM CARGAR-REGISTRO-IDX UNTIL FS-SECUENCIAL-EOF
+               DISPLAY "REGISTROS CARGADOS: " WS-CANT-CARGADOS
+               DISPLAY "REGISTROS OMITIDOS (CLAVE DUPLICADA): "
+                  WS-CANT-OMITIDOS
+           END-IF.
+           PERFORM CERRAR-ARCHIVOS.
+           STOP RUN.
+
+       ABRIR-ARCHIVOS.
+           OPEN INPUT ARCHIVO-SECUENCIAL.
+           IF NOT FS-SECUENCIAL-OK
+               DISPLAY "ERROR AL ABRIR datos.dat: " FS-SECUENCIAL
+           ELSE
+               OPEN OUTPUT ARCHIVO-INDEXADO
+               IF NOT FS-INDEXADO-OK
+                   DISPLAY "ERROR AL ABRIR datos.idx: " FS-INDEXADO
+               END-IF
+           END-IF.
+
+       LEER-SIGUIENTE-REGISTRO.
+           READ ARCHIVO-SECUENCIAL
+               AT END
+                   SET FS-SECUENCIAL-EOF TO TRUE
+           END-READ.
+
+       CARGAR-REGISTRO-IDX.
+           MOVE IDNUM TO IDNUM-IDX.
+           MOVE NOMBRE TO NOMBRE-IDX.
+           WRITE REGISTRO-IDX INVALID KEY
+               ADD 1 TO WS-CANT-OMITIDOS
+           NOT INVALID KEY
+               ADD 1 TO WS-CANT-CARGADOS
+           END-WRITE.
+           PERFORM LEER-SIGUIENTE-REGISTRO.
+
+       CERRAR-ARCHIVOS.
+           CLOSE ARCHIVO-SECUENCIAL.
+           CLOSE ARCHIVO-INDEXADO.

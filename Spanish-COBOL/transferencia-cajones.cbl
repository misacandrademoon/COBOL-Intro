@@ -0,0 +1,153 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Programa de lote que transfiere una cantidad de stock
+      *          de un cajón a otro en relativo.dat, revirtiendo el
+      *          cajón de origen si la actualización del cajón destino
+      *          falla.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRANSFERENCIA-CAJONES.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCHIVO-RELATIVO ASSIGN TO "relativo.dat"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS DYNAMIC
+               RELATIVE KEY IS WS-CLAVE-RELATIVA
+               FILE STATUS IS FS-RELATIVO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARCHIVO-RELATIVO.
+       01  REGISTRO-REL.
+           05 IDNUM          PIC 9(5).
+           05 DATO            PIC X(20).
+           05 ESTADO-CAJON    PIC X.
+               88 CAJON-OCUPADO VALUE "O".
+               88 CAJON-VACIO   VALUE "E".
+           05 CAJON-CANTIDAD  PIC 9(5).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CLAVE-RELATIVA  PIC 9(5).
+       01  FS-RELATIVO        PIC XX.
+           88 FS-OK           VALUE "00".
+
+       01  WS-CAJON-ORIGEN    PIC 9(5) VALUE 1.
+       01  WS-CAJON-DESTINO   PIC 9(5).
+       01  WS-CANTIDAD-TRANS  PIC 9(5).
+
+       01  WS-DATO-ORIGEN     PIC X(20).
+       01  WS-TRANSFER-OK     PIC X VALUE "N".
+           88 WS-TRANSFER-EXITOSA VALUE "S".
+
+       01  WS-CONTADOR-TRANS  PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       PROCESO-PRINCIPAL.
+           MOVE 0 TO RETURN-CODE.
+           OPEN I-O ARCHIVO-RELATIVO.
+           IF FS-OK
+               PERFORM UNTIL WS-CAJON-ORIGEN = ZERO
+                   DISPLAY "CAJON ORIGEN (0 PARA TERMINAR): "
+                      WITH NO ADVANCING
+                   ACCEPT WS-CAJON-ORIGEN
+                   IF WS-CAJON-ORIGEN NOT = ZERO
+                       DISPLAY "CAJON DESTINO: " WITH NO ADVANCING
+                       ACCEPT WS-CAJON-DESTINO
+                       DISPLAY "CANTIDAD A TRANSFERIR: "
+                          WITH NO ADVANCING
+                       ACCEPT WS-CANTIDAD-TRANS
+                       PERFORM TRANSFERIR-STOCK
+                   END-IF
+               END-PERFORM
+               DISPLAY "TRANSFERENCIAS COMPLETADAS: " WS-CONTADOR-TRANS
+               CLOSE ARCHIVO-RELATIVO
+           ELSE
+               DISPLAY "ERROR AL ABRIR relativo.dat: " FS-RELATIVO
+               MOVE 8 TO RETURN-CODE
+           END-IF.
+           GOBACK.
+
+       TRANSFERIR-STOCK.
+           MOVE "N" TO WS-TRANSFER-OK
+           MOVE WS-CAJON-ORIGEN TO WS-CLAVE-RELATIVA
+           READ ARCHIVO-RELATIVO
+               INVALID KEY
+                   DISPLAY "CAJON ORIGEN NO ENCONTRADO: "
+                      WS-CAJON-ORIGEN
+               NOT INVALID KEY
+                   IF CAJON-CANTIDAD < WS-CANTIDAD-TRANS
+                       DISPLAY "CANTIDAD INSUFICIENTE EN CAJON: "
+                          WS-CAJON-ORIGEN
+                   ELSE
+                       MOVE DATO TO WS-DATO-ORIGEN
+                       SUBTRACT WS-CANTIDAD-TRANS FROM CAJON-CANTIDAD
+                       IF CAJON-CANTIDAD = ZERO
+                           SET CAJON-VACIO TO TRUE
+                       END-IF
+                       REWRITE REGISTRO-REL
+                           INVALID KEY
+                               DISPLAY "ERROR AL ACTUALIZAR ORIGEN: "
+                                  WS-CAJON-ORIGEN
+                           NOT INVALID KEY
+                               PERFORM ACREDITAR-CAJON-DESTINO
+                       END-REWRITE
+                   END-IF
+           END-READ.
+
+       ACREDITAR-CAJON-DESTINO.
+           MOVE WS-CAJON-DESTINO TO WS-CLAVE-RELATIVA
+           READ ARCHIVO-RELATIVO
+               INVALID KEY
+                   MOVE WS-CAJON-DESTINO TO IDNUM
+                   MOVE WS-DATO-ORIGEN TO DATO
+                   SET CAJON-OCUPADO TO TRUE
+                   MOVE WS-CANTIDAD-TRANS TO CAJON-CANTIDAD
+                   WRITE REGISTRO-REL
+                       INVALID KEY
+                           DISPLAY "ERROR AL CREAR DESTINO: "
+                              WS-CAJON-DESTINO
+                       NOT INVALID KEY
+                           SET WS-TRANSFER-EXITOSA TO TRUE
+                   END-WRITE
+               NOT INVALID KEY
+                   SET CAJON-OCUPADO TO TRUE
+                   ADD WS-CANTIDAD-TRANS TO CAJON-CANTIDAD
+                   REWRITE REGISTRO-REL
+                       INVALID KEY
+                           DISPLAY "ERROR AL ACTUALIZAR DESTINO: "
+                              WS-CAJON-DESTINO
+                       NOT INVALID KEY
+                           SET WS-TRANSFER-EXITOSA TO TRUE
+                   END-REWRITE
+           END-READ.
+           IF WS-TRANSFER-EXITOSA
+               ADD 1 TO WS-CONTADOR-TRANS
+               DISPLAY "TRANSFERIDO " WS-CANTIDAD-TRANS
+                  " DEL CAJON " WS-CAJON-ORIGEN " AL CAJON "
+                  WS-CAJON-DESTINO
+           ELSE
+               PERFORM REVERTIR-CAJON-ORIGEN
+           END-IF.
+
+       REVERTIR-CAJON-ORIGEN.
+           MOVE WS-CAJON-ORIGEN TO WS-CLAVE-RELATIVA
+           READ ARCHIVO-RELATIVO
+               INVALID KEY
+                   DISPLAY "FALLO LA REVERSION - ORIGEN NO EXISTE: "
+                      WS-CAJON-ORIGEN
+               NOT INVALID KEY
+                   ADD WS-CANTIDAD-TRANS TO CAJON-CANTIDAD
+                   SET CAJON-OCUPADO TO TRUE
+                   REWRITE REGISTRO-REL
+                       INVALID KEY
+                           DISPLAY "FALLO LA REVERSION PARA CAJON: "
+                              WS-CAJON-ORIGEN
+                       NOT INVALID KEY
+                           DISPLAY "TRANSFERENCIA REVERTIDA - CAJON: "
+                              WS-CAJON-ORIGEN
+                   END-REWRITE
+           END-READ.

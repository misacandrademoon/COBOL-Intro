@@ -19,30 +19,105 @@
        FILE SECTION.
        FD ARCHIVO-RELATIVO.
        01  REGISTRO-REL.
-           05 IDNUM   PIC 9(5).
-           05 DATO    PIC X(20).
+           05 IDNUM        PIC 9(5).
+           05 DATO         PIC X(20).
+           05 ESTADO-CAJON PIC X.
+               88 CAJON-OCUPADO VALUE "O".
+               88 CAJON-VACIO   VALUE "E".
+           05 CAJON-CANTIDAD PIC 9(5).
 
        WORKING-STORAGE SECTION.
        01 NUM-REG         PIC 9(5).
        01 OPCION          PIC X.
        01 DATO-ENTRADA    PIC X(20).
+       01 ESTADO-ENTRADA  PIC X.
+       01 CANTIDAD-ENTRADA PIC 9(5).
        01 ID-ACTUAL       PIC 9(5).
+       01 FIN-ARCHIVO     PIC X VALUE "N".
+           88 NO-HAY-MAS-CAJONES VALUE "S".
+       01 CONTADOR-OCUPADOS PIC 9(5).
 
        PROCEDURE DIVISION.
        PRINCIPAL.
            OPEN I-O ARCHIVO-RELATIVO
            PERFORM UNTIL OPCION = 'F'
-               DISPLAY "Escriba número de registro (1-99999): "
-               ACCEPT NUM-REG
-               DISPLAY "DATO: "
-               ACCEPT DATO-ENTRADA
-               MOVE NUM-REG TO IDNUM
-               MOVE DATO-ENTRADA TO DATO
-               WRITE REGISTRO-REL INVALID KEY
-                   DISPLAY "Error escribiendo registro"
-               END-WRITE
-               DISPLAY "¿Desea continuar? (F para finalizar)"
+               DISPLAY "A-Alta | L-Leer | M-Modificar | B-Borrar | "
+                  "O-Listar Ocupados | F-Finalizar"
                ACCEPT OPCION
+               EVALUATE OPCION
+                   WHEN 'A'
+                       DISPLAY "Escriba número de cajón (1-99999): "
+                       ACCEPT NUM-REG
+                       DISPLAY "DATO: "
+                       ACCEPT DATO-ENTRADA
+                       DISPLAY "ESTADO (O-Ocupado/E-Vacío): "
+                       ACCEPT ESTADO-ENTRADA
+                       DISPLAY "CANTIDAD: "
+                       ACCEPT CANTIDAD-ENTRADA
+                       MOVE NUM-REG TO IDNUM
+                       MOVE DATO-ENTRADA TO DATO
+                       MOVE ESTADO-ENTRADA TO ESTADO-CAJON
+                       MOVE CANTIDAD-ENTRADA TO CAJON-CANTIDAD
+                       WRITE REGISTRO-REL INVALID KEY
+                           DISPLAY "Error escribiendo registro"
+                       END-WRITE
+                   WHEN 'L'
+                       DISPLAY "Número de cajón a leer: "
+                       ACCEPT NUM-REG
+                       READ ARCHIVO-RELATIVO
+                           INVALID KEY
+                               DISPLAY "Cajón no encontrado"
+                           NOT INVALID KEY
+                               DISPLAY "ID: " IDNUM " DATO: " DATO
+                                  " ESTADO: " ESTADO-CAJON
+                                  " CANTIDAD: " CAJON-CANTIDAD
+                       END-READ
+                   WHEN 'M'
+                       DISPLAY "Número de cajón a modificar: "
+                       ACCEPT NUM-REG
+                       DISPLAY "DATO NUEVO: "
+                       ACCEPT DATO-ENTRADA
+                       DISPLAY "NUEVO ESTADO (O-Ocupado/E-Vacío): "
+                       ACCEPT ESTADO-ENTRADA
+                       DISPLAY "CANTIDAD NUEVA: "
+                       ACCEPT CANTIDAD-ENTRADA
+                       MOVE NUM-REG TO IDNUM
+                       MOVE DATO-ENTRADA TO DATO
+                       MOVE ESTADO-ENTRADA TO ESTADO-CAJON
+                       MOVE CANTIDAD-ENTRADA TO CAJON-CANTIDAD
+                       REWRITE REGISTRO-REL INVALID KEY
+                           DISPLAY "Cajón no encontrado"
+                       END-REWRITE
+                   WHEN 'B'
+                       DISPLAY "Número de cajón a borrar: "
+                       ACCEPT NUM-REG
+                       DELETE ARCHIVO-RELATIVO INVALID KEY
+                           DISPLAY "Cajón no encontrado"
+                       NOT INVALID KEY
+                           DISPLAY "Cajón eliminado del listado"
+                       END-DELETE
+                   WHEN 'O'
+                       MOVE "N" TO FIN-ARCHIVO
+                       MOVE ZERO TO CONTADOR-OCUPADOS
+                       MOVE 1 TO NUM-REG
+                       START ARCHIVO-RELATIVO KEY IS >= NUM-REG
+                           INVALID KEY
+                               SET NO-HAY-MAS-CAJONES TO TRUE
+                       END-START
+                       PERFORM UNTIL NO-HAY-MAS-CAJONES
+                           READ ARCHIVO-RELATIVO NEXT RECORD
+                               AT END
+                                   SET NO-HAY-MAS-CAJONES TO TRUE
+                               NOT AT END
+                                   IF CAJON-OCUPADO
+                                       DISPLAY "ID: " IDNUM " DATO: "
+                                          DATO " ESTADO: " ESTADO-CAJON
+                                       ADD 1 TO CONTADOR-OCUPADOS
+                                   END-IF
+                           END-READ
+                       END-PERFORM
+                       DISPLAY "CAJONES OCUPADOS: " CONTADOR-OCUPADOS
+               END-EVALUATE
            END-PERFORM
            CLOSE ARCHIVO-RELATIVO
            STOP RUN.

@@ -11,7 +11,8 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT ARCHIVO-ENTRADA ASSIGN TO './entrada.txt'
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-ENTRADA.
            SELECT ARCHIVO-SALIDA ASSIGN TO './salida.txt'
                ORGANIZATION IS LINE SEQUENTIAL.
 
@@ -28,9 +29,22 @@
           88 FIN-DE-ARCHIVO VALUE 'S'.
           88 NO-FIN-DE-ARCHIVO VALUE 'N'.
 
+       01 WS-MARCADOR-COMENTARIO PIC X VALUE '*'.
+       01 WS-CANT-LEIDOS         PIC 9(7) VALUE ZERO.
+       01 WS-CANT-ESCRITOS       PIC 9(7) VALUE ZERO.
+
+       01 FS-ENTRADA             PIC XX.
+           88 FS-ENTRADA-OK        VALUE "00".
+           88 FS-ENTRADA-NO-EXISTE VALUE "35".
+
        PROCEDURE DIVISION.
        INICIO.
            OPEN INPUT ARCHIVO-ENTRADA
+           IF FS-ENTRADA-NO-EXISTE
+               DISPLAY "input file not found"
+               STOP RUN
+           END-IF.
+
            OPEN OUTPUT ARCHIVO-SALIDA
 
            PERFORM LEER-ARCHIVO
@@ -40,15 +54,25 @@
            CLOSE ARCHIVO-SALIDA
 
            DISPLAY "PROCESO COMPLETADO."
+           DISPLAY "LINEAS LEIDAS: " WS-CANT-LEIDOS.
+           DISPLAY "LINEAS ESCRITAS: " WS-CANT-ESCRITOS.
            STOP RUN.
 
        LEER-ARCHIVO.
            READ ARCHIVO-ENTRADA
                AT END SET FIN-DE-ARCHIVO TO TRUE
-               NOT AT END SET NO-FIN-DE-ARCHIVO TO TRUE
+               NOT AT END
+                   SET NO-FIN-DE-ARCHIVO TO TRUE
+                   ADD 1 TO WS-CANT-LEIDOS
            END-READ.
 
        PROCESAR-REGISTROS.
-           MOVE REGISTRO-ENTRADA TO REGISTRO-SALIDA
-           WRITE REGISTRO-SALIDA
+           IF REGISTRO-ENTRADA = SPACES
+              OR REGISTRO-ENTRADA (1:1) = WS-MARCADOR-COMENTARIO
+               CONTINUE
+           ELSE
+               MOVE REGISTRO-ENTRADA TO REGISTRO-SALIDA
+               WRITE REGISTRO-SALIDA
+               ADD 1 TO WS-CANT-ESCRITOS
+           END-IF
            PERFORM LEER-ARCHIVO.

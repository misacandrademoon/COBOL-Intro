@@ -0,0 +1,142 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Acumula VENTA-CANTIDAD por código de producto desde
+      *          VENTAS.DAT, valoriza cada subtotal contra
+      *          PRODUCTOS.DAT e imprime totales por producto y un
+      *          total general.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RESUMEN-VENTAS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VENTAS-FILE ASSIGN TO "VENTAS.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS FS-VENTAS.
+
+           SELECT PRODUCTOS-FILE ASSIGN TO "PRODUCTOS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PROD-CODIGO
+               FILE STATUS IS FS-PRODUCTOS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  VENTAS-FILE.
+       01  VENTAS-RECORD.
+           05 VENTA-CODIGO        PIC X(05).
+           05 VENTA-CANTIDAD      PIC 9(05).
+           05 VENTA-FECHA         PIC 9(08).
+           05 VENTA-CLAVE-CLIENTE PIC X(10).
+
+       FD  PRODUCTOS-FILE.
+       COPY PRODUCTOS-RECORD.
+
+       WORKING-STORAGE SECTION.
+       01  FS-VENTAS             PIC XX.
+           88 FS-VENTAS-OK       VALUE "00".
+           88 FS-VENTAS-EOF      VALUE "10".
+
+       01  FS-PRODUCTOS          PIC XX.
+           88 FS-PRODUCTOS-OK    VALUE "00".
+
+       01  WS-TABLA-RESUMEN.
+           05 WS-RESUMEN-ENTRY OCCURS 100 TIMES INDEXED BY WS-IDX.
+               10 WS-RES-CODIGO PIC X(5).
+               10 WS-RES-CANT   PIC 9(7).
+       01  WS-CANT-ENTRADAS      PIC 9(3) VALUE ZERO.
+       01  WS-ENCONTRADO-FLAG    PIC X VALUE "N".
+           88 WS-ENCONTRADO      VALUE "Y".
+
+       01  WS-INGRESO-LINEA      PIC 9(9)V99.
+       01  WS-INGRESO-LINEA-EDIT PIC Z,ZZZ,ZZZ,ZZ9.99.
+       01  WS-TOTAL-CANT         PIC 9(9) VALUE ZERO.
+       01  WS-TOTAL-INGRESOS     PIC 9(11)V99 VALUE ZERO.
+       01  WS-TOTAL-INGRESOS-EDIT PIC Z,ZZZ,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           MOVE 0 TO RETURN-CODE.
+           PERFORM ABRIR-ARCHIVOS.
+           IF FS-VENTAS-OK AND FS-PRODUCTOS-OK
+               PERFORM ARMAR-TABLA-RESUMEN
+               DISPLAY " "
+               DISPLAY "RESUMEN DE VENTAS"
+               DISPLAY "COD.  NOMBRE                CANTIDAD"
+                  "  INGRESO"
+               PERFORM IMPRIMIR-LINEA-RESUMEN
+                  VARYING WS-IDX FROM 1 BY 1
+                  UNTIL WS-IDX > WS-CANT-ENTRADAS
+               PERFORM IMPRIMIR-TOTAL-GENERAL
+           ELSE
+               MOVE 8 TO RETURN-CODE
+           END-IF.
+           PERFORM CERRAR-ARCHIVOS.
+           GOBACK.
+
+       ABRIR-ARCHIVOS.
+           OPEN INPUT VENTAS-FILE.
+           IF NOT FS-VENTAS-OK
+               DISPLAY "ERROR AL ABRIR VENTAS.DAT: " FS-VENTAS
+           END-IF.
+           OPEN INPUT PRODUCTOS-FILE.
+           IF NOT FS-PRODUCTOS-OK
+               DISPLAY "ERROR AL ABRIR PRODUCTOS.DAT: " FS-PRODUCTOS
+           END-IF.
+
+       ARMAR-TABLA-RESUMEN.
+           PERFORM LEER-SIGUIENTE-VENTA.
+           PERFORM ACUMULAR-VENTA UNTIL FS-VENTAS-EOF.
+
+       LEER-SIGUIENTE-VENTA.
+           READ VENTAS-FILE NEXT RECORD
+               AT END
+                   SET FS-VENTAS-EOF TO TRUE
+           END-READ.
+
+       ACUMULAR-VENTA.
+           MOVE "N" TO WS-ENCONTRADO-FLAG
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+              UNTIL WS-IDX > WS-CANT-ENTRADAS OR WS-ENCONTRADO
+               IF WS-RES-CODIGO (WS-IDX) = VENTA-CODIGO
+                   ADD VENTA-CANTIDAD TO WS-RES-CANT (WS-IDX)
+                   MOVE "Y" TO WS-ENCONTRADO-FLAG
+               END-IF
+           END-PERFORM
+           IF NOT WS-ENCONTRADO
+               ADD 1 TO WS-CANT-ENTRADAS
+               MOVE VENTA-CODIGO TO WS-RES-CODIGO (WS-CANT-ENTRADAS)
+               MOVE VENTA-CANTIDAD TO WS-RES-CANT (WS-CANT-ENTRADAS)
+           END-IF
+           PERFORM LEER-SIGUIENTE-VENTA.
+
+       IMPRIMIR-LINEA-RESUMEN.
+           MOVE WS-RES-CODIGO (WS-IDX) TO PROD-CODIGO
+           READ PRODUCTOS-FILE
+               INVALID KEY
+                   DISPLAY WS-RES-CODIGO (WS-IDX)
+                      " (PRODUCTO NO EXISTE) CANTIDAD "
+                      WS-RES-CANT (WS-IDX)
+               NOT INVALID KEY
+                   COMPUTE WS-INGRESO-LINEA =
+                      PROD-PRECIO * WS-RES-CANT (WS-IDX)
+                   MOVE WS-INGRESO-LINEA TO WS-INGRESO-LINEA-EDIT
+                   DISPLAY PROD-CODIGO " " PROD-NOMBRE " "
+                      WS-RES-CANT (WS-IDX) " " WS-INGRESO-LINEA-EDIT
+                   ADD WS-RES-CANT (WS-IDX) TO WS-TOTAL-CANT
+                   ADD WS-INGRESO-LINEA TO WS-TOTAL-INGRESOS
+           END-READ.
+
+       IMPRIMIR-TOTAL-GENERAL.
+           MOVE WS-TOTAL-INGRESOS TO WS-TOTAL-INGRESOS-EDIT
+           DISPLAY " "
+           DISPLAY "TOTAL UNIDADES VENDIDAS: " WS-TOTAL-CANT
+           DISPLAY "INGRESOS TOTALES: " WS-TOTAL-INGRESOS-EDIT.
+
+       CERRAR-ARCHIVOS.
+           CLOSE VENTAS-FILE
+           CLOSE PRODUCTOS-FILE.

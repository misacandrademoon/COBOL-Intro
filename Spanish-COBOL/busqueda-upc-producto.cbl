@@ -0,0 +1,84 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Busca productos en PRODUCTOS.DAT por codigo de barras
+      *          UPC en lugar de codigo, usando el indice alterno
+      *          PROD-UPC; como la clave admite duplicados, lista todas
+      *          las coincidencias encontradas.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BUSQUEDA-UPC-PRODUCTO.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRODUCTOS-FILE ASSIGN TO "PRODUCTOS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PROD-CODIGO
+               ALTERNATE RECORD KEY IS PROD-UPC WITH DUPLICATES
+               FILE STATUS IS FS-PRODUCTOS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRODUCTOS-FILE.
+       COPY PRODUCTOS-RECORD.
+
+       WORKING-STORAGE SECTION.
+       01  FS-PRODUCTOS         PIC XX.
+           88 FS-OK             VALUE "00".
+
+       01  WS-UPC-BUSCADO       PIC X(12).
+       01  WS-CONTINUAR         PIC X VALUE "S".
+           88 WS-SI             VALUE "S", "s".
+       01  WS-COINCIDENCIA      PIC X VALUE "N".
+           88 WS-HAY-COINCIDENCIA VALUE "S".
+       01  WS-TERMINADO         PIC X VALUE "N".
+           88 WS-NO-HAY-MAS     VALUE "S".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN INPUT PRODUCTOS-FILE.
+           IF NOT FS-OK
+               DISPLAY "ERROR AL ABRIR PRODUCTOS.DAT: " FS-PRODUCTOS
+           ELSE
+               PERFORM UNTIL NOT WS-SI
+                   PERFORM BUSCAR-POR-UPC
+                   DISPLAY "¿BUSCAR OTRO UPC? (S/N): "
+                      WITH NO ADVANCING
+                   ACCEPT WS-CONTINUAR
+               END-PERFORM
+               CLOSE PRODUCTOS-FILE
+           END-IF.
+           STOP RUN.
+
+       BUSCAR-POR-UPC.
+           DISPLAY "CODIGO DE BARRAS UPC (12 caracteres): "
+              WITH NO ADVANCING.
+           ACCEPT WS-UPC-BUSCADO.
+           MOVE WS-UPC-BUSCADO TO PROD-UPC.
+           MOVE "N" TO WS-COINCIDENCIA.
+           MOVE "N" TO WS-TERMINADO.
+           START PRODUCTOS-FILE KEY IS >= PROD-UPC
+               INVALID KEY
+                   MOVE "S" TO WS-TERMINADO
+           END-START.
+           PERFORM UNTIL WS-NO-HAY-MAS
+               READ PRODUCTOS-FILE NEXT RECORD
+                   AT END
+                       MOVE "S" TO WS-TERMINADO
+                   NOT AT END
+                       IF PROD-UPC = WS-UPC-BUSCADO
+                           MOVE "S" TO WS-COINCIDENCIA
+                           DISPLAY PROD-CODIGO " " PROD-NOMBRE " "
+                              PROD-PRECIO " " PROD-STOCK
+                       ELSE
+                           MOVE "S" TO WS-TERMINADO
+                       END-IF
+               END-READ
+           END-PERFORM.
+           IF NOT WS-HAY-COINCIDENCIA
+               DISPLAY "NO SE ENCONTRO PRODUCTO CON UPC: "
+                  WS-UPC-BUSCADO
+           END-IF.

@@ -0,0 +1,144 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Lista cada venta de VENTAS.DAT para un cliente, con
+      *          descripción del producto, cantidad e ingreso de línea.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HISTORIAL-COMPRAS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VENTAS-FILE ASSIGN TO "VENTAS.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS FS-VENTAS.
+
+           SELECT PRODUCTOS-FILE ASSIGN TO "PRODUCTOS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PROD-CODIGO
+               FILE STATUS IS FS-PRODUCTOS.
+
+           SELECT ARCHIVO-CLIENTES ASSIGN TO "clientes.idx"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLAVE-CLIENTE
+               FILE STATUS IS FS-CLIENTES.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  VENTAS-FILE.
+       01  VENTAS-RECORD.
+           05 VENTA-CODIGO        PIC X(05).
+           05 VENTA-CANTIDAD      PIC 9(05).
+           05 VENTA-FECHA         PIC 9(08).
+           05 VENTA-CLAVE-CLIENTE PIC X(10).
+
+       FD  PRODUCTOS-FILE.
+       COPY PRODUCTOS-RECORD.
+
+       FD  ARCHIVO-CLIENTES.
+       01  REGISTRO-CLIENTE.
+           05 CLAVE-CLIENTE       PIC X(10).
+           05 NOMBRE-CLIENTE      PIC X(30).
+           05 TELEFONO            PIC X(15).
+
+       WORKING-STORAGE SECTION.
+       01  FS-VENTAS             PIC XX.
+           88 FS-VENTAS-OK       VALUE "00".
+           88 FS-VENTAS-EOF      VALUE "10".
+
+       01  FS-PRODUCTOS          PIC XX.
+           88 FS-PRODUCTOS-OK    VALUE "00".
+
+       01  FS-CLIENTES           PIC XX.
+           88 FS-CLIENTES-OK     VALUE "00".
+
+       01  WS-CODIGO-CLIENTE      PIC X(10).
+       01  WS-INGRESO-LINEA       PIC 9(9)V99.
+       01  WS-INGRESO-LINEA-EDIT  PIC Z,ZZZ,ZZZ,ZZ9.99.
+       01  WS-CANT-CLIENTE        PIC 9(9) VALUE ZERO.
+       01  WS-INGRESO-CLIENTE     PIC 9(11)V99 VALUE ZERO.
+       01  WS-INGRESO-CLIENTE-EDIT PIC Z,ZZZ,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "CODIGO DE CLIENTE (10 caracteres): "
+              WITH NO ADVANCING.
+           ACCEPT WS-CODIGO-CLIENTE.
+           PERFORM ABRIR-ARCHIVOS.
+           IF FS-VENTAS-OK AND FS-PRODUCTOS-OK AND FS-CLIENTES-OK
+               PERFORM BUSCAR-CLIENTE
+           END-IF.
+           PERFORM CERRAR-ARCHIVOS.
+           STOP RUN.
+
+       ABRIR-ARCHIVOS.
+           OPEN INPUT VENTAS-FILE.
+           IF NOT FS-VENTAS-OK
+               DISPLAY "ERROR AL ABRIR VENTAS.DAT: " FS-VENTAS
+           END-IF.
+           OPEN INPUT PRODUCTOS-FILE.
+           IF NOT FS-PRODUCTOS-OK
+               DISPLAY "ERROR AL ABRIR PRODUCTOS.DAT: " FS-PRODUCTOS
+           END-IF.
+           OPEN INPUT ARCHIVO-CLIENTES.
+           IF NOT FS-CLIENTES-OK
+               DISPLAY "ERROR AL ABRIR clientes.idx: " FS-CLIENTES
+           END-IF.
+
+       BUSCAR-CLIENTE.
+           MOVE WS-CODIGO-CLIENTE TO CLAVE-CLIENTE
+           READ ARCHIVO-CLIENTES
+               INVALID KEY
+                   DISPLAY "CLIENTE DESCONOCIDO: " WS-CODIGO-CLIENTE
+               NOT INVALID KEY
+                   DISPLAY " "
+                   DISPLAY "HISTORIAL DE COMPRAS DE: " NOMBRE-CLIENTE
+                   DISPLAY "COD.  NOMBRE                FECHA     "
+                      "CANT  INGRESO"
+                   PERFORM LEER-SIGUIENTE-VENTA
+                   PERFORM IMPRIMIR-SI-ES-CLIENTE UNTIL FS-VENTAS-EOF
+                   PERFORM IMPRIMIR-TOTAL-CLIENTE
+           END-READ.
+
+       LEER-SIGUIENTE-VENTA.
+           READ VENTAS-FILE NEXT RECORD
+               AT END
+                   SET FS-VENTAS-EOF TO TRUE
+           END-READ.
+
+       IMPRIMIR-SI-ES-CLIENTE.
+           IF VENTA-CLAVE-CLIENTE = WS-CODIGO-CLIENTE
+               MOVE VENTA-CODIGO TO PROD-CODIGO
+               READ PRODUCTOS-FILE
+                   INVALID KEY
+                       DISPLAY VENTA-CODIGO
+                          " (PRODUCTO NO EXISTE) CANTIDAD "
+                          VENTA-CANTIDAD
+                   NOT INVALID KEY
+                       COMPUTE WS-INGRESO-LINEA =
+                          PROD-PRECIO * VENTA-CANTIDAD
+                       MOVE WS-INGRESO-LINEA TO WS-INGRESO-LINEA-EDIT
+                       DISPLAY PROD-CODIGO " " PROD-NOMBRE " "
+                          VENTA-FECHA " " VENTA-CANTIDAD " "
+                          WS-INGRESO-LINEA-EDIT
+                       ADD VENTA-CANTIDAD TO WS-CANT-CLIENTE
+                       ADD WS-INGRESO-LINEA TO WS-INGRESO-CLIENTE
+               END-READ
+           END-IF.
+           PERFORM LEER-SIGUIENTE-VENTA.
+
+       IMPRIMIR-TOTAL-CLIENTE.
+           MOVE WS-INGRESO-CLIENTE TO WS-INGRESO-CLIENTE-EDIT
+           DISPLAY " "
+           DISPLAY "UNIDADES COMPRADAS: " WS-CANT-CLIENTE
+           DISPLAY "TOTAL GASTADO: " WS-INGRESO-CLIENTE-EDIT.
+
+       CERRAR-ARCHIVOS.
+           CLOSE VENTAS-FILE
+           CLOSE PRODUCTOS-FILE
+           CLOSE ARCHIVO-CLIENTES.

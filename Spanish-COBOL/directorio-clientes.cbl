@@ -0,0 +1,82 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Imprime el directorio completo de clientes.idx en
+      *          orden de CLAVE-CLIENTE, con salto de página cada 55
+      *          líneas.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DIRECTORIO-CLIENTES.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCHIVO-CLIENTES ASSIGN TO "clientes.idx"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CLAVE-CLIENTE
+               FILE STATUS IS FS-CLIENTES.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARCHIVO-CLIENTES.
+       01  REGISTRO-CLIENTE.
+           05 CLAVE-CLIENTE       PIC X(10).
+           05 NOMBRE-CLIENTE      PIC X(30).
+           05 TELEFONO            PIC X(15).
+
+       WORKING-STORAGE SECTION.
+       01  FS-CLIENTES           PIC XX.
+           88 FS-CLIENTES-OK     VALUE "00".
+           88 FS-CLIENTES-EOF    VALUE "10".
+
+       01  WS-LINEAS-EN-PAGINA    PIC 9(2) VALUE ZERO.
+       01  WS-LINEAS-POR-PAGINA   PIC 9(2) VALUE 55.
+       01  WS-NUMERO-PAGINA       PIC 9(3) VALUE ZERO.
+       01  WS-TOTAL-CLIENTES      PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM ABRIR-ARCHIVO.
+           IF FS-CLIENTES-OK
+               PERFORM IMPRIMIR-ENCABEZADO
+               PERFORM LEER-SIGUIENTE-CLIENTE
+               PERFORM IMPRIMIR-LINEA-CLIENTE UNTIL FS-CLIENTES-EOF
+               DISPLAY " "
+               DISPLAY "TOTAL DE CLIENTES: " WS-TOTAL-CLIENTES
+           END-IF.
+           PERFORM CERRAR-ARCHIVO.
+           STOP RUN.
+
+       ABRIR-ARCHIVO.
+           OPEN INPUT ARCHIVO-CLIENTES.
+           IF NOT FS-CLIENTES-OK
+               DISPLAY "ERROR AL ABRIR clientes.idx: " FS-CLIENTES
+           END-IF.
+
+       LEER-SIGUIENTE-CLIENTE.
+           READ ARCHIVO-CLIENTES NEXT RECORD
+               AT END
+                   SET FS-CLIENTES-EOF TO TRUE
+           END-READ.
+
+       IMPRIMIR-LINEA-CLIENTE.
+           IF WS-LINEAS-EN-PAGINA >= WS-LINEAS-POR-PAGINA
+               PERFORM IMPRIMIR-ENCABEZADO
+           END-IF
+           DISPLAY CLAVE-CLIENTE " " NOMBRE-CLIENTE " " TELEFONO
+           ADD 1 TO WS-LINEAS-EN-PAGINA
+           ADD 1 TO WS-TOTAL-CLIENTES
+           PERFORM LEER-SIGUIENTE-CLIENTE.
+
+       IMPRIMIR-ENCABEZADO.
+           ADD 1 TO WS-NUMERO-PAGINA
+           MOVE ZERO TO WS-LINEAS-EN-PAGINA
+           DISPLAY " "
+           DISPLAY "DIRECTORIO DE CLIENTES - PAGINA " WS-NUMERO-PAGINA
+           DISPLAY "CLAVE      NOMBRE                         TELEFONO"
+           .
+
+       CERRAR-ARCHIVO.
+           CLOSE ARCHIVO-CLIENTES.

@@ -0,0 +1,61 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Menu principal que invoca el programa correcto para
+      *          captura de productos, registro de ventas,
+      *          mantenimiento de clientes o el resumen de ventas,
+      *          verificando RETURN-CODE despues de cada llamada.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENU-PRINCIPAL.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-OPCION               PIC X.
+           88 WS-OPCION-PRODUCTOS  VALUE "1".
+           88 WS-OPCION-VENTAS     VALUE "2".
+           88 WS-OPCION-CLIENTES   VALUE "3".
+           88 WS-OPCION-RESUMEN    VALUE "4".
+           88 WS-OPCION-SALIR      VALUE "5".
+
+       PROCEDURE DIVISION.
+       PROCESO-PRINCIPAL.
+           PERFORM UNTIL WS-OPCION-SALIR
+               DISPLAY " "
+               DISPLAY "MENU PRINCIPAL"
+               DISPLAY "1 - CAPTURA DE PRODUCTOS"
+               DISPLAY "2 - REGISTRAR VENTAS"
+               DISPLAY "3 - MANTENIMIENTO DE CLIENTES"
+               DISPLAY "4 - RESUMEN DE VENTAS"
+               DISPLAY "5 - SALIR"
+               ACCEPT WS-OPCION
+               EVALUATE TRUE
+                   WHEN WS-OPCION-PRODUCTOS
+                       CALL "CAPTURA-PRODUCTOS"
+                       PERFORM VERIFICAR-RETURN-CODE
+                   WHEN WS-OPCION-VENTAS
+                       CALL "CREAR-VENTAS"
+                       PERFORM VERIFICAR-RETURN-CODE
+                   WHEN WS-OPCION-CLIENTES
+                       CALL "EJEMPLO-INDEXADO"
+                       PERFORM VERIFICAR-RETURN-CODE
+                   WHEN WS-OPCION-RESUMEN
+                       CALL "RESUMEN-VENTAS"
+                       PERFORM VERIFICAR-RETURN-CODE
+                   WHEN WS-OPCION-SALIR
+                       CONTINUE
+                   WHEN OTHER
+                       DISPLAY "OPCION INVALIDA"
+               END-EVALUATE
+           END-PERFORM.
+           STOP RUN.
+
+       VERIFICAR-RETURN-CODE.
+           IF RETURN-CODE NOT = 0
+               DISPLAY "EL SUBPROGRAMA DEVOLVIO UN CODIGO DE ERROR: "
+                  RETURN-CODE
+           END-IF.

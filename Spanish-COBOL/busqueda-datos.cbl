@@ -0,0 +1,60 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Busca una persona por IDNUM en datos.idx, la versión
+      *          INDEXADA del padrón datos.dat, sin recorrer el
+      *          archivo secuencial desde el principio.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BUSQUEDA-DATOS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCHIVO-INDEXADO ASSIGN TO 'datos.idx'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS IDNUM-IDX
+               FILE STATUS IS FS-INDEXADO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARCHIVO-INDEXADO.
+       01  REGISTRO-IDX.
+           05 IDNUM-IDX  PIC 9(5).
+           05 NOMBRE-IDX PIC X(30).
+
+       WORKING-STORAGE SECTION.
+       01 FS-INDEXADO      PIC XX.
+           88 FS-INDEXADO-OK VALUE "00".
+
+       01 WS-CLAVE-BUSCADA PIC 9(5).
+       01 WS-CONTINUAR     PIC X VALUE 'S'.
+           88 WS-SEGUIR      VALUE 'S'.
+
+       PROCEDURE DIVISION.
+       PRINCIPAL.
+           OPEN INPUT ARCHIVO-INDEXADO.
+           IF NOT FS-INDEXADO-OK
+               DISPLAY "ERROR AL ABRIR datos.idx: " FS-INDEXADO
+           ELSE
+               PERFORM UNTIL NOT WS-SEGUIR
+                   DISPLAY "Ingrese ID a buscar: "
+                   ACCEPT WS-CLAVE-BUSCADA
+                   PERFORM BUSCAR-POR-ID
+                   DISPLAY "¿Buscar otro (S/N)? "
+                   ACCEPT WS-CONTINUAR
+               END-PERFORM
+               CLOSE ARCHIVO-INDEXADO
+           END-IF.
+           STOP RUN.
+
+       BUSCAR-POR-ID.
+           MOVE WS-CLAVE-BUSCADA TO IDNUM-IDX.
+           READ ARCHIVO-INDEXADO
+               INVALID KEY
+                   DISPLAY "ID no encontrado: " WS-CLAVE-BUSCADA
+               NOT INVALID KEY
+                   DISPLAY "ID: " IDNUM-IDX " NOMBRE: " NOMBRE-IDX
+           END-READ.

@@ -0,0 +1,84 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Busca productos en PRODUCTOS.DAT por nombre en lugar
+      *          de codigo, usando el indice alterno PROD-NOMBRE; como
+      *          la clave admite duplicados, lista todas las
+      *          coincidencias encontradas.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BUSQUEDA-NOMBRE-PRODUCTO.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRODUCTOS-FILE ASSIGN TO "PRODUCTOS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PROD-CODIGO
+               ALTERNATE RECORD KEY IS PROD-NOMBRE WITH DUPLICATES
+               FILE STATUS IS FS-PRODUCTOS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRODUCTOS-FILE.
+       COPY PRODUCTOS-RECORD.
+
+       WORKING-STORAGE SECTION.
+       01  FS-PRODUCTOS         PIC XX.
+           88 FS-OK             VALUE "00".
+
+       01  WS-NOMBRE-BUSCADO    PIC X(20).
+       01  WS-CONTINUAR         PIC X VALUE "S".
+           88 WS-SI             VALUE "S", "s".
+       01  WS-COINCIDENCIA      PIC X VALUE "N".
+           88 WS-HAY-COINCIDENCIA VALUE "S".
+       01  WS-TERMINADO         PIC X VALUE "N".
+           88 WS-NO-HAY-MAS     VALUE "S".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN INPUT PRODUCTOS-FILE.
+           IF NOT FS-OK
+               DISPLAY "ERROR AL ABRIR PRODUCTOS.DAT: " FS-PRODUCTOS
+           ELSE
+               PERFORM UNTIL NOT WS-SI
+                   PERFORM BUSCAR-POR-NOMBRE
+                   DISPLAY "¿BUSCAR OTRO NOMBRE? (S/N): "
+                      WITH NO ADVANCING
+                   ACCEPT WS-CONTINUAR
+               END-PERFORM
+               CLOSE PRODUCTOS-FILE
+           END-IF.
+           STOP RUN.
+
+       BUSCAR-POR-NOMBRE.
+           DISPLAY "NOMBRE DEL PRODUCTO (20 caracteres): "
+              WITH NO ADVANCING.
+           ACCEPT WS-NOMBRE-BUSCADO.
+           MOVE WS-NOMBRE-BUSCADO TO PROD-NOMBRE.
+           MOVE "N" TO WS-COINCIDENCIA.
+           MOVE "N" TO WS-TERMINADO.
+           START PRODUCTOS-FILE KEY IS >= PROD-NOMBRE
+               INVALID KEY
+                   MOVE "S" TO WS-TERMINADO
+           END-START.
+           PERFORM UNTIL WS-NO-HAY-MAS
+               READ PRODUCTOS-FILE NEXT RECORD
+                   AT END
+                       MOVE "S" TO WS-TERMINADO
+                   NOT AT END
+                       IF PROD-NOMBRE = WS-NOMBRE-BUSCADO
+                           MOVE "S" TO WS-COINCIDENCIA
+                           DISPLAY PROD-CODIGO " " PROD-NOMBRE " "
+                              PROD-PRECIO " " PROD-STOCK
+                       ELSE
+                           MOVE "S" TO WS-TERMINADO
+                       END-IF
+               END-READ
+           END-PERFORM.
+           IF NOT WS-HAY-COINCIDENCIA
+               DISPLAY "NO SE ENCONTRO PRODUCTO CON NOMBRE: "
+                  WS-NOMBRE-BUSCADO
+           END-IF.

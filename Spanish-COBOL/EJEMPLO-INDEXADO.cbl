@@ -23,21 +23,34 @@
        01 CLAVE-BUSQUEDA  PIC X(10).
        01 NOMBRE-TEMP     PIC X(30).
        01 TELEFONO-TEMP   PIC X(15).
+       01 FIN-LISTADO     PIC X VALUE "N".
+           88 NO-HAY-MAS-CLIENTES VALUE "Y".
+       01 CAMPO-VALIDO    PIC X VALUE "N".
+           88 CAMPO-ES-VALIDO VALUE "S".
+
+       01 NOMBRE-BUSCADO    PIC X(30).
+       01 NOMBRE-BUSCADO-TRIM PIC X(30).
+       01 LONGITUD-BUSQUEDA PIC 9(2).
+       01 POS-BUSQUEDA      PIC 9(2).
+       01 COINCIDENCIA-FLAG PIC X VALUE "N".
+           88 HAY-COINCIDENCIA VALUE "S".
+       01 CONTADOR-COINCIDENCIAS PIC 9(5).
 
        PROCEDURE DIVISION.
        PRINCIPAL.
+           MOVE 0 TO RETURN-CODE.
            OPEN I-O ARCHIVO-CLIENTES
            PERFORM UNTIL OPCION = 'F'
-               DISPLAY "A - Agregar | B - Buscar | F - Finalizar"
+               DISPLAY "A - Agregar | B - Buscar | M - Modificar | "
+                  "D - Borrar | L - Listar | N - Buscar por Nombre | "
+                  "F - Finalizar"
                ACCEPT OPCION
                EVALUATE OPCION
                    WHEN 'A'
                        DISPLAY "Clave: "
                        ACCEPT CLAVE-CLIENTE
-                       DISPLAY "Nombre: "
-                       ACCEPT NOMBRE-CLIENTE
-                       DISPLAY "Teléfono: "
-                       ACCEPT TELEFONO
+                       PERFORM VALIDAR-NOMBRE
+                       PERFORM VALIDAR-TELEFONO
                        WRITE REGISTRO-CLIENTE INVALID KEY
                            DISPLAY "Clave duplicada"
                        END-WRITE
@@ -50,7 +63,120 @@
                            NOT INVALID DISPLAY NOMBRE-CLIENTE " - "
                                                TELEFONO
                        END-READ
+                   WHEN 'M'
+                       DISPLAY "Clave a modificar: "
+                       ACCEPT CLAVE-BUSQUEDA
+                       MOVE CLAVE-BUSQUEDA TO CLAVE-CLIENTE
+                       READ ARCHIVO-CLIENTES
+                           INVALID KEY DISPLAY "No encontrado"
+                           NOT INVALID
+                               DISPLAY "Nombre actual: " NOMBRE-CLIENTE
+                               DISPLAY "Nombre nuevo: "
+                               ACCEPT NOMBRE-CLIENTE
+                               DISPLAY "Teléfono actual: " TELEFONO
+                               DISPLAY "Teléfono nuevo: "
+                               ACCEPT TELEFONO
+                               REWRITE REGISTRO-CLIENTE INVALID KEY
+                                   DISPLAY "Error al modificar"
+                               END-REWRITE
+                       END-READ
+                   WHEN 'D'
+                       DISPLAY "Clave a borrar: "
+                       ACCEPT CLAVE-BUSQUEDA
+                       MOVE CLAVE-BUSQUEDA TO CLAVE-CLIENTE
+                       DELETE ARCHIVO-CLIENTES INVALID KEY
+                           DISPLAY "No encontrado"
+                       NOT INVALID KEY
+                           DISPLAY "Cliente eliminado"
+                       END-DELETE
+                   WHEN 'L'
+                       MOVE "N" TO FIN-LISTADO
+                       MOVE LOW-VALUES TO CLAVE-CLIENTE
+                       START ARCHIVO-CLIENTES KEY IS >= CLAVE-CLIENTE
+                           INVALID KEY SET NO-HAY-MAS-CLIENTES TO TRUE
+                       END-START
+                       PERFORM UNTIL NO-HAY-MAS-CLIENTES
+                           READ ARCHIVO-CLIENTES NEXT RECORD
+                               AT END SET NO-HAY-MAS-CLIENTES TO TRUE
+                               NOT AT END
+                                   DISPLAY CLAVE-CLIENTE " - "
+                                      NOMBRE-CLIENTE " - " TELEFONO
+                           END-READ
+                       END-PERFORM
+                   WHEN 'N'
+                       PERFORM BUSCAR-POR-NOMBRE
                END-EVALUATE
            END-PERFORM
            CLOSE ARCHIVO-CLIENTES
-           STOP RUN.
+           GOBACK.
+
+       VALIDAR-NOMBRE.
+           MOVE "N" TO CAMPO-VALIDO
+           PERFORM UNTIL CAMPO-ES-VALIDO
+               DISPLAY "Nombre: "
+               ACCEPT NOMBRE-CLIENTE
+               IF NOMBRE-CLIENTE = SPACES
+                   DISPLAY "Nombre invalido - no puede ir en blanco"
+               ELSE
+                   MOVE "S" TO CAMPO-VALIDO
+               END-IF
+           END-PERFORM.
+
+       VALIDAR-TELEFONO.
+           MOVE "N" TO CAMPO-VALIDO
+           PERFORM UNTIL CAMPO-ES-VALIDO
+               DISPLAY "Teléfono: "
+               ACCEPT TELEFONO
+               IF FUNCTION TEST-NUMVAL(FUNCTION TRIM(TELEFONO)) = 0
+                   MOVE "S" TO CAMPO-VALIDO
+               ELSE
+                   DISPLAY "Teléfono invalido - solo se permiten "
+                      "digitos"
+               END-IF
+           END-PERFORM.
+
+       BUSCAR-POR-NOMBRE.
+           MOVE "N" TO CAMPO-VALIDO
+           PERFORM UNTIL CAMPO-ES-VALIDO
+               DISPLAY "Texto a buscar en el nombre: "
+               ACCEPT NOMBRE-BUSCADO
+               IF FUNCTION TRIM(NOMBRE-BUSCADO) = SPACES
+                   DISPLAY "Texto invalido - no puede ir en blanco"
+               ELSE
+                   MOVE "S" TO CAMPO-VALIDO
+               END-IF
+           END-PERFORM
+           MOVE SPACES TO NOMBRE-BUSCADO-TRIM
+           MOVE FUNCTION TRIM(NOMBRE-BUSCADO) TO NOMBRE-BUSCADO-TRIM
+           COMPUTE LONGITUD-BUSQUEDA =
+              FUNCTION LENGTH(FUNCTION TRIM(NOMBRE-BUSCADO))
+           MOVE "N" TO FIN-LISTADO
+           MOVE ZERO TO CONTADOR-COINCIDENCIAS
+           MOVE LOW-VALUES TO CLAVE-CLIENTE
+           START ARCHIVO-CLIENTES KEY IS >= CLAVE-CLIENTE
+               INVALID KEY SET NO-HAY-MAS-CLIENTES TO TRUE
+           END-START
+           PERFORM UNTIL NO-HAY-MAS-CLIENTES
+               READ ARCHIVO-CLIENTES NEXT RECORD
+                   AT END SET NO-HAY-MAS-CLIENTES TO TRUE
+                   NOT AT END
+                       PERFORM VERIFICAR-COINCIDENCIA-NOMBRE
+               END-READ
+           END-PERFORM
+           DISPLAY "CLIENTES ENCONTRADOS: " CONTADOR-COINCIDENCIAS.
+
+       VERIFICAR-COINCIDENCIA-NOMBRE.
+           MOVE "N" TO COINCIDENCIA-FLAG
+           PERFORM VARYING POS-BUSQUEDA FROM 1 BY 1
+              UNTIL POS-BUSQUEDA > 31 - LONGITUD-BUSQUEDA
+                 OR HAY-COINCIDENCIA
+               IF NOMBRE-CLIENTE (POS-BUSQUEDA : LONGITUD-BUSQUEDA) =
+                  NOMBRE-BUSCADO-TRIM (1 : LONGITUD-BUSQUEDA)
+                   SET HAY-COINCIDENCIA TO TRUE
+               END-IF
+           END-PERFORM
+           IF HAY-COINCIDENCIA
+               DISPLAY CLAVE-CLIENTE " - " NOMBRE-CLIENTE " - "
+                  TELEFONO
+               ADD 1 TO CONTADOR-COINCIDENCIAS
+           END-IF.

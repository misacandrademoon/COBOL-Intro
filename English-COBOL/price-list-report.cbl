@@ -0,0 +1,68 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Prints the full catalog price list from PRODUCTS.DAT,
+      *          one line per product with the price edited for
+      *          display.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRICE-LIST-REPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRODUCTS-FILE ASSIGN TO "PRODUCTS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PROD-CODE
+               FILE STATUS IS FS-PRODUCTS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRODUCTS-FILE.
+       COPY PRODUCTS-RECORD.
+
+       WORKING-STORAGE SECTION.
+       01  FS-PRODUCTS          PIC XX.
+           88 FS-OK             VALUE "00".
+           88 FS-END-OF-FILE    VALUE "10".
+
+       01  WS-PRECIO-EDITADO    PIC Z,ZZZ,ZZ9.99.
+       01  WS-PRODUCT-COUNT     PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM OPEN-FILE.
+           IF FS-OK
+               DISPLAY " "
+               DISPLAY "PRICE LIST REPORT"
+               DISPLAY "CODE  NAME                  PRICE"
+               PERFORM READ-NEXT-PRODUCT
+               PERFORM PRINT-PRODUCT-LINE UNTIL FS-END-OF-FILE
+               DISPLAY " "
+               DISPLAY "TOTAL PRODUCTS LISTED: " WS-PRODUCT-COUNT
+           END-IF.
+           PERFORM CLOSE-FILE.
+           STOP RUN.
+
+       OPEN-FILE.
+           OPEN INPUT PRODUCTS-FILE.
+           IF NOT FS-OK
+               DISPLAY "ERROR OPENING PRODUCTS.DAT: " FS-PRODUCTS
+           END-IF.
+
+       READ-NEXT-PRODUCT.
+           READ PRODUCTS-FILE NEXT RECORD
+               AT END
+                   SET FS-END-OF-FILE TO TRUE
+           END-READ.
+
+       PRINT-PRODUCT-LINE.
+           MOVE PROD-PRICE TO WS-PRECIO-EDITADO.
+           DISPLAY PROD-CODE " " PROD-NAME " " WS-PRECIO-EDITADO.
+           ADD 1 TO WS-PRODUCT-COUNT.
+           PERFORM READ-NEXT-PRODUCT.
+
+       CLOSE-FILE.
+           CLOSE PRODUCTS-FILE.

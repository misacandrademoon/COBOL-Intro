@@ -0,0 +1,90 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Reads the sequential datos.dat roster and builds
+      *          datos.idx, an INDEXED file keyed on IDNUM, so lookups
+      *          no longer need a full sequential scan.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DATOS-LOADER.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SEQUENTIAL-FILE ASSIGN TO 'datos.dat'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-SEQUENTIAL.
+
+           SELECT INDEXED-FILE ASSIGN TO 'datos.idx'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS IDNUM-IDX
+               FILE STATUS IS FS-INDEXED.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD SEQUENTIAL-FILE.
+       01  SEQ-RECORD.
+           05 IDNUM      PIC 9(5).
+           05 NAME       PIC X(30).
+
+       FD INDEXED-FILE.
+       01  INDEXED-RECORD.
+           05 IDNUM-IDX  PIC 9(5).
+           05 NAME-IDX   PIC X(30).
+
+       WORKING-STORAGE SECTION.
+       01 FS-SEQUENTIAL      PIC XX.
+           88 FS-SEQUENTIAL-OK  VALUE "00".
+           88 FS-SEQUENTIAL-EOF VALUE "10".
+
+       01 FS-INDEXED         PIC XX.
+           88 FS-INDEXED-OK     VALUE "00".
+
+       01 WS-LOADED-COUNT    PIC 9(5) VALUE ZERO.
+       01 WS-SKIPPED-COUNT   PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM OPEN-FILES.
+           IF FS-SEQUENTIAL-OK
+               PERFORM READ-NEXT-ROSTER-RECORD
+               PERFORM LOAD-INDEXED-RECORD UNTIL FS-SEQUENTIAL-EOF
+               DISPLAY "RECORDS LOADED: " WS-LOADED-COUNT
+               DISPLAY "RECORDS SKIPPED (DUPLICATE ID): "
+                  WS-SKIPPED-COUNT
+           END-IF.
+           PERFORM CLOSE-FILES.
+           STOP RUN.
+
+       OPEN-FILES.
+           OPEN INPUT SEQUENTIAL-FILE.
+           IF NOT FS-SEQUENTIAL-OK
+               DISPLAY "ERROR OPENING datos.dat: " FS-SEQUENTIAL
+           ELSE
+               OPEN OUTPUT INDEXED-FILE
+               IF NOT FS-INDEXED-OK
+                   DISPLAY "ERROR OPENING datos.idx: " FS-INDEXED
+               END-IF
+           END-IF.
+
+       READ-NEXT-ROSTER-RECORD.
+           READ SEQUENTIAL-FILE
+               AT END
+                   SET FS-SEQUENTIAL-EOF TO TRUE
+           END-READ.
+
+       LOAD-INDEXED-RECORD.
+           MOVE IDNUM TO IDNUM-IDX.
+           MOVE NAME TO NAME-IDX.
+           WRITE INDEXED-RECORD INVALID KEY
+               ADD 1 TO WS-SKIPPED-COUNT
+           NOT INVALID KEY
+               ADD 1 TO WS-LOADED-COUNT
+           END-WRITE.
+           PERFORM READ-NEXT-ROSTER-RECORD.
+
+       CLOSE-FILES.
+           CLOSE SEQUENTIAL-FILE.
+           CLOSE INDEXED-FILE.

@@ -0,0 +1,150 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Batch program that moves a quantity of stock from one
+      *          warehouse bin to another in relativo.dat, rolling the
+      *          source bin back if the destination bin update fails.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STOCK-BIN-TRANSFER.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RELATIVE-FILE ASSIGN TO "relativo.dat"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS DYNAMIC
+               RELATIVE KEY IS WS-RELATIVE-KEY
+               FILE STATUS IS FS-RELATIVE.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RELATIVE-FILE.
+       01  RELATIVE-RECORD.
+           05 IDNUM         PIC 9(5).
+           05 DA            PIC X(20).
+           05 BIN-STATUS    PIC X.
+               88 BIN-OCCUPIED VALUE "O".
+               88 BIN-EMPTY    VALUE "E".
+           05 BIN-QUANTITY  PIC 9(5).
+
+       WORKING-STORAGE SECTION.
+       01  WS-RELATIVE-KEY  PIC 9(5).
+       01  FS-RELATIVE      PIC XX.
+           88 FS-OK         VALUE "00".
+
+       01  WS-FROM-BIN      PIC 9(5) VALUE 1.
+       01  WS-TO-BIN        PIC 9(5).
+       01  WS-TRANSFER-QTY  PIC 9(5).
+
+       01  WS-FROM-DATA     PIC X(20).
+       01  WS-TO-EXISTS     PIC X VALUE "N".
+           88 WS-TO-FOUND   VALUE "Y".
+       01  WS-TRANSFER-OK   PIC X VALUE "N".
+           88 WS-TRANSFER-SUCCEEDED VALUE "Y".
+
+       01  WS-TRANSFER-COUNT PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           MOVE 0 TO RETURN-CODE.
+           OPEN I-O RELATIVE-FILE.
+           IF FS-OK
+               MOVE SPACES TO WS-TRANSFER-OK
+               PERFORM UNTIL WS-FROM-BIN = ZERO
+                   DISPLAY "FROM BIN (0 TO FINISH): " WITH NO ADVANCING
+                   ACCEPT WS-FROM-BIN
+                   IF WS-FROM-BIN NOT = ZERO
+                       DISPLAY "TO BIN: " WITH NO ADVANCING
+                       ACCEPT WS-TO-BIN
+                       DISPLAY "QUANTITY TO TRANSFER: "
+                          WITH NO ADVANCING
+                       ACCEPT WS-TRANSFER-QTY
+                       PERFORM TRANSFER-STOCK
+                   END-IF
+               END-PERFORM
+               DISPLAY "TRANSFERS COMPLETED: " WS-TRANSFER-COUNT
+               CLOSE RELATIVE-FILE
+           ELSE
+               DISPLAY "ERROR OPENING relativo.dat: " FS-RELATIVE
+               MOVE 8 TO RETURN-CODE
+           END-IF.
+           GOBACK.
+
+       TRANSFER-STOCK.
+           MOVE "N" TO WS-TRANSFER-OK
+           MOVE WS-FROM-BIN TO WS-RELATIVE-KEY
+           READ RELATIVE-FILE
+               INVALID KEY
+                   DISPLAY "FROM BIN NOT FOUND: " WS-FROM-BIN
+               NOT INVALID KEY
+                   IF BIN-QUANTITY < WS-TRANSFER-QTY
+                       DISPLAY "INSUFFICIENT QUANTITY IN BIN: "
+                          WS-FROM-BIN
+                   ELSE
+                       MOVE DA TO WS-FROM-DATA
+                       SUBTRACT WS-TRANSFER-QTY FROM BIN-QUANTITY
+                       IF BIN-QUANTITY = ZERO
+                           SET BIN-EMPTY TO TRUE
+                       END-IF
+                       REWRITE RELATIVE-RECORD
+                           INVALID KEY
+                               DISPLAY "ERROR UPDATING FROM BIN: "
+                                  WS-FROM-BIN
+                           NOT INVALID KEY
+                               PERFORM CREDIT-TO-BIN
+                       END-REWRITE
+                   END-IF
+           END-READ.
+
+       CREDIT-TO-BIN.
+           MOVE WS-TO-BIN TO WS-RELATIVE-KEY
+           READ RELATIVE-FILE
+               INVALID KEY
+                   MOVE WS-TO-BIN TO IDNUM
+                   MOVE WS-FROM-DATA TO DA
+                   SET BIN-OCCUPIED TO TRUE
+                   MOVE WS-TRANSFER-QTY TO BIN-QUANTITY
+                   WRITE RELATIVE-RECORD
+                       INVALID KEY
+                           DISPLAY "ERROR CREATING TO BIN: " WS-TO-BIN
+                       NOT INVALID KEY
+                           SET WS-TRANSFER-SUCCEEDED TO TRUE
+                   END-WRITE
+               NOT INVALID KEY
+                   SET BIN-OCCUPIED TO TRUE
+                   ADD WS-TRANSFER-QTY TO BIN-QUANTITY
+                   REWRITE RELATIVE-RECORD
+                       INVALID KEY
+                           DISPLAY "ERROR UPDATING TO BIN: " WS-TO-BIN
+                       NOT INVALID KEY
+                           SET WS-TRANSFER-SUCCEEDED TO TRUE
+                   END-REWRITE
+           END-READ.
+           IF WS-TRANSFER-SUCCEEDED
+               ADD 1 TO WS-TRANSFER-COUNT
+               DISPLAY "TRANSFERRED " WS-TRANSFER-QTY
+                  " FROM BIN " WS-FROM-BIN " TO BIN " WS-TO-BIN
+           ELSE
+               PERFORM ROLLBACK-FROM-BIN
+           END-IF.
+
+       ROLLBACK-FROM-BIN.
+           MOVE WS-FROM-BIN TO WS-RELATIVE-KEY
+           READ RELATIVE-FILE
+               INVALID KEY
+                   DISPLAY "ROLLBACK FAILED - FROM BIN MISSING: "
+                      WS-FROM-BIN
+               NOT INVALID KEY
+                   ADD WS-TRANSFER-QTY TO BIN-QUANTITY
+                   SET BIN-OCCUPIED TO TRUE
+                   REWRITE RELATIVE-RECORD
+                       INVALID KEY
+                           DISPLAY "ROLLBACK FAILED FOR BIN: "
+                              WS-FROM-BIN
+                       NOT INVALID KEY
+                           DISPLAY "TRANSFER ROLLED BACK FOR BIN: "
+                              WS-FROM-BIN
+                   END-REWRITE
+           END-READ.

@@ -13,30 +13,105 @@
        FILE SECTION.
        FD RELATIVE-FILE.
        01 RELATIVE-RECORD.
-           05 IDNUM   PIC 9(5).
-           05 DA    PIC X(20).
+           05 IDNUM      PIC 9(5).
+           05 DA         PIC X(20).
+           05 BIN-STATUS PIC X.
+               88 BIN-OCCUPIED VALUE "O".
+               88 BIN-EMPTY    VALUE "E".
+           05 BIN-QUANTITY PIC 9(5).
 
        WORKING-STORAGE SECTION.
        01 RECORD-NUM     PIC 9(5).
        01 OPTION         PIC X VALUE SPACE.
        01 INPUT-DATA     PIC X(20).
+       01 INPUT-STATUS   PIC X.
+       01 INPUT-QUANTITY PIC 9(5).
+       01 END-OF-FILE    PIC X VALUE "N".
+           88 NO-MORE-SLOTS VALUE "Y".
+       01 OCCUPIED-COUNT PIC 9(5).
 
        PROCEDURE DIVISION.
        MAIN.
            OPEN I-O RELATIVE-FILE
 
            PERFORM UNTIL OPTION = 'F'
-               DISPLAY "Enter record number (1–99999): "
-               ACCEPT RECORD-NUM
-               DISPLAY "DATA: "
-               ACCEPT INPUT-DATA
-               MOVE RECORD-NUM TO IDNUM
-               MOVE INPUT-DATA TO DA
-               WRITE RELATIVE-RECORD INVALID KEY
-                   DISPLAY "Error writing record"
-               END-WRITE
-               DISPLAY "Do you want to continue? (F to finish)"
+               DISPLAY "W-Write | R-Read | U-Update | D-Delete | "
+                  "L-List Occupied | F-Finish"
                ACCEPT OPTION
+               EVALUATE OPTION
+                   WHEN 'W'
+                       DISPLAY "Enter bin number (1-99999): "
+                       ACCEPT RECORD-NUM
+                       DISPLAY "DATA: "
+                       ACCEPT INPUT-DATA
+                       DISPLAY "BIN STATUS (O-Occupied/E-Empty): "
+                       ACCEPT INPUT-STATUS
+                       DISPLAY "QUANTITY: "
+                       ACCEPT INPUT-QUANTITY
+                       MOVE RECORD-NUM TO IDNUM
+                       MOVE INPUT-DATA TO DA
+                       MOVE INPUT-STATUS TO BIN-STATUS
+                       MOVE INPUT-QUANTITY TO BIN-QUANTITY
+                       WRITE RELATIVE-RECORD INVALID KEY
+                           DISPLAY "Error writing record"
+                       END-WRITE
+                   WHEN 'R'
+                       DISPLAY "Bin number to read: "
+                       ACCEPT RECORD-NUM
+                       READ RELATIVE-FILE
+                           INVALID KEY
+                               DISPLAY "Bin not found"
+                           NOT INVALID KEY
+                               DISPLAY "ID: " IDNUM " DATA: " DA
+                                  " STATUS: " BIN-STATUS
+                                  " QUANTITY: " BIN-QUANTITY
+                       END-READ
+                   WHEN 'U'
+                       DISPLAY "Bin number to update: "
+                       ACCEPT RECORD-NUM
+                       DISPLAY "NEW DATA: "
+                       ACCEPT INPUT-DATA
+                       DISPLAY "NEW BIN STATUS (O-Occupied/E-Empty): "
+                       ACCEPT INPUT-STATUS
+                       DISPLAY "NEW QUANTITY: "
+                       ACCEPT INPUT-QUANTITY
+                       MOVE RECORD-NUM TO IDNUM
+                       MOVE INPUT-DATA TO DA
+                       MOVE INPUT-STATUS TO BIN-STATUS
+                       MOVE INPUT-QUANTITY TO BIN-QUANTITY
+                       REWRITE RELATIVE-RECORD INVALID KEY
+                           DISPLAY "Bin not found"
+                       END-REWRITE
+                   WHEN 'D'
+                       DISPLAY "Bin number to delete: "
+                       ACCEPT RECORD-NUM
+                       DELETE RELATIVE-FILE INVALID KEY
+                           DISPLAY "Bin not found"
+                       NOT INVALID KEY
+                           DISPLAY "Bin removed from roster"
+                       END-DELETE
+                   WHEN 'L'
+                       MOVE "N" TO END-OF-FILE
+                       MOVE ZERO TO OCCUPIED-COUNT
+                       MOVE 1 TO RECORD-NUM
+                       START RELATIVE-FILE KEY IS >= RECORD-NUM
+                           INVALID KEY
+                               SET NO-MORE-SLOTS TO TRUE
+                       END-START
+                       PERFORM UNTIL NO-MORE-SLOTS
+                           READ RELATIVE-FILE NEXT RECORD
+                               AT END
+                                   SET NO-MORE-SLOTS TO TRUE
+                               NOT AT END
+                                   IF BIN-OCCUPIED
+                                       DISPLAY "ID: " IDNUM " DATA: "
+                                          DA " STATUS: " BIN-STATUS
+                                       ADD 1 TO OCCUPIED-COUNT
+                                   END-IF
+                           END-READ
+                       END-PERFORM
+                       DISPLAY "OCCUPIED SLOTS: " OCCUPIED-COUNT
+               END-EVALUATE
            END-PERFORM
 
            CLOSE RELATIVE-FILE

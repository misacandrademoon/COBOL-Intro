@@ -0,0 +1,155 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Applies an across-the-board percentage increase or
+      *          decrease to every PROD-PRICE on PRODUCTS.DAT in one
+      *          pass, for annual/seasonal repricing.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRICE-CHANGE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRODUCTS-FILE ASSIGN TO "PRODUCTS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PROD-CODE
+               FILE STATUS IS FS-PRODUCTS.
+
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDIT.LOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-AUDIT-LOG.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRODUCTS-FILE.
+       COPY PRODUCTS-RECORD.
+
+       FD  AUDIT-LOG-FILE.
+       COPY AUDIT-RECORD.
+
+       WORKING-STORAGE SECTION.
+       01  FS-PRODUCTS          PIC XX.
+           88 FS-OK             VALUE "00".
+           88 FS-END-OF-FILE    VALUE "10".
+
+       01  FS-AUDIT-LOG         PIC XX.
+           88 FS-AUDIT-OK       VALUE "00".
+           88 FS-AUDIT-NOT-EXIST VALUE "35".
+
+       01  WS-DIRECTION         PIC X.
+           88 WS-INCREASE       VALUE "I", "i".
+           88 WS-DECREASE       VALUE "D", "d".
+
+       01  WS-PERCENT-EDIT      PIC X(6).
+       01  WS-PERCENT           PIC 9(3)V99.
+       01  WS-FIELD-VALID       PIC X VALUE "N".
+           88 WS-FIELD-IS-VALID VALUE "Y".
+
+       01  WS-UPDATED-COUNT     PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM OPEN-FILE.
+           IF FS-OK
+               PERFORM OPEN-AUDIT-LOG
+               PERFORM GET-ADJUSTMENT
+               PERFORM READ-NEXT-PRODUCT
+               PERFORM ADJUST-PRODUCT-PRICE UNTIL FS-END-OF-FILE
+               PERFORM PRINT-SUMMARY
+           END-IF.
+           PERFORM CLOSE-FILE.
+           STOP RUN.
+
+       OPEN-FILE.
+           OPEN I-O PRODUCTS-FILE.
+           IF NOT FS-OK
+               DISPLAY "ERROR OPENING PRODUCTS.DAT: " FS-PRODUCTS
+           END-IF.
+
+       OPEN-AUDIT-LOG.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF FS-AUDIT-NOT-EXIST
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+           IF NOT FS-AUDIT-OK
+               DISPLAY "ERROR OPENING AUDIT.LOG: " FS-AUDIT-LOG
+           END-IF.
+
+       GET-ADJUSTMENT.
+           MOVE "N" TO WS-FIELD-VALID.
+           PERFORM UNTIL WS-FIELD-IS-VALID
+               DISPLAY "INCREASE OR DECREASE PRICES? (I/D): "
+                  WITH NO ADVANCING
+               ACCEPT WS-DIRECTION
+               IF WS-INCREASE OR WS-DECREASE
+                   MOVE "Y" TO WS-FIELD-VALID
+               ELSE
+                   DISPLAY "INVALID OPTION - ENTER I OR D"
+               END-IF
+           END-PERFORM.
+
+           MOVE "N" TO WS-FIELD-VALID.
+           PERFORM UNTIL WS-FIELD-IS-VALID
+               DISPLAY "PERCENTAGE (0-999.99): " WITH NO ADVANCING
+               ACCEPT WS-PERCENT-EDIT
+               IF FUNCTION TEST-NUMVAL(WS-PERCENT-EDIT) = 0
+                   AND FUNCTION NUMVAL(WS-PERCENT-EDIT) > 0
+                   COMPUTE WS-PERCENT = FUNCTION NUMVAL(WS-PERCENT-EDIT)
+                   MOVE "Y" TO WS-FIELD-VALID
+               ELSE
+                   DISPLAY "INVALID PERCENTAGE - ENTER A NUMBER "
+                      "BETWEEN 0.01 AND 999.99"
+               END-IF
+           END-PERFORM.
+
+       READ-NEXT-PRODUCT.
+           READ PRODUCTS-FILE NEXT RECORD
+               AT END
+                   SET FS-END-OF-FILE TO TRUE
+           END-READ.
+
+       ADJUST-PRODUCT-PRICE.
+           MOVE "R" TO AUDIT-ACTION.
+           MOVE PROD-CODE TO AUDIT-CODE.
+           MOVE PROD-NAME TO AUDIT-BEFORE-NAME.
+           MOVE PROD-PRICE TO AUDIT-BEFORE-PRICE.
+           MOVE PROD-STOCK TO AUDIT-BEFORE-STOCK.
+           EVALUATE TRUE
+               WHEN WS-INCREASE
+                   COMPUTE PROD-PRICE ROUNDED =
+                      PROD-PRICE + (PROD-PRICE * WS-PERCENT / 100)
+               WHEN WS-DECREASE
+                   COMPUTE PROD-PRICE ROUNDED =
+                      PROD-PRICE - (PROD-PRICE * WS-PERCENT / 100)
+           END-EVALUATE.
+           REWRITE PRODUCTS-RECORD.
+           IF FS-OK
+               ADD 1 TO WS-UPDATED-COUNT
+               DISPLAY PROD-CODE " NEW PRICE: " PROD-PRICE
+               MOVE PROD-NAME TO AUDIT-AFTER-NAME
+               MOVE PROD-PRICE TO AUDIT-AFTER-PRICE
+               MOVE PROD-STOCK TO AUDIT-AFTER-STOCK
+               PERFORM WRITE-AUDIT-RECORD
+           ELSE
+               DISPLAY "ERROR UPDATING " PROD-CODE ": " FS-PRODUCTS
+           END-IF.
+           PERFORM READ-NEXT-PRODUCT.
+
+       WRITE-AUDIT-RECORD.
+           ACCEPT AUDIT-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-TIME FROM TIME.
+           MOVE "PRICE-CHANGE" TO AUDIT-PROGRAM.
+           WRITE AUDIT-RECORD.
+
+       PRINT-SUMMARY.
+           DISPLAY " ".
+           DISPLAY "PRODUCTS REPRICED: " WS-UPDATED-COUNT.
+
+       CLOSE-FILE.
+           CLOSE PRODUCTS-FILE.
+           IF FS-AUDIT-OK
+               CLOSE AUDIT-LOG-FILE
+           END-IF.

@@ -0,0 +1,154 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Maintains SUPPLIERS.DAT (supplier code, name, contact,
+      *          lead time) the way PRODUCT-ENTRY maintains the product
+      *          master.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUPPLIER-ENTRY.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SUPPLIERS-FILE ASSIGN TO "SUPPLIERS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SUPP-CODE
+               FILE STATUS IS FS-SUPPLIERS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SUPPLIERS-FILE.
+       01  SUPPLIERS-RECORD.
+           05 SUPP-CODE          PIC X(4).
+           05 SUPP-NAME          PIC X(25).
+           05 SUPP-CONTACT       PIC X(20).
+           05 SUPP-LEAD-DAYS     PIC 9(3).
+
+       WORKING-STORAGE SECTION.
+       01  FS-SUPPLIERS         PIC XX.
+           88 FS-OK             VALUE "00".
+           88 FS-DUPLICATE      VALUE "22".
+           88 FS-FILE-NOT-EXIST VALUE "35".
+
+       01  WS-CONTINUE          PIC X VALUE "Y".
+           88 WS-YES            VALUE "Y", "y".
+
+       01  WS-ACTION            PIC X.
+           88 WS-ACTION-ADD     VALUE "A", "a".
+           88 WS-ACTION-UPDATE  VALUE "U", "u".
+           88 WS-ACTION-DELETE  VALUE "D", "d".
+
+       01  WS-CODE              PIC X(4).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM INITIALIZE-FILE.
+           IF FS-OK
+               PERFORM PROCESS-MENU UNTIL NOT WS-YES
+           END-IF.
+           PERFORM TERMINATE-FILE.
+           STOP RUN.
+
+       INITIALIZE-FILE.
+           OPEN I-O SUPPLIERS-FILE.
+           IF FS-FILE-NOT-EXIST
+               DISPLAY "CREATING NEW FILE..."
+               OPEN OUTPUT SUPPLIERS-FILE
+               CLOSE SUPPLIERS-FILE
+               OPEN I-O SUPPLIERS-FILE
+           END-IF.
+           IF NOT FS-OK
+               DISPLAY "ERROR OPENING SUPPLIERS.DAT: " FS-SUPPLIERS
+           END-IF.
+
+       PROCESS-MENU.
+           DISPLAY " ".
+           DISPLAY "SUPPLIER MAINTENANCE".
+           DISPLAY "A - ADD | U - UPDATE | D - DELETE".
+           ACCEPT WS-ACTION.
+
+           EVALUATE TRUE
+               WHEN WS-ACTION-ADD
+                   PERFORM ADD-SUPPLIER
+               WHEN WS-ACTION-UPDATE
+                   PERFORM UPDATE-SUPPLIER
+               WHEN WS-ACTION-DELETE
+                   PERFORM DELETE-SUPPLIER
+               WHEN OTHER
+                   DISPLAY "INVALID OPTION"
+           END-EVALUATE.
+
+           DISPLAY " ".
+           DISPLAY "DO YOU WANT TO CONTINUE? (Y/N): "
+              WITH NO ADVANCING.
+           ACCEPT WS-CONTINUE.
+
+       ADD-SUPPLIER.
+           DISPLAY "SUPPLIER CODE (4 characters): " WITH NO ADVANCING.
+           ACCEPT SUPP-CODE.
+           DISPLAY "NAME (25 characters): " WITH NO ADVANCING.
+           ACCEPT SUPP-NAME.
+           DISPLAY "CONTACT (20 characters): " WITH NO ADVANCING.
+           ACCEPT SUPP-CONTACT.
+           DISPLAY "LEAD TIME IN DAYS (0-999): " WITH NO ADVANCING.
+           ACCEPT SUPP-LEAD-DAYS.
+
+           WRITE SUPPLIERS-RECORD
+               INVALID KEY
+                   EVALUATE TRUE
+                       WHEN FS-DUPLICATE
+                           DISPLAY "ERROR: DUPLICATE SUPPLIER CODE - "
+                              SUPP-CODE
+                       WHEN OTHER
+                           DISPLAY "ERROR WRITING RECORD: "
+                              FS-SUPPLIERS
+                   END-EVALUATE
+               NOT INVALID KEY
+                   DISPLAY "SUPPLIER SUCCESSFULLY REGISTERED"
+           END-WRITE.
+
+       UPDATE-SUPPLIER.
+           DISPLAY "SUPPLIER CODE TO UPDATE: " WITH NO ADVANCING.
+           ACCEPT WS-CODE.
+           MOVE WS-CODE TO SUPP-CODE.
+           READ SUPPLIERS-FILE
+               INVALID KEY
+                   DISPLAY "ERROR: CODE NOT FOUND - " SUPP-CODE
+               NOT INVALID KEY
+                   DISPLAY "CURRENT NAME: " SUPP-NAME
+                   DISPLAY "NAME (25 characters): " WITH NO ADVANCING
+                   ACCEPT SUPP-NAME
+                   DISPLAY "CURRENT CONTACT: " SUPP-CONTACT
+                   DISPLAY "CONTACT (20 characters): "
+                      WITH NO ADVANCING
+                   ACCEPT SUPP-CONTACT
+                   DISPLAY "CURRENT LEAD TIME: " SUPP-LEAD-DAYS
+                   DISPLAY "LEAD TIME IN DAYS (0-999): "
+                      WITH NO ADVANCING
+                   ACCEPT SUPP-LEAD-DAYS
+                   REWRITE SUPPLIERS-RECORD
+                       INVALID KEY
+                           DISPLAY "ERROR UPDATING RECORD: "
+                              FS-SUPPLIERS
+                       NOT INVALID KEY
+                           DISPLAY "SUPPLIER SUCCESSFULLY UPDATED"
+                   END-REWRITE
+           END-READ.
+
+       DELETE-SUPPLIER.
+           DISPLAY "SUPPLIER CODE TO DELETE: " WITH NO ADVANCING.
+           ACCEPT WS-CODE.
+           MOVE WS-CODE TO SUPP-CODE.
+           DELETE SUPPLIERS-FILE
+               INVALID KEY
+                   DISPLAY "ERROR: CODE NOT FOUND - " SUPP-CODE
+               NOT INVALID KEY
+                   DISPLAY "SUPPLIER SUCCESSFULLY DELETED"
+           END-DELETE.
+
+       TERMINATE-FILE.
+           CLOSE SUPPLIERS-FILE.
+           DISPLAY "PROGRAM FINISHED.".

@@ -0,0 +1,89 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Reads PRODUCTS-FILE sequentially and writes a comma-
+      *          delimited LINE SEQUENTIAL file (code, name, price,
+      *          stock) so the catalog can be opened in a spreadsheet.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRODUCT-CSV-EXPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRODUCTS-FILE ASSIGN TO "PRODUCTS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PROD-CODE
+               FILE STATUS IS FS-PRODUCTS.
+
+           SELECT CSV-FILE ASSIGN TO "PRODUCTS.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-CSV.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRODUCTS-FILE.
+       COPY PRODUCTS-RECORD.
+
+       FD  CSV-FILE.
+       01  CSV-LINE              PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01  FS-PRODUCTS          PIC XX.
+           88 FS-OK             VALUE "00".
+           88 FS-END-OF-FILE    VALUE "10".
+
+       01  FS-CSV               PIC XX.
+           88 FS-CSV-OK         VALUE "00".
+
+       01  WS-PRICE-EDIT        PIC Z(6)9.99.
+       01  WS-EXPORTED-COUNT    PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM OPEN-FILES.
+           IF FS-OK AND FS-CSV-OK
+               PERFORM READ-NEXT-PRODUCT
+               PERFORM WRITE-CSV-LINE UNTIL FS-END-OF-FILE
+               DISPLAY " "
+               DISPLAY "PRODUCTS EXPORTED: " WS-EXPORTED-COUNT
+           END-IF.
+           PERFORM CLOSE-FILES.
+           STOP RUN.
+
+       OPEN-FILES.
+           OPEN INPUT PRODUCTS-FILE.
+           IF NOT FS-OK
+               DISPLAY "ERROR OPENING PRODUCTS.DAT: " FS-PRODUCTS
+           END-IF.
+           OPEN OUTPUT CSV-FILE.
+           IF NOT FS-CSV-OK
+               DISPLAY "ERROR CREATING PRODUCTS.CSV: " FS-CSV
+           END-IF.
+
+       READ-NEXT-PRODUCT.
+           READ PRODUCTS-FILE NEXT RECORD
+               AT END
+                   SET FS-END-OF-FILE TO TRUE
+           END-READ.
+
+       WRITE-CSV-LINE.
+           MOVE PROD-PRICE TO WS-PRICE-EDIT.
+           STRING PROD-CODE DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(PROD-NAME) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-PRICE-EDIT) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  PROD-STOCK DELIMITED BY SIZE
+              INTO CSV-LINE
+           END-STRING.
+           WRITE CSV-LINE.
+           ADD 1 TO WS-EXPORTED-COUNT.
+           PERFORM READ-NEXT-PRODUCT.
+
+       CLOSE-FILES.
+           CLOSE PRODUCTS-FILE
+           CLOSE CSV-FILE.

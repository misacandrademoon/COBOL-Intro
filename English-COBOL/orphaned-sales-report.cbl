@@ -0,0 +1,96 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Scans SELLS.DAT and looks up each sale's product code
+      *          against PRODUCTS.DAT, listing any sale that references
+      *          a product code that no longer exists.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ORPHANED-SALES-REPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VENTAS-FILE ASSIGN TO "SELLS.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS FS-VENTAS.
+
+           SELECT PRODUCTS-FILE ASSIGN TO "PRODUCTS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PROD-CODE
+               FILE STATUS IS FS-PRODUCTS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  VENTAS-FILE.
+       01  VENTAS-RECORD.
+           05 VENTA-CODIGO        PIC X(05).
+           05 VENTA-CANTIDAD      PIC 9(05).
+           05 VENTA-FECHA         PIC 9(08).
+           05 VENTA-CLAVE-CLIENTE PIC X(10).
+
+       FD  PRODUCTS-FILE.
+       COPY PRODUCTS-RECORD.
+
+       WORKING-STORAGE SECTION.
+       01  FS-VENTAS             PIC XX.
+           88 FS-VENTAS-OK       VALUE "00".
+           88 FS-VENTAS-EOF      VALUE "10".
+
+       01  FS-PRODUCTS           PIC XX.
+           88 FS-PRODUCTS-OK     VALUE "00".
+           88 FS-PRODUCTS-NOT-FOUND VALUE "23".
+
+       01  WS-ORPHAN-COUNT        PIC 9(5) VALUE ZERO.
+       01  WS-SALE-COUNT          PIC 9(7) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM OPEN-FILES.
+           IF FS-VENTAS-OK AND FS-PRODUCTS-OK
+               DISPLAY " "
+               DISPLAY "ORPHANED SALES REPORT"
+               DISPLAY "(SALES REFERENCING A MISSING PRODUCT CODE)"
+               DISPLAY "CODE   QTY    DATE       CUSTOMER"
+               PERFORM READ-NEXT-SALE
+               PERFORM CHECK-SALE UNTIL FS-VENTAS-EOF
+               DISPLAY " "
+               DISPLAY "SALES CHECKED: " WS-SALE-COUNT
+               DISPLAY "ORPHANED SALES FOUND: " WS-ORPHAN-COUNT
+           END-IF.
+           PERFORM CLOSE-FILES.
+           STOP RUN.
+
+       OPEN-FILES.
+           OPEN INPUT VENTAS-FILE.
+           IF NOT FS-VENTAS-OK
+               DISPLAY "ERROR OPENING SELLS.DAT: " FS-VENTAS
+           END-IF.
+           OPEN INPUT PRODUCTS-FILE.
+           IF NOT FS-PRODUCTS-OK
+               DISPLAY "ERROR OPENING PRODUCTS.DAT: " FS-PRODUCTS
+           END-IF.
+
+       READ-NEXT-SALE.
+           READ VENTAS-FILE NEXT RECORD
+               AT END
+                   SET FS-VENTAS-EOF TO TRUE
+           END-READ.
+
+       CHECK-SALE.
+           ADD 1 TO WS-SALE-COUNT
+           MOVE VENTA-CODIGO TO PROD-CODE
+           READ PRODUCTS-FILE
+               INVALID KEY
+                   DISPLAY VENTA-CODIGO " " VENTA-CANTIDAD " "
+                      VENTA-FECHA " " VENTA-CLAVE-CLIENTE
+                   ADD 1 TO WS-ORPHAN-COUNT
+           END-READ.
+           PERFORM READ-NEXT-SALE.
+
+       CLOSE-FILES.
+           CLOSE VENTAS-FILE
+           CLOSE PRODUCTS-FILE.

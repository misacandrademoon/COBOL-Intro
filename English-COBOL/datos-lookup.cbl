@@ -0,0 +1,60 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Looks up one person by IDNUM in datos.idx, the
+      *          INDEXED build of the datos.dat roster, instead of
+      *          scanning the sequential file from the top.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DATOS-LOOKUP.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INDEXED-FILE ASSIGN TO 'datos.idx'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS IDNUM-IDX
+               FILE STATUS IS FS-INDEXED.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD INDEXED-FILE.
+       01  INDEXED-RECORD.
+           05 IDNUM-IDX  PIC 9(5).
+           05 NAME-IDX   PIC X(30).
+
+       WORKING-STORAGE SECTION.
+       01 FS-INDEXED       PIC XX.
+           88 FS-INDEXED-OK VALUE "00".
+
+       01 WS-SEARCH-ID     PIC 9(5).
+       01 WS-CONTINUE      PIC X VALUE 'Y'.
+           88 WS-KEEP-GOING VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN INPUT INDEXED-FILE.
+           IF NOT FS-INDEXED-OK
+               DISPLAY "ERROR OPENING datos.idx: " FS-INDEXED
+           ELSE
+               PERFORM UNTIL NOT WS-KEEP-GOING
+                   DISPLAY "Enter ID to look up: "
+                   ACCEPT WS-SEARCH-ID
+                   PERFORM LOOKUP-BY-ID
+                   DISPLAY "Look up another (Y/N)? "
+                   ACCEPT WS-CONTINUE
+               END-PERFORM
+               CLOSE INDEXED-FILE
+           END-IF.
+           STOP RUN.
+
+       LOOKUP-BY-ID.
+           MOVE WS-SEARCH-ID TO IDNUM-IDX.
+           READ INDEXED-FILE
+               INVALID KEY
+                   DISPLAY "ID not found: " WS-SEARCH-ID
+               NOT INVALID KEY
+                   DISPLAY "ID: " IDNUM-IDX " NAME: " NAME-IDX
+           END-READ.

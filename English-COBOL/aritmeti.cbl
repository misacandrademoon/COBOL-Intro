@@ -1,41 +1,75 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Looks up a product on PRODUCTS.DAT and applies an
+      *          operator-entered discount or tax percentage to show
+      *          the adjusted sell price.
+      * Tectonics: cobc
+      ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Aritmeti.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRODUCTS-FILE ASSIGN TO "PRODUCTS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PROD-CODE
+               FILE STATUS IS FS-PRODUCTS.
 
        DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77  NUMERO-1        PIC 9(3) VALUE 20.
-       77  NUMERO-2        PIC 9(3) VALUE 5.
-       77  RESULTADO       PIC 9(5)V99.
-       77  RESTO           PIC 9(3).
-
-       PROCEDURE DIVISION.
-
-           DISPLAY "Numero 1: " NUMERO-1
-           DISPLAY "Numero 2: " NUMERO-2
-
-           ADD NUMERO-1 TO NUMERO-2 GIVING RESULTADO
-           DISPLAY "Suma (ADD): " RESULTADO
+       FILE SECTION.
+       FD  PRODUCTS-FILE.
+       COPY PRODUCTS-RECORD.
 
-           SUBTRACT NUMERO-2 FROM NUMERO-1 GIVING RESULTADO
-           DISPLAY "Resta (SUBTRACT): " RESULTADO
-
-           MULTIPLY NUMERO-1 BY NUMERO-2 GIVING RESULTADO
-           DISPLAY "Multiplicacion (MULTIPLY): " RESULTADO
+       WORKING-STORAGE SECTION.
+       01  FS-PRODUCTS          PIC XX.
+           88 FS-OK             VALUE "00".
 
-           DIVIDE NUMERO-1 BY NUMERO-2 GIVING RESULTADO REMAINDER RESTO
-           DISPLAY "Division DIVIDE " NUMERO-1 " BY " NUMERO-2 " = "
-                      RESULTADO "  Resto:" RESTO
+       77  WS-CODE-ENTRY        PIC X(5).
+       77  WS-OPERATION         PIC X.
+           88 WS-DISCOUNT         VALUE "D".
+           88 WS-TAX              VALUE "T".
+       77  WS-PERCENT            PIC 9(3)V99.
+       77  RESULTADO             PIC 9(7)V99.
 
-           DIVIDE NUMERO-1 INTO NUMERO-2 GIVING RESULTADO REMAINDER
-                                                           RESTO
-           DISPLAY "Division DIVIDE " NUMERO-1 " INTO " NUMERO-2 " = "
-                      RESULTADO " Resto: "    RESTO
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN INPUT PRODUCTS-FILE.
+           IF NOT FS-OK
+               DISPLAY "ERROR OPENING PRODUCTS.DAT: " FS-PRODUCTS
+           ELSE
+               DISPLAY "Product code: "
+               ACCEPT WS-CODE-ENTRY
+               MOVE WS-CODE-ENTRY TO PROD-CODE
+               READ PRODUCTS-FILE
+                   INVALID KEY
+                       DISPLAY "Product not found: " WS-CODE-ENTRY
+                   NOT INVALID KEY
+                       PERFORM CALCULATE-ADJUSTED-PRICE
+               END-READ
+               CLOSE PRODUCTS-FILE
+           END-IF.
+           STOP RUN.
 
-           DISPLAY " "
-           COMPUTE RESULTADO = NUMERO-1 + NUMERO-2 / NUMERO-1 * NUMERO-2
-           COMPUTE RESULTADO = RESULTADO - NUMERO-1
-           DISPLAY "RESULTADO (COMPUTE): " RESULTADO
+       CALCULATE-ADJUSTED-PRICE.
+           DISPLAY PROD-NAME " current price: " PROD-PRICE.
+           DISPLAY "Apply (D)iscount or (T)ax: "
+           ACCEPT WS-OPERATION
+           DISPLAY "Percent: "
+           ACCEPT WS-PERCENT
 
-           STOP RUN.
+           IF WS-DISCOUNT
+               COMPUTE RESULTADO =
+                  PROD-PRICE - (PROD-PRICE * WS-PERCENT / 100)
+               DISPLAY "PRICE AFTER DISCOUNT: " RESULTADO
+           ELSE
+               IF WS-TAX
+                   COMPUTE RESULTADO =
+                      PROD-PRICE + (PROD-PRICE * WS-PERCENT / 100)
+                   DISPLAY "PRICE WITH TAX: " RESULTADO
+               ELSE
+                   DISPLAY "INVALID OPERATION"
+               END-IF
+           END-IF.

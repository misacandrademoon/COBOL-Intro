@@ -0,0 +1,72 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Lists every product whose PROD-STOCK is below an
+      *          operator-supplied reorder point.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REORDER-REPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRODUCTS-FILE ASSIGN TO "PRODUCTS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PROD-CODE
+               FILE STATUS IS FS-PRODUCTS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRODUCTS-FILE.
+       COPY PRODUCTS-RECORD.
+
+       WORKING-STORAGE SECTION.
+       01  FS-PRODUCTS          PIC XX.
+           88 FS-OK             VALUE "00".
+           88 FS-END-OF-FILE    VALUE "10".
+
+       01  WS-REORDER-POINT     PIC 9(5).
+       01  WS-LISTED-COUNT      PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "REORDER POINT (5 digits): " WITH NO ADVANCING.
+           ACCEPT WS-REORDER-POINT.
+
+           PERFORM OPEN-FILE.
+           IF FS-OK
+               DISPLAY " "
+               DISPLAY "LOW-STOCK / REORDER REPORT (BELOW "
+                  WS-REORDER-POINT ")"
+               DISPLAY "CODE  NAME                  STOCK"
+               PERFORM READ-NEXT-PRODUCT
+               PERFORM CHECK-PRODUCT UNTIL FS-END-OF-FILE
+               DISPLAY " "
+               DISPLAY "ITEMS TO REORDER: " WS-LISTED-COUNT
+           END-IF.
+           PERFORM CLOSE-FILE.
+           STOP RUN.
+
+       OPEN-FILE.
+           OPEN INPUT PRODUCTS-FILE.
+           IF NOT FS-OK
+               DISPLAY "ERROR OPENING PRODUCTS.DAT: " FS-PRODUCTS
+           END-IF.
+
+       READ-NEXT-PRODUCT.
+           READ PRODUCTS-FILE NEXT RECORD
+               AT END
+                   SET FS-END-OF-FILE TO TRUE
+           END-READ.
+
+       CHECK-PRODUCT.
+           IF PROD-STOCK < WS-REORDER-POINT
+               DISPLAY PROD-CODE " " PROD-NAME " " PROD-STOCK
+               ADD 1 TO WS-LISTED-COUNT
+           END-IF.
+           PERFORM READ-NEXT-PRODUCT.
+
+       CLOSE-FILE.
+           CLOSE PRODUCTS-FILE.

@@ -0,0 +1,48 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Runs the daily job stream in order - validates
+      *          PRODUCTS.DAT, runs the sales summary, and reconciles
+      *          sales against stock movement - checking the called
+      *          program's RETURN-CODE after each step and halting
+      *          with a clear message on failure. Posting the day's
+      *          sales is not part of this unattended stream because
+      *          CREATE-SELLS is an interactive, operator-driven
+      *          program; it is run on its own before this job starts.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAILY-BATCH-DRIVER.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-STEP-NAME          PIC X(24).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "DAILY BATCH JOB STREAM STARTING".
+
+           MOVE "VALIDATE PRODUCTS.DAT" TO WS-STEP-NAME
+           CALL "DATA-INTEGRITY-CHECK"
+           PERFORM CHECK-STEP-STATUS
+
+           MOVE "SALES SUMMARY REPORT" TO WS-STEP-NAME
+           CALL "SALES-SUMMARY"
+           PERFORM CHECK-STEP-STATUS
+
+           MOVE "SALES RECONCILIATION" TO WS-STEP-NAME
+           CALL "SALES-RECONCILIATION"
+           PERFORM CHECK-STEP-STATUS
+
+           DISPLAY "DAILY BATCH JOB STREAM COMPLETED SUCCESSFULLY"
+           STOP RUN.
+
+       CHECK-STEP-STATUS.
+           IF RETURN-CODE NOT = 0
+               DISPLAY "BATCH STEP FAILED: " WS-STEP-NAME
+                  " (RETURN CODE " RETURN-CODE ")"
+               DISPLAY "DAILY BATCH JOB STREAM HALTED"
+               STOP RUN
+           ELSE
+               DISPLAY "STEP COMPLETE: " WS-STEP-NAME
+           END-IF.

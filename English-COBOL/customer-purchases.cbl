@@ -0,0 +1,142 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Lists every sale on SELLS.DAT for one customer, with
+      *          product description, quantity and line revenue.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTOMER-PURCHASES.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VENTAS-FILE ASSIGN TO "SELLS.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS FS-VENTAS.
+
+           SELECT PRODUCTS-FILE ASSIGN TO "PRODUCTS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PROD-CODE
+               FILE STATUS IS FS-PRODUCTS.
+
+           SELECT ARCHIVO-CLIENTES ASSIGN TO "clientes.idx"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLAVE-CLIENTE
+               FILE STATUS IS FS-CLIENTES.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  VENTAS-FILE.
+       01  VENTAS-RECORD.
+           05 VENTA-CODIGO        PIC X(05).
+           05 VENTA-CANTIDAD      PIC 9(05).
+           05 VENTA-FECHA         PIC 9(08).
+           05 VENTA-CLAVE-CLIENTE PIC X(10).
+
+       FD  PRODUCTS-FILE.
+       COPY PRODUCTS-RECORD.
+
+       FD  ARCHIVO-CLIENTES.
+       01  REGISTRO-CLIENTE.
+           05 CLAVE-CLIENTE       PIC X(10).
+           05 NOMBRE-CLIENTE      PIC X(30).
+           05 TELEFONO            PIC X(15).
+
+       WORKING-STORAGE SECTION.
+       01  FS-VENTAS             PIC XX.
+           88 FS-VENTAS-OK       VALUE "00".
+           88 FS-VENTAS-EOF      VALUE "10".
+
+       01  FS-PRODUCTS           PIC XX.
+           88 FS-PRODUCTS-OK     VALUE "00".
+
+       01  FS-CLIENTES           PIC XX.
+           88 FS-CLIENTES-OK     VALUE "00".
+
+       01  WS-CUSTOMER-CODE       PIC X(10).
+       01  WS-LINE-REVENUE        PIC 9(9)V99.
+       01  WS-LINE-REVENUE-EDIT   PIC Z,ZZZ,ZZZ,ZZ9.99.
+       01  WS-CUSTOMER-QTY        PIC 9(9) VALUE ZERO.
+       01  WS-CUSTOMER-REVENUE    PIC 9(11)V99 VALUE ZERO.
+       01  WS-CUSTOMER-REV-EDIT   PIC Z,ZZZ,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "CUSTOMER CODE (10 characters): " WITH NO ADVANCING.
+           ACCEPT WS-CUSTOMER-CODE.
+           PERFORM OPEN-FILES.
+           IF FS-VENTAS-OK AND FS-PRODUCTS-OK AND FS-CLIENTES-OK
+               PERFORM LOOKUP-CUSTOMER
+           END-IF.
+           PERFORM CLOSE-FILES.
+           STOP RUN.
+
+       OPEN-FILES.
+           OPEN INPUT VENTAS-FILE.
+           IF NOT FS-VENTAS-OK
+               DISPLAY "ERROR OPENING SELLS.DAT: " FS-VENTAS
+           END-IF.
+           OPEN INPUT PRODUCTS-FILE.
+           IF NOT FS-PRODUCTS-OK
+               DISPLAY "ERROR OPENING PRODUCTS.DAT: " FS-PRODUCTS
+           END-IF.
+           OPEN INPUT ARCHIVO-CLIENTES.
+           IF NOT FS-CLIENTES-OK
+               DISPLAY "ERROR OPENING clientes.idx: " FS-CLIENTES
+           END-IF.
+
+       LOOKUP-CUSTOMER.
+           MOVE WS-CUSTOMER-CODE TO CLAVE-CLIENTE
+           READ ARCHIVO-CLIENTES
+               INVALID KEY
+                   DISPLAY "UNKNOWN CUSTOMER: " WS-CUSTOMER-CODE
+               NOT INVALID KEY
+                   DISPLAY " "
+                   DISPLAY "PURCHASE HISTORY FOR: " NOMBRE-CLIENTE
+                   DISPLAY "CODE  NAME                  DATE      "
+                      "QTY   REVENUE"
+                   PERFORM READ-NEXT-SALE
+                   PERFORM PRINT-IF-CUSTOMER-SALE UNTIL FS-VENTAS-EOF
+                   PERFORM PRINT-CUSTOMER-TOTAL
+           END-READ.
+
+       READ-NEXT-SALE.
+           READ VENTAS-FILE NEXT RECORD
+               AT END
+                   SET FS-VENTAS-EOF TO TRUE
+           END-READ.
+
+       PRINT-IF-CUSTOMER-SALE.
+           IF VENTA-CLAVE-CLIENTE = WS-CUSTOMER-CODE
+               MOVE VENTA-CODIGO TO PROD-CODE
+               READ PRODUCTS-FILE
+                   INVALID KEY
+                       DISPLAY VENTA-CODIGO
+                          " (PRODUCT NOT ON FILE) QTY " VENTA-CANTIDAD
+                   NOT INVALID KEY
+                       COMPUTE WS-LINE-REVENUE =
+                          PROD-PRICE * VENTA-CANTIDAD
+                       MOVE WS-LINE-REVENUE TO WS-LINE-REVENUE-EDIT
+                       DISPLAY PROD-CODE " " PROD-NAME " "
+                          VENTA-FECHA " " VENTA-CANTIDAD " "
+                          WS-LINE-REVENUE-EDIT
+                       ADD VENTA-CANTIDAD TO WS-CUSTOMER-QTY
+                       ADD WS-LINE-REVENUE TO WS-CUSTOMER-REVENUE
+               END-READ
+           END-IF.
+           PERFORM READ-NEXT-SALE.
+
+       PRINT-CUSTOMER-TOTAL.
+           MOVE WS-CUSTOMER-REVENUE TO WS-CUSTOMER-REV-EDIT
+           DISPLAY " "
+           DISPLAY "TOTAL UNITS PURCHASED: " WS-CUSTOMER-QTY
+           DISPLAY "TOTAL SPENT: " WS-CUSTOMER-REV-EDIT.
+
+       CLOSE-FILES.
+           CLOSE VENTAS-FILE
+           CLOSE PRODUCTS-FILE
+           CLOSE ARCHIVO-CLIENTES.

@@ -16,30 +16,30 @@
         RECORD KEY IS PROD-CODIGO
         FILE STATUS IS FS-PRODUCTOS.
 
+        SELECT CATALOGO-FILE ASSIGN TO "catalogo.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS FS-CATALOGO.
+
        DATA DIVISION.
        FILE SECTION.
        FD PRODUCTOS-FILE.
-       01 PRODUCTOS-RECORD.
-       05 PROD-CODIGO PIC X(05).
-       05 PROD-STOCK  PIC 9(05).
+       COPY PRODUCTOS-RECORD.
+
+       FD CATALOGO-FILE.
+       01 ITEM-LINE PIC X(18).
 
        WORKING-STORAGE SECTION.
        01 FS-PRODUCTOS PIC XX.
        88 FS-OK VALUE "00".
 
-        01 WS-CONTADOR PIC 9(03) VALUE 1.
-
-       01 PRODUCTOS-DATOS.
-       05 PRODUCTO-ITEM OCCURS 3 TIMES.
-       10 ITEM-LINE PIC X(18).
+       01 FS-CATALOGO PIC XX.
+       88 FS-CATALOGO-OK VALUE "00".
+       88 FS-CATALOGO-NO-EXISTE VALUE "35".
+       88 FS-CATALOGO-EOF VALUE "10".
 
        PROCEDURE DIVISION.
        INICIO.
 
-       MOVE "       00001    00100" TO ITEM-LINE(1)
-       MOVE "       00002    00050" TO ITEM-LINE(2)
-       MOVE "       00003    00200" TO ITEM-LINE(3)
-
        PERFORM ABRIR-ARCHIVO
        PERFORM CARGAR-DATOS
        PERFORM CERRAR-ARCHIVO
@@ -51,19 +51,38 @@
        DISPLAY "ERROR AL ABRIR PRODUCTOS.DAT: " FS-PRODUCTOS
        STOP RUN
        END-IF.
+       OPEN INPUT CATALOGO-FILE
+       IF FS-CATALOGO-NO-EXISTE
+       DISPLAY "ARCHIVO catalogo.txt NO ENCONTRADO"
+       CLOSE PRODUCTOS-FILE
+       STOP RUN
+       END-IF.
 
        CARGAR-DATOS.
-       PERFORM VARYING WS-CONTADOR FROM 1 BY 1 UNTIL WS-CONTADOR > 3
-       MOVE ITEM-LINE(WS-CONTADOR)(8:5) TO PROD-CODIGO
-       MOVE ITEM-LINE(WS-CONTADOR)(14:5) TO PROD-STOCK
+       PERFORM LEER-LINEA-CATALOGO
+       PERFORM CARGAR-LINEA-CATALOGO UNTIL FS-CATALOGO-EOF.
+
+       LEER-LINEA-CATALOGO.
+       READ CATALOGO-FILE
+          AT END SET FS-CATALOGO-EOF TO TRUE
+       END-READ.
+
+       CARGAR-LINEA-CATALOGO.
+       MOVE ITEM-LINE(8:5) TO PROD-CODIGO
+       MOVE ITEM-LINE(14:5) TO PROD-STOCK
+       MOVE SPACES TO PROD-NOMBRE
+       MOVE ZERO TO PROD-PRECIO
+       MOVE SPACES TO PROD-CATEGORIA PROD-COD-PROVEEDOR PROD-UPC
+       SET PROD-ACTIVO TO TRUE
        WRITE PRODUCTOS-RECORD
           INVALID KEY
              DISPLAY "CODIGO DUPLICADO: " PROD-CODIGO
           NOT INVALID KEY
              DISPLAY "AGREGADO: " PROD-CODIGO " STOCK: " PROD-STOCK
        END-WRITE
-       END-PERFORM.
+       PERFORM LEER-LINEA-CATALOGO.
 
        CERRAR-ARCHIVO.
        CLOSE PRODUCTOS-FILE
+       CLOSE CATALOGO-FILE
        DISPLAY "ARCHIVO PRODUCTOS.DAT CREADO CORRECTAMENTE".

@@ -0,0 +1,150 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Accumulates VENTA-CANTIDAD per product code off
+      *          SELLS.DAT, sorts the totals into descending order,
+      *          and prints the top 10 best-selling products.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TOP-SELLERS-REPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VENTAS-FILE ASSIGN TO "SELLS.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS FS-VENTAS.
+
+           SELECT PRODUCTS-FILE ASSIGN TO "PRODUCTS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PROD-CODE
+               FILE STATUS IS FS-PRODUCTS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  VENTAS-FILE.
+       01  VENTAS-RECORD.
+           05 VENTA-CODIGO        PIC X(05).
+           05 VENTA-CANTIDAD      PIC 9(05).
+           05 VENTA-FECHA         PIC 9(08).
+           05 VENTA-CLAVE-CLIENTE PIC X(10).
+
+       FD  PRODUCTS-FILE.
+       COPY PRODUCTS-RECORD.
+
+       WORKING-STORAGE SECTION.
+       01  FS-VENTAS             PIC XX.
+           88 FS-VENTAS-OK       VALUE "00".
+           88 FS-VENTAS-EOF      VALUE "10".
+
+       01  FS-PRODUCTS           PIC XX.
+           88 FS-PRODUCTS-OK     VALUE "00".
+
+       01  WS-SUMMARY-TABLE.
+           05 WS-SUMMARY-ENTRY OCCURS 100 TIMES INDEXED BY WS-IDX.
+               10 WS-SUM-CODE   PIC X(5).
+               10 WS-SUM-QTY    PIC 9(7).
+       01  WS-ENTRY-COUNT        PIC 9(3) VALUE ZERO.
+       01  WS-FOUND-FLAG         PIC X VALUE "N".
+           88 WS-FOUND           VALUE "Y".
+
+       01  WS-SORT-I              PIC 9(3).
+       01  WS-SORT-J              PIC 9(3).
+       01  WS-SWAP-CODE           PIC X(5).
+       01  WS-SWAP-QTY            PIC 9(7).
+
+       01  WS-RANK-LIMIT          PIC 9(3) VALUE 10.
+       01  WS-PRINT-COUNT         PIC 9(3) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM OPEN-FILES.
+           IF FS-VENTAS-OK AND FS-PRODUCTS-OK
+               PERFORM BUILD-SUMMARY-TABLE
+               PERFORM SORT-SUMMARY-TABLE-DESCENDING
+               DISPLAY " "
+               DISPLAY "TOP SELLERS REPORT"
+               DISPLAY "RANK CODE  NAME                  QTY SOLD"
+               PERFORM PRINT-TOP-SELLER
+                  VARYING WS-IDX FROM 1 BY 1
+                  UNTIL WS-IDX > WS-ENTRY-COUNT
+                     OR WS-PRINT-COUNT >= WS-RANK-LIMIT
+           END-IF.
+           PERFORM CLOSE-FILES.
+           STOP RUN.
+
+       OPEN-FILES.
+           OPEN INPUT VENTAS-FILE.
+           IF NOT FS-VENTAS-OK
+               DISPLAY "ERROR OPENING SELLS.DAT: " FS-VENTAS
+           END-IF.
+           OPEN INPUT PRODUCTS-FILE.
+           IF NOT FS-PRODUCTS-OK
+               DISPLAY "ERROR OPENING PRODUCTS.DAT: " FS-PRODUCTS
+           END-IF.
+
+       BUILD-SUMMARY-TABLE.
+           PERFORM READ-NEXT-SALE.
+           PERFORM ACCUMULATE-SALE UNTIL FS-VENTAS-EOF.
+
+       READ-NEXT-SALE.
+           READ VENTAS-FILE NEXT RECORD
+               AT END
+                   SET FS-VENTAS-EOF TO TRUE
+           END-READ.
+
+       ACCUMULATE-SALE.
+           MOVE "N" TO WS-FOUND-FLAG
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+              UNTIL WS-IDX > WS-ENTRY-COUNT OR WS-FOUND
+               IF WS-SUM-CODE (WS-IDX) = VENTA-CODIGO
+                   ADD VENTA-CANTIDAD TO WS-SUM-QTY (WS-IDX)
+                   MOVE "Y" TO WS-FOUND-FLAG
+               END-IF
+           END-PERFORM
+           IF NOT WS-FOUND
+               ADD 1 TO WS-ENTRY-COUNT
+               MOVE VENTA-CODIGO TO WS-SUM-CODE (WS-ENTRY-COUNT)
+               MOVE VENTA-CANTIDAD TO WS-SUM-QTY (WS-ENTRY-COUNT)
+           END-IF
+           PERFORM READ-NEXT-SALE.
+
+       SORT-SUMMARY-TABLE-DESCENDING.
+           PERFORM VARYING WS-SORT-I FROM 1 BY 1
+              UNTIL WS-SORT-I >= WS-ENTRY-COUNT
+               PERFORM VARYING WS-SORT-J FROM 1 BY 1
+                  UNTIL WS-SORT-J > WS-ENTRY-COUNT - WS-SORT-I
+                   IF WS-SUM-QTY (WS-SORT-J) <
+                      WS-SUM-QTY (WS-SORT-J + 1)
+                       MOVE WS-SUM-CODE (WS-SORT-J) TO WS-SWAP-CODE
+                       MOVE WS-SUM-QTY (WS-SORT-J) TO WS-SWAP-QTY
+                       MOVE WS-SUM-CODE (WS-SORT-J + 1)
+                          TO WS-SUM-CODE (WS-SORT-J)
+                       MOVE WS-SUM-QTY (WS-SORT-J + 1)
+                          TO WS-SUM-QTY (WS-SORT-J)
+                       MOVE WS-SWAP-CODE TO WS-SUM-CODE (WS-SORT-J + 1)
+                       MOVE WS-SWAP-QTY TO WS-SUM-QTY (WS-SORT-J + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       PRINT-TOP-SELLER.
+           MOVE WS-SUM-CODE (WS-IDX) TO PROD-CODE
+           ADD 1 TO WS-PRINT-COUNT
+           READ PRODUCTS-FILE
+               INVALID KEY
+                   DISPLAY WS-PRINT-COUNT "   "
+                      WS-SUM-CODE (WS-IDX)
+                      " (PRODUCT NOT ON FILE) QTY "
+                      WS-SUM-QTY (WS-IDX)
+               NOT INVALID KEY
+                   DISPLAY WS-PRINT-COUNT "   " PROD-CODE " "
+                      PROD-NAME " " WS-SUM-QTY (WS-IDX)
+           END-READ.
+
+       CLOSE-FILES.
+           CLOSE VENTAS-FILE
+           CLOSE PRODUCTS-FILE.

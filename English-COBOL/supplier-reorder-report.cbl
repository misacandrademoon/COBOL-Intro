@@ -0,0 +1,152 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Lists low-stock products grouped by PROD-SUPPLIER-CODE
+      *          so purchasing can generate one PO per vendor instead
+      *          of a single flat reorder list.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUPPLIER-REORDER-REPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRODUCTS-FILE ASSIGN TO "PRODUCTS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PROD-CODE
+               FILE STATUS IS FS-PRODUCTS.
+
+           SELECT SUPPLIERS-FILE ASSIGN TO "SUPPLIERS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SUPP-CODE
+               FILE STATUS IS FS-SUPPLIERS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRODUCTS-FILE.
+       COPY PRODUCTS-RECORD.
+
+       FD  SUPPLIERS-FILE.
+       01  SUPPLIERS-RECORD.
+           05 SUPP-CODE          PIC X(4).
+           05 SUPP-NAME          PIC X(25).
+           05 SUPP-CONTACT       PIC X(20).
+           05 SUPP-LEAD-DAYS     PIC 9(3).
+
+       WORKING-STORAGE SECTION.
+       01  FS-PRODUCTS          PIC XX.
+           88 FS-OK             VALUE "00".
+           88 FS-END-OF-FILE    VALUE "10".
+
+       01  FS-SUPPLIERS         PIC XX.
+           88 FS-SUPPLIERS-OK   VALUE "00".
+
+       01  WS-REORDER-POINT     PIC 9(5).
+
+       01  WS-LOW-STOCK-TABLE.
+           05 WS-LOW-ENTRY OCCURS 200 TIMES INDEXED BY WS-IDX.
+               10 WS-LOW-SUPPLIER  PIC X(4).
+               10 WS-LOW-CODE      PIC X(5).
+               10 WS-LOW-NAME      PIC X(20).
+               10 WS-LOW-STOCK     PIC 9(5).
+       01  WS-ENTRY-COUNT        PIC 9(3) VALUE ZERO.
+
+       01  WS-SUPPLIER-SEEN-TABLE.
+           05 WS-SEEN-SUPPLIER OCCURS 50 TIMES INDEXED BY WS-SIDX.
+               10 WS-SEEN-CODE     PIC X(4).
+       01  WS-SEEN-COUNT         PIC 9(3) VALUE ZERO.
+       01  WS-FOUND-FLAG         PIC X VALUE "N".
+           88 WS-FOUND           VALUE "Y".
+
+       01  WS-LISTED-COUNT       PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "REORDER POINT (5 digits): " WITH NO ADVANCING.
+           ACCEPT WS-REORDER-POINT.
+
+           PERFORM OPEN-FILES.
+           IF FS-OK AND FS-SUPPLIERS-OK
+               PERFORM BUILD-LOW-STOCK-TABLE
+               PERFORM PRINT-BY-SUPPLIER
+                  VARYING WS-SIDX FROM 1 BY 1
+                  UNTIL WS-SIDX > WS-SEEN-COUNT
+               DISPLAY " "
+               DISPLAY "ITEMS TO REORDER: " WS-LISTED-COUNT
+           END-IF.
+           PERFORM CLOSE-FILES.
+           STOP RUN.
+
+       OPEN-FILES.
+           OPEN INPUT PRODUCTS-FILE.
+           IF NOT FS-OK
+               DISPLAY "ERROR OPENING PRODUCTS.DAT: " FS-PRODUCTS
+           END-IF.
+           OPEN INPUT SUPPLIERS-FILE.
+           IF NOT FS-SUPPLIERS-OK
+               DISPLAY "ERROR OPENING SUPPLIERS.DAT: " FS-SUPPLIERS
+           END-IF.
+
+       BUILD-LOW-STOCK-TABLE.
+           PERFORM READ-NEXT-PRODUCT.
+           PERFORM COLLECT-PRODUCT UNTIL FS-END-OF-FILE.
+
+       READ-NEXT-PRODUCT.
+           READ PRODUCTS-FILE NEXT RECORD
+               AT END
+                   SET FS-END-OF-FILE TO TRUE
+           END-READ.
+
+       COLLECT-PRODUCT.
+           IF PROD-STOCK < WS-REORDER-POINT
+               ADD 1 TO WS-ENTRY-COUNT
+               MOVE PROD-SUPPLIER-CODE
+                  TO WS-LOW-SUPPLIER (WS-ENTRY-COUNT)
+               MOVE PROD-CODE TO WS-LOW-CODE (WS-ENTRY-COUNT)
+               MOVE PROD-NAME TO WS-LOW-NAME (WS-ENTRY-COUNT)
+               MOVE PROD-STOCK TO WS-LOW-STOCK (WS-ENTRY-COUNT)
+               PERFORM REMEMBER-SUPPLIER
+           END-IF.
+           PERFORM READ-NEXT-PRODUCT.
+
+       REMEMBER-SUPPLIER.
+           MOVE "N" TO WS-FOUND-FLAG.
+           PERFORM VARYING WS-SIDX FROM 1 BY 1
+              UNTIL WS-SIDX > WS-SEEN-COUNT OR WS-FOUND
+               IF WS-SEEN-CODE (WS-SIDX) = PROD-SUPPLIER-CODE
+                   MOVE "Y" TO WS-FOUND-FLAG
+               END-IF
+           END-PERFORM.
+           IF NOT WS-FOUND
+               ADD 1 TO WS-SEEN-COUNT
+               MOVE PROD-SUPPLIER-CODE TO WS-SEEN-CODE (WS-SEEN-COUNT)
+           END-IF.
+
+       PRINT-BY-SUPPLIER.
+           MOVE WS-SEEN-CODE (WS-SIDX) TO SUPP-CODE.
+           DISPLAY " ".
+           READ SUPPLIERS-FILE
+               INVALID KEY
+                   DISPLAY "SUPPLIER: " SUPP-CODE " (NOT ON FILE)"
+               NOT INVALID KEY
+                   DISPLAY "SUPPLIER: " SUPP-CODE " " SUPP-NAME
+                      " " SUPP-CONTACT
+           END-READ.
+           DISPLAY "CODE  NAME                  STOCK".
+           PERFORM PRINT-SUPPLIER-ITEM
+              VARYING WS-IDX FROM 1 BY 1
+              UNTIL WS-IDX > WS-ENTRY-COUNT.
+
+       PRINT-SUPPLIER-ITEM.
+           IF WS-LOW-SUPPLIER (WS-IDX) = WS-SEEN-CODE (WS-SIDX)
+               DISPLAY WS-LOW-CODE (WS-IDX) " " WS-LOW-NAME (WS-IDX)
+                  " " WS-LOW-STOCK (WS-IDX)
+               ADD 1 TO WS-LISTED-COUNT
+           END-IF.
+
+       CLOSE-FILES.
+           CLOSE PRODUCTS-FILE
+           CLOSE SUPPLIERS-FILE.

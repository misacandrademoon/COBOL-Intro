@@ -0,0 +1,81 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Looks up products on PRODUCTS.DAT by name instead of
+      *          code, using the PROD-NAME alternate index; since the
+      *          key allows duplicates, lists every matching record.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRODUCT-NAME-LOOKUP.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRODUCTS-FILE ASSIGN TO "PRODUCTS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PROD-CODE
+               ALTERNATE RECORD KEY IS PROD-NAME WITH DUPLICATES
+               FILE STATUS IS FS-PRODUCTS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRODUCTS-FILE.
+       COPY PRODUCTS-RECORD.
+
+       WORKING-STORAGE SECTION.
+       01  FS-PRODUCTS          PIC XX.
+           88 FS-OK             VALUE "00".
+
+       01  WS-SEARCH-NAME       PIC X(20).
+       01  WS-CONTINUE          PIC X VALUE "Y".
+           88 WS-YES            VALUE "Y", "y".
+       01  WS-MATCH-FLAG        PIC X VALUE "N".
+           88 WS-MATCH-FOUND    VALUE "Y".
+       01  WS-DONE-FLAG         PIC X VALUE "N".
+           88 WS-NO-MORE-MATCHES VALUE "Y".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN INPUT PRODUCTS-FILE.
+           IF NOT FS-OK
+               DISPLAY "ERROR OPENING PRODUCTS.DAT: " FS-PRODUCTS
+           ELSE
+               PERFORM UNTIL NOT WS-YES
+                   PERFORM LOOKUP-BY-NAME
+                   DISPLAY "LOOK UP ANOTHER NAME? (Y/N): "
+                      WITH NO ADVANCING
+                   ACCEPT WS-CONTINUE
+               END-PERFORM
+               CLOSE PRODUCTS-FILE
+           END-IF.
+           STOP RUN.
+
+       LOOKUP-BY-NAME.
+           DISPLAY "PRODUCT NAME (20 characters): " WITH NO ADVANCING.
+           ACCEPT WS-SEARCH-NAME.
+           MOVE WS-SEARCH-NAME TO PROD-NAME.
+           MOVE "N" TO WS-MATCH-FLAG.
+           MOVE "N" TO WS-DONE-FLAG.
+           START PRODUCTS-FILE KEY IS >= PROD-NAME
+               INVALID KEY
+                   MOVE "Y" TO WS-DONE-FLAG
+           END-START.
+           PERFORM UNTIL WS-NO-MORE-MATCHES
+               READ PRODUCTS-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-DONE-FLAG
+                   NOT AT END
+                       IF PROD-NAME = WS-SEARCH-NAME
+                           MOVE "Y" TO WS-MATCH-FLAG
+                           DISPLAY PROD-CODE " " PROD-NAME " "
+                              PROD-PRICE " " PROD-STOCK
+                       ELSE
+                           MOVE "Y" TO WS-DONE-FLAG
+                       END-IF
+               END-READ
+           END-PERFORM.
+           IF NOT WS-MATCH-FOUND
+               DISPLAY "NO PRODUCT FOUND WITH NAME: " WS-SEARCH-NAME
+           END-IF.

@@ -0,0 +1,194 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Compares total units sold per product on the current
+      *          day, from SELLS.DAT, against the stock decrease
+      *          actually recorded for that day's sales in AUDIT.LOG,
+      *          and prints any product where the two do not agree.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SALES-RECONCILIATION.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VENTAS-FILE ASSIGN TO "SELLS.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS FS-VENTAS.
+
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDIT.LOG"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS FS-AUDIT-LOG.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  VENTAS-FILE.
+       01  VENTAS-RECORD.
+           05 VENTA-CODIGO        PIC X(05).
+           05 VENTA-CANTIDAD      PIC 9(05).
+           05 VENTA-FECHA         PIC 9(08).
+           05 VENTA-CLAVE-CLIENTE PIC X(10).
+
+       FD  AUDIT-LOG-FILE.
+       COPY AUDIT-RECORD.
+
+       WORKING-STORAGE SECTION.
+       01  FS-VENTAS              PIC XX.
+           88 FS-VENTAS-OK        VALUE "00".
+           88 FS-VENTAS-EOF       VALUE "10".
+
+       01  FS-AUDIT-LOG           PIC XX.
+           88 FS-AUDIT-OK         VALUE "00".
+           88 FS-AUDIT-EOF        VALUE "10".
+
+       01  WS-SALES-TABLE.
+           05 WS-SALES-ENTRY OCCURS 100 TIMES INDEXED BY WS-SIDX.
+               10 WS-SALES-CODE   PIC X(5).
+               10 WS-SALES-QTY    PIC 9(7).
+       01  WS-SALES-COUNT         PIC 9(3) VALUE ZERO.
+
+       01  WS-MOVEMENT-TABLE.
+           05 WS-MOVEMENT-ENTRY OCCURS 100 TIMES INDEXED BY WS-MIDX.
+               10 WS-MOVEMENT-CODE PIC X(5).
+               10 WS-MOVEMENT-QTY  PIC 9(7).
+       01  WS-MOVEMENT-COUNT      PIC 9(3) VALUE ZERO.
+
+       01  WS-FOUND-FLAG          PIC X VALUE "N".
+           88 WS-FOUND            VALUE "Y".
+
+       01  WS-STOCK-DECREASE      PIC 9(7).
+       01  WS-EXCEPTION-COUNT     PIC 9(5) VALUE ZERO.
+       01  WS-TODAY-DATE          PIC 9(8).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           MOVE 0 TO RETURN-CODE.
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD.
+           PERFORM OPEN-FILES.
+           IF FS-VENTAS-OK AND FS-AUDIT-OK
+               PERFORM BUILD-SALES-TABLE
+               PERFORM BUILD-MOVEMENT-TABLE
+               DISPLAY " "
+               DISPLAY "SALES VS. STOCK MOVEMENT RECONCILIATION"
+               PERFORM COMPARE-ENTRY
+                  VARYING WS-SIDX FROM 1 BY 1
+                  UNTIL WS-SIDX > WS-SALES-COUNT
+               IF WS-EXCEPTION-COUNT = ZERO
+                   DISPLAY "NO EXCEPTIONS - SALES AND STOCK "
+                      "MOVEMENT AGREE"
+               ELSE
+                   DISPLAY "TOTAL EXCEPTIONS: " WS-EXCEPTION-COUNT
+                   MOVE 8 TO RETURN-CODE
+               END-IF
+           ELSE
+               MOVE 8 TO RETURN-CODE
+           END-IF.
+           PERFORM CLOSE-FILES.
+           GOBACK.
+
+       OPEN-FILES.
+           OPEN INPUT VENTAS-FILE.
+           IF NOT FS-VENTAS-OK
+               DISPLAY "ERROR OPENING SELLS.DAT: " FS-VENTAS
+           END-IF.
+           OPEN INPUT AUDIT-LOG-FILE.
+           IF NOT FS-AUDIT-OK
+               DISPLAY "ERROR OPENING AUDIT.LOG: " FS-AUDIT-LOG
+           END-IF.
+
+       BUILD-SALES-TABLE.
+           PERFORM READ-NEXT-SALE.
+           PERFORM ACCUMULATE-SALE UNTIL FS-VENTAS-EOF.
+
+       READ-NEXT-SALE.
+           READ VENTAS-FILE NEXT RECORD
+               AT END
+                   SET FS-VENTAS-EOF TO TRUE
+           END-READ.
+
+       ACCUMULATE-SALE.
+           IF VENTA-FECHA = WS-TODAY-DATE
+               MOVE "N" TO WS-FOUND-FLAG
+               PERFORM VARYING WS-SIDX FROM 1 BY 1
+                  UNTIL WS-SIDX > WS-SALES-COUNT OR WS-FOUND
+                   IF WS-SALES-CODE (WS-SIDX) = VENTA-CODIGO
+                       ADD VENTA-CANTIDAD TO WS-SALES-QTY (WS-SIDX)
+                       MOVE "Y" TO WS-FOUND-FLAG
+                   END-IF
+               END-PERFORM
+               IF NOT WS-FOUND
+                   ADD 1 TO WS-SALES-COUNT
+                   MOVE VENTA-CODIGO TO WS-SALES-CODE (WS-SALES-COUNT)
+                   MOVE VENTA-CANTIDAD TO
+                      WS-SALES-QTY (WS-SALES-COUNT)
+               END-IF
+           END-IF.
+           PERFORM READ-NEXT-SALE.
+
+       BUILD-MOVEMENT-TABLE.
+           PERFORM READ-NEXT-AUDIT-RECORD.
+           PERFORM ACCUMULATE-MOVEMENT UNTIL FS-AUDIT-EOF.
+
+       READ-NEXT-AUDIT-RECORD.
+           READ AUDIT-LOG-FILE NEXT RECORD
+               AT END
+                   SET FS-AUDIT-EOF TO TRUE
+           END-READ.
+
+       ACCUMULATE-MOVEMENT.
+           IF AUDIT-DATE = WS-TODAY-DATE
+              AND AUDIT-ACTION = "R"
+              AND AUDIT-PROGRAM = "CREATE-SELLS"
+              AND AUDIT-BEFORE-STOCK > AUDIT-AFTER-STOCK
+               COMPUTE WS-STOCK-DECREASE =
+                  AUDIT-BEFORE-STOCK - AUDIT-AFTER-STOCK
+               MOVE "N" TO WS-FOUND-FLAG
+               PERFORM VARYING WS-MIDX FROM 1 BY 1
+                  UNTIL WS-MIDX > WS-MOVEMENT-COUNT OR WS-FOUND
+                   IF WS-MOVEMENT-CODE (WS-MIDX) = AUDIT-CODE
+                       ADD WS-STOCK-DECREASE TO
+                          WS-MOVEMENT-QTY (WS-MIDX)
+                       MOVE "Y" TO WS-FOUND-FLAG
+                   END-IF
+               END-PERFORM
+               IF NOT WS-FOUND
+                   ADD 1 TO WS-MOVEMENT-COUNT
+                   MOVE AUDIT-CODE TO
+                      WS-MOVEMENT-CODE (WS-MOVEMENT-COUNT)
+                   MOVE WS-STOCK-DECREASE TO
+                      WS-MOVEMENT-QTY (WS-MOVEMENT-COUNT)
+               END-IF
+           END-IF.
+           PERFORM READ-NEXT-AUDIT-RECORD.
+
+       COMPARE-ENTRY.
+           MOVE "N" TO WS-FOUND-FLAG
+           PERFORM VARYING WS-MIDX FROM 1 BY 1
+              UNTIL WS-MIDX > WS-MOVEMENT-COUNT OR WS-FOUND
+               IF WS-MOVEMENT-CODE (WS-MIDX) =
+                  WS-SALES-CODE (WS-SIDX)
+                   MOVE "Y" TO WS-FOUND-FLAG
+                   IF WS-MOVEMENT-QTY (WS-MIDX) NOT =
+                      WS-SALES-QTY (WS-SIDX)
+                       DISPLAY "EXCEPTION: " WS-SALES-CODE (WS-SIDX)
+                          " SOLD " WS-SALES-QTY (WS-SIDX)
+                          " STOCK MOVEMENT " WS-MOVEMENT-QTY (WS-MIDX)
+                       ADD 1 TO WS-EXCEPTION-COUNT
+                   END-IF
+               END-IF
+           END-PERFORM
+           IF NOT WS-FOUND
+               DISPLAY "EXCEPTION: " WS-SALES-CODE (WS-SIDX)
+                  " SOLD " WS-SALES-QTY (WS-SIDX)
+                  " STOCK MOVEMENT 0000000 (NO AUDIT ENTRY)"
+               ADD 1 TO WS-EXCEPTION-COUNT
+           END-IF.
+
+       CLOSE-FILES.
+           CLOSE VENTAS-FILE
+           IF FS-AUDIT-OK
+               CLOSE AUDIT-LOG-FILE
+           END-IF.

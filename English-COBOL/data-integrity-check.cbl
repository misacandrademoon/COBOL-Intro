@@ -0,0 +1,206 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Pre-batch health check - opens every data file the
+      *          daily job stream depends on, confirms each one exists
+      *          and can be read, counts its records, and flags any
+      *          file that failed to open so the batch driver halts
+      *          before posting sales against missing or damaged data.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DATA-INTEGRITY-CHECK.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRODUCTS-FILE ASSIGN TO "PRODUCTS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PROD-CODE
+               FILE STATUS IS FS-PRODUCTS.
+
+           SELECT VENTAS-FILE ASSIGN TO "SELLS.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS FS-VENTAS.
+
+           SELECT ARCHIVO-CLIENTES ASSIGN TO "clientes.idx"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CLAVE-CLIENTE
+               FILE STATUS IS FS-CLIENTES.
+
+           SELECT RELATIVE-FILE ASSIGN TO "relativo.dat"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS SEQUENTIAL
+               RELATIVE KEY IS WS-RELATIVE-KEY
+               FILE STATUS IS FS-RELATIVE.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRODUCTS-FILE.
+       COPY PRODUCTS-RECORD.
+
+       FD  VENTAS-FILE.
+       01  VENTAS-RECORD.
+           05 VENTA-CODIGO        PIC X(05).
+           05 VENTA-CANTIDAD      PIC 9(05).
+           05 VENTA-FECHA         PIC 9(08).
+           05 VENTA-CLAVE-CLIENTE PIC X(10).
+
+       FD  ARCHIVO-CLIENTES.
+       01  REGISTRO-CLIENTE.
+           05 CLAVE-CLIENTE   PIC X(10).
+           05 NOMBRE-CLIENTE  PIC X(30).
+           05 TELEFONO        PIC X(15).
+
+       FD  RELATIVE-FILE.
+       01  RELATIVE-RECORD.
+           05 IDNUM        PIC 9(5).
+           05 DA           PIC X(20).
+           05 BIN-STATUS   PIC X.
+           05 BIN-QUANTITY PIC 9(5).
+
+       WORKING-STORAGE SECTION.
+       01  FS-PRODUCTS           PIC XX.
+           88 FS-PRODUCTS-OK     VALUE "00".
+           88 FS-PRODUCTS-EOF    VALUE "10".
+
+       01  FS-VENTAS             PIC XX.
+           88 FS-VENTAS-OK       VALUE "00".
+           88 FS-VENTAS-EOF      VALUE "10".
+
+       01  FS-CLIENTES           PIC XX.
+           88 FS-CLIENTES-OK     VALUE "00".
+           88 FS-CLIENTES-EOF    VALUE "10".
+
+       01  FS-RELATIVE           PIC XX.
+           88 FS-RELATIVE-OK     VALUE "00".
+           88 FS-RELATIVE-EOF    VALUE "10".
+
+       01  WS-RELATIVE-KEY       PIC 9(5).
+
+       01  WS-PRODUCTS-COUNT     PIC 9(7) VALUE ZERO.
+       01  WS-VENTAS-COUNT       PIC 9(7) VALUE ZERO.
+       01  WS-CLIENTES-COUNT     PIC 9(7) VALUE ZERO.
+       01  WS-RELATIVE-COUNT     PIC 9(7) VALUE ZERO.
+
+       01  WS-BAD-FILE-COUNT     PIC 9(1) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           MOVE 0 TO RETURN-CODE.
+           DISPLAY " ".
+           DISPLAY "DATA FILE INTEGRITY CHECK".
+
+           PERFORM CHECK-PRODUCTS-FILE.
+           PERFORM CHECK-VENTAS-FILE.
+           PERFORM CHECK-CLIENTES-FILE.
+           PERFORM CHECK-RELATIVE-FILE.
+
+           DISPLAY " ".
+           IF WS-BAD-FILE-COUNT = ZERO
+               DISPLAY "ALL DATA FILES PASSED THE INTEGRITY CHECK"
+           ELSE
+               DISPLAY "DATA FILE INTEGRITY CHECK FAILED - "
+                  WS-BAD-FILE-COUNT " FILE(S) COULD NOT BE OPENED"
+               MOVE 8 TO RETURN-CODE
+           END-IF.
+           GOBACK.
+
+       CHECK-PRODUCTS-FILE.
+           OPEN INPUT PRODUCTS-FILE.
+           IF FS-PRODUCTS-OK
+               PERFORM READ-NEXT-PRODUCT
+               PERFORM COUNT-PRODUCT UNTIL FS-PRODUCTS-EOF
+               CLOSE PRODUCTS-FILE
+               DISPLAY "PRODUCTS.DAT  - OK, " WS-PRODUCTS-COUNT
+                  " RECORD(S)"
+           ELSE
+               DISPLAY "PRODUCTS.DAT  - COULD NOT BE OPENED, "
+                  "FILE STATUS " FS-PRODUCTS
+               ADD 1 TO WS-BAD-FILE-COUNT
+           END-IF.
+
+       READ-NEXT-PRODUCT.
+           READ PRODUCTS-FILE NEXT RECORD
+               AT END
+                   SET FS-PRODUCTS-EOF TO TRUE
+           END-READ.
+
+       COUNT-PRODUCT.
+           ADD 1 TO WS-PRODUCTS-COUNT
+           PERFORM READ-NEXT-PRODUCT.
+
+       CHECK-VENTAS-FILE.
+           OPEN INPUT VENTAS-FILE.
+           IF FS-VENTAS-OK
+               PERFORM READ-NEXT-VENTA
+               PERFORM COUNT-VENTA UNTIL FS-VENTAS-EOF
+               CLOSE VENTAS-FILE
+               DISPLAY "SELLS.DAT     - OK, " WS-VENTAS-COUNT
+                  " RECORD(S)"
+           ELSE
+               DISPLAY "SELLS.DAT     - COULD NOT BE OPENED, "
+                  "FILE STATUS " FS-VENTAS
+               ADD 1 TO WS-BAD-FILE-COUNT
+           END-IF.
+
+       READ-NEXT-VENTA.
+           READ VENTAS-FILE NEXT RECORD
+               AT END
+                   SET FS-VENTAS-EOF TO TRUE
+           END-READ.
+
+       COUNT-VENTA.
+           ADD 1 TO WS-VENTAS-COUNT
+           PERFORM READ-NEXT-VENTA.
+
+       CHECK-CLIENTES-FILE.
+           OPEN INPUT ARCHIVO-CLIENTES.
+           IF FS-CLIENTES-OK
+               PERFORM READ-NEXT-CLIENTE
+               PERFORM COUNT-CLIENTE UNTIL FS-CLIENTES-EOF
+               CLOSE ARCHIVO-CLIENTES
+               DISPLAY "CLIENTES.IDX  - OK, " WS-CLIENTES-COUNT
+                  " RECORD(S)"
+           ELSE
+               DISPLAY "CLIENTES.IDX  - COULD NOT BE OPENED, "
+                  "FILE STATUS " FS-CLIENTES
+               ADD 1 TO WS-BAD-FILE-COUNT
+           END-IF.
+
+       READ-NEXT-CLIENTE.
+           READ ARCHIVO-CLIENTES NEXT RECORD
+               AT END
+                   SET FS-CLIENTES-EOF TO TRUE
+           END-READ.
+
+       COUNT-CLIENTE.
+           ADD 1 TO WS-CLIENTES-COUNT
+           PERFORM READ-NEXT-CLIENTE.
+
+       CHECK-RELATIVE-FILE.
+           OPEN INPUT RELATIVE-FILE.
+           IF FS-RELATIVE-OK
+               PERFORM READ-NEXT-BIN
+               PERFORM COUNT-BIN UNTIL FS-RELATIVE-EOF
+               CLOSE RELATIVE-FILE
+               DISPLAY "RELATIVO.DAT  - OK, " WS-RELATIVE-COUNT
+                  " RECORD(S)"
+           ELSE
+               DISPLAY "RELATIVO.DAT  - COULD NOT BE OPENED, "
+                  "FILE STATUS " FS-RELATIVE
+               ADD 1 TO WS-BAD-FILE-COUNT
+           END-IF.
+
+       READ-NEXT-BIN.
+           READ RELATIVE-FILE NEXT RECORD
+               AT END
+                   SET FS-RELATIVE-EOF TO TRUE
+           END-READ.
+
+       COUNT-BIN.
+           ADD 1 TO WS-RELATIVE-COUNT
+           PERFORM READ-NEXT-BIN.

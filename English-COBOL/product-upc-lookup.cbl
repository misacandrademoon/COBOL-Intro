@@ -0,0 +1,82 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Looks up products on PRODUCTS.DAT by UPC barcode
+      *          instead of code, using the PROD-UPC alternate index;
+      *          since the key allows duplicates, lists every matching
+      *          record.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRODUCT-UPC-LOOKUP.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRODUCTS-FILE ASSIGN TO "PRODUCTS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PROD-CODE
+               ALTERNATE RECORD KEY IS PROD-UPC WITH DUPLICATES
+               FILE STATUS IS FS-PRODUCTS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRODUCTS-FILE.
+       COPY PRODUCTS-RECORD.
+
+       WORKING-STORAGE SECTION.
+       01  FS-PRODUCTS          PIC XX.
+           88 FS-OK             VALUE "00".
+
+       01  WS-SEARCH-UPC        PIC X(12).
+       01  WS-CONTINUE          PIC X VALUE "Y".
+           88 WS-YES            VALUE "Y", "y".
+       01  WS-MATCH-FLAG        PIC X VALUE "N".
+           88 WS-MATCH-FOUND    VALUE "Y".
+       01  WS-DONE-FLAG         PIC X VALUE "N".
+           88 WS-NO-MORE-MATCHES VALUE "Y".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN INPUT PRODUCTS-FILE.
+           IF NOT FS-OK
+               DISPLAY "ERROR OPENING PRODUCTS.DAT: " FS-PRODUCTS
+           ELSE
+               PERFORM UNTIL NOT WS-YES
+                   PERFORM LOOKUP-BY-UPC
+                   DISPLAY "LOOK UP ANOTHER UPC? (Y/N): "
+                      WITH NO ADVANCING
+                   ACCEPT WS-CONTINUE
+               END-PERFORM
+               CLOSE PRODUCTS-FILE
+           END-IF.
+           STOP RUN.
+
+       LOOKUP-BY-UPC.
+           DISPLAY "UPC BARCODE (12 characters): " WITH NO ADVANCING.
+           ACCEPT WS-SEARCH-UPC.
+           MOVE WS-SEARCH-UPC TO PROD-UPC.
+           MOVE "N" TO WS-MATCH-FLAG.
+           MOVE "N" TO WS-DONE-FLAG.
+           START PRODUCTS-FILE KEY IS >= PROD-UPC
+               INVALID KEY
+                   MOVE "Y" TO WS-DONE-FLAG
+           END-START.
+           PERFORM UNTIL WS-NO-MORE-MATCHES
+               READ PRODUCTS-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-DONE-FLAG
+                   NOT AT END
+                       IF PROD-UPC = WS-SEARCH-UPC
+                           MOVE "Y" TO WS-MATCH-FLAG
+                           DISPLAY PROD-CODE " " PROD-NAME " "
+                              PROD-PRICE " " PROD-STOCK
+                       ELSE
+                           MOVE "Y" TO WS-DONE-FLAG
+                       END-IF
+               END-READ
+           END-PERFORM.
+           IF NOT WS-MATCH-FOUND
+               DISPLAY "NO PRODUCT FOUND WITH UPC: " WS-SEARCH-UPC
+           END-IF.

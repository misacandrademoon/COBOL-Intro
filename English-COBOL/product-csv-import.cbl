@@ -0,0 +1,174 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Reads a comma-delimited LINE SEQUENTIAL file (code,
+      *          name, price, stock) and WRITEs a PRODUCTS-RECORD per
+      *          line, reporting duplicates via FS-DUPLICATE.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRODUCT-CSV-IMPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRODUCTS-FILE ASSIGN TO "PRODUCTS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PROD-CODE
+               FILE STATUS IS FS-PRODUCTS.
+
+           SELECT CSV-FILE ASSIGN TO "PRODUCTS.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-CSV.
+
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDIT.LOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-AUDIT-LOG.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRODUCTS-FILE.
+       COPY PRODUCTS-RECORD.
+
+       FD  CSV-FILE.
+       01  CSV-LINE              PIC X(60).
+
+       FD  AUDIT-LOG-FILE.
+       COPY AUDIT-RECORD.
+
+       WORKING-STORAGE SECTION.
+       01  FS-PRODUCTS          PIC XX.
+           88 FS-OK             VALUE "00".
+           88 FS-DUPLICATE      VALUE "22".
+
+       01  FS-AUDIT-LOG         PIC XX.
+           88 FS-AUDIT-OK       VALUE "00".
+           88 FS-AUDIT-NOT-EXIST VALUE "35".
+
+       01  FS-CSV               PIC XX.
+           88 FS-CSV-OK         VALUE "00".
+           88 FS-CSV-EOF        VALUE "10".
+           88 FS-CSV-NOT-EXIST  VALUE "35".
+
+       01  WS-FIELD-COUNT        PIC 9.
+       01  WS-FIELD-CODE         PIC X(5).
+       01  WS-FIELD-NAME         PIC X(20).
+       01  WS-FIELD-PRICE        PIC X(12).
+       01  WS-FIELD-STOCK        PIC X(7).
+
+       01  WS-IMPORTED-COUNT     PIC 9(5) VALUE ZERO.
+       01  WS-DUPLICATE-COUNT    PIC 9(5) VALUE ZERO.
+       01  WS-REJECTED-COUNT     PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM OPEN-FILES.
+           IF FS-OK AND FS-CSV-OK
+               PERFORM OPEN-AUDIT-LOG
+               PERFORM READ-NEXT-LINE
+               PERFORM IMPORT-LINE UNTIL FS-CSV-EOF
+               PERFORM PRINT-SUMMARY
+           END-IF.
+           PERFORM CLOSE-FILES.
+           STOP RUN.
+
+       OPEN-FILES.
+           OPEN I-O PRODUCTS-FILE.
+           IF NOT FS-OK
+               DISPLAY "ERROR OPENING PRODUCTS.DAT: " FS-PRODUCTS
+           END-IF.
+           OPEN INPUT CSV-FILE.
+           IF FS-CSV-NOT-EXIST
+               DISPLAY "PRODUCTS.CSV NOT FOUND"
+           ELSE
+               IF NOT FS-CSV-OK
+                   DISPLAY "ERROR OPENING PRODUCTS.CSV: " FS-CSV
+               END-IF
+           END-IF.
+
+       OPEN-AUDIT-LOG.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF FS-AUDIT-NOT-EXIST
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+           IF NOT FS-AUDIT-OK
+               DISPLAY "ERROR OPENING AUDIT.LOG: " FS-AUDIT-LOG
+           END-IF.
+
+       READ-NEXT-LINE.
+           READ CSV-FILE
+               AT END
+                   SET FS-CSV-EOF TO TRUE
+           END-READ.
+
+       IMPORT-LINE.
+           PERFORM SPLIT-CSV-LINE.
+           IF WS-FIELD-COUNT = 4
+               MOVE WS-FIELD-CODE  TO PROD-CODE
+               MOVE WS-FIELD-NAME  TO PROD-NAME
+               COMPUTE PROD-PRICE = FUNCTION NUMVAL(WS-FIELD-PRICE)
+               MOVE WS-FIELD-STOCK TO PROD-STOCK
+               MOVE SPACES TO PROD-CATEGORY PROD-SUPPLIER-CODE
+                  PROD-UPC
+               SET PROD-ACTIVE TO TRUE
+               WRITE PRODUCTS-RECORD
+                   INVALID KEY
+                       EVALUATE TRUE
+                           WHEN FS-DUPLICATE
+                               ADD 1 TO WS-DUPLICATE-COUNT
+                               DISPLAY "DUPLICATE CODE SKIPPED: "
+                                  PROD-CODE
+                           WHEN OTHER
+                               ADD 1 TO WS-REJECTED-COUNT
+                               DISPLAY "ERROR WRITING " PROD-CODE
+                                  ": " FS-PRODUCTS
+                       END-EVALUATE
+                   NOT INVALID KEY
+                       ADD 1 TO WS-IMPORTED-COUNT
+                       MOVE "W" TO AUDIT-ACTION
+                       MOVE PROD-CODE TO AUDIT-CODE
+                       MOVE SPACES TO AUDIT-BEFORE-NAME
+                       MOVE ZERO TO AUDIT-BEFORE-PRICE
+                          AUDIT-BEFORE-STOCK
+                       MOVE PROD-NAME TO AUDIT-AFTER-NAME
+                       MOVE PROD-PRICE TO AUDIT-AFTER-PRICE
+                       MOVE PROD-STOCK TO AUDIT-AFTER-STOCK
+                       PERFORM WRITE-AUDIT-RECORD
+               END-WRITE
+           ELSE
+               ADD 1 TO WS-REJECTED-COUNT
+               DISPLAY "MALFORMED LINE SKIPPED: " CSV-LINE
+           END-IF.
+           PERFORM READ-NEXT-LINE.
+
+       WRITE-AUDIT-RECORD.
+           ACCEPT AUDIT-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-TIME FROM TIME.
+           MOVE "PRODUCT-CSV-IMP" TO AUDIT-PROGRAM.
+           WRITE AUDIT-RECORD.
+
+       SPLIT-CSV-LINE.
+           MOVE SPACES TO WS-FIELD-CODE WS-FIELD-NAME
+              WS-FIELD-PRICE WS-FIELD-STOCK.
+           MOVE 0 TO WS-FIELD-COUNT.
+           UNSTRING CSV-LINE DELIMITED BY ","
+               INTO WS-FIELD-CODE, WS-FIELD-NAME,
+                    WS-FIELD-PRICE, WS-FIELD-STOCK
+               TALLYING IN WS-FIELD-COUNT
+           END-UNSTRING.
+
+       PRINT-SUMMARY.
+           DISPLAY " ".
+           DISPLAY "PRODUCTS IMPORTED: " WS-IMPORTED-COUNT.
+           DISPLAY "DUPLICATE CODES SKIPPED: " WS-DUPLICATE-COUNT.
+           DISPLAY "LINES REJECTED: " WS-REJECTED-COUNT.
+
+       CLOSE-FILES.
+           CLOSE PRODUCTS-FILE.
+           IF FS-CSV-OK OR FS-CSV-EOF
+               CLOSE CSV-FILE
+           END-IF.
+           IF FS-AUDIT-OK
+               CLOSE AUDIT-LOG-FILE
+           END-IF.

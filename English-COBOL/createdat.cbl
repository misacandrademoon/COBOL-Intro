@@ -8,16 +8,21 @@
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS PROD-CODE
+               ALTERNATE RECORD KEY IS PROD-NAME WITH DUPLICATES
+               ALTERNATE RECORD KEY IS PROD-UPC WITH DUPLICATES
                FILE STATUS IS FS-PRODUCTS.
 
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDIT.LOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-AUDIT-LOG.
+
        DATA DIVISION.
        FILE SECTION.
        FD  PRODUCTS-FILE.
-       01  PRODUCTS-RECORD.
-           05 PROD-CODE         PIC X(5).
-           05 PROD-NAME         PIC X(20).
-           05 PROD-PRICE        PIC 9(7)V99.
-           05 PROD-STOCK        PIC 9(5).
+       COPY PRODUCTS-RECORD.
+
+       FD  AUDIT-LOG-FILE.
+       COPY AUDIT-RECORD.
 
        WORKING-STORAGE SECTION.
        01  FS-PRODUCTS          PIC XX.
@@ -28,28 +33,65 @@
            88 FS-INVALID-ORG    VALUE "30".
            88 FS-OTHER-ERROR    VALUE "10" THRU "99".
 
+       01  FS-AUDIT-LOG         PIC XX.
+           88 FS-AUDIT-OK       VALUE "00".
+           88 FS-AUDIT-NOT-EXIST VALUE "35".
+
        01  WS-CONTINUE          PIC X VALUE "Y".
            88 WS-YES            VALUE "Y", "y".
 
+       01  WS-ACTION            PIC X.
+           88 WS-ACTION-ADD     VALUE "A", "a".
+           88 WS-ACTION-UPDATE  VALUE "U", "u".
+           88 WS-ACTION-DELETE  VALUE "D", "d".
+           88 WS-ACTION-SEARCH  VALUE "S", "s".
+
        01  WS-INPUT.
            05 WS-CODE           PIC X(5).
            05 WS-NAME           PIC X(20).
            05 WS-PRICE          PIC 9(7)V99.
            05 WS-STOCK          PIC 9(5).
+           05 WS-CATEGORY       PIC X(4).
+           05 WS-SUPPLIER-CODE  PIC X(4).
+           05 WS-UPC            PIC X(12).
+
+       01  WS-PRICE-EDIT        PIC X(12).
+       01  WS-STOCK-EDIT        PIC X(7).
+       01  WS-FIELD-VALID       PIC X VALUE "N".
+           88 WS-FIELD-IS-VALID VALUE "Y".
 
-           PROCEDURE DIVISION.
-           MAIN-PROCEDURE.
-           PERFORM INITIALIZE.
+       01  WS-DUPLICATE-COUNT   PIC 9(5) VALUE ZERO.
+       01  WS-OTHER-ERROR-COUNT PIC 9(5) VALUE ZERO.
+
+       01  WS-TAX-RATE          PIC 9V999 VALUE .150.
+       01  WS-PRICE-WITH-TAX    PIC 9(7)V99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           MOVE 0 TO RETURN-CODE.
+           PERFORM INITIALIZE-FILE.
            IF FS-OK
-               PERFORM PROCESS UNTIL NOT WS-YES
+               PERFORM OPEN-AUDIT-LOG
+               PERFORM PROCESS-MENU UNTIL NOT WS-YES
+           ELSE
+               MOVE 8 TO RETURN-CODE
            END-IF.
-           PERFORM TERMINATE.
-           STOP RUN.
+           PERFORM TERMINATE-FILE.
+           GOBACK.
 
-            INITIALIZE.
+       INITIALIZE-FILE.
            PERFORM TRY-OPEN-FILE.
 
-            TRY-OPEN-FILE.
+       OPEN-AUDIT-LOG.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF FS-AUDIT-NOT-EXIST
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+           IF NOT FS-AUDIT-OK
+               DISPLAY "ERROR OPENING AUDIT.LOG: " FS-AUDIT-LOG
+           END-IF.
+
+       TRY-OPEN-FILE.
            OPEN I-O PRODUCTS-FILE.
            EVALUATE TRUE
                WHEN FS-FILE-NOT-EXIST
@@ -58,54 +100,246 @@
                    PERFORM RECREATE-FILE
                WHEN FS-OTHER-ERROR
                    DISPLAY "UNEXPECTED ERROR: " FS-PRODUCTS
-                   STOP RUN
+                   MOVE 8 TO RETURN-CODE
+                   GOBACK
            END-EVALUATE.
 
-           CREATE-FILE.
+       CREATE-FILE.
            DISPLAY "CREATING NEW FILE...".
            OPEN OUTPUT PRODUCTS-FILE.
            CLOSE PRODUCTS-FILE.
            OPEN I-O PRODUCTS-FILE.
            IF NOT FS-OK
                DISPLAY "ERROR CREATING FILE: " FS-PRODUCTS
-               STOP RUN
+               MOVE 8 TO RETURN-CODE
+               GOBACK
            END-IF.
 
-            RECREATE-FILE.
+       RECREATE-FILE.
            DISPLAY "INVALID EXISTING FILE, RECREATING...".
            CLOSE PRODUCTS-FILE.
            DELETE FILE PRODUCTS-FILE.
            PERFORM CREATE-FILE.
 
-           PROCESS.
+       PROCESS-MENU.
            DISPLAY " ".
            DISPLAY "PRODUCT ENTRY".
+           DISPLAY "A - ADD | U - UPDATE | D - DISCONTINUE | "
+              "S - SEARCH".
+           ACCEPT WS-ACTION.
+
+           EVALUATE TRUE
+               WHEN WS-ACTION-ADD
+                   PERFORM ADD-PRODUCT
+               WHEN WS-ACTION-UPDATE
+                   PERFORM UPDATE-PRODUCT
+               WHEN WS-ACTION-DELETE
+                   PERFORM DELETE-PRODUCT
+               WHEN WS-ACTION-SEARCH
+                   PERFORM SEARCH-PRODUCT
+               WHEN OTHER
+                   DISPLAY "INVALID OPTION"
+           END-EVALUATE.
+
+           DISPLAY " ".
+           DISPLAY "DO YOU WANT TO CONTINUE? (Y/N): "
+              WITH NO ADVANCING.
+           ACCEPT WS-CONTINUE.
+
+       ADD-PRODUCT.
            DISPLAY "CODE (5 characters): " WITH NO ADVANCING.
            ACCEPT WS-CODE.
            DISPLAY "NAME (20 characters): " WITH NO ADVANCING.
            ACCEPT WS-NAME.
-           DISPLAY "PRICE (9(7)V99): " WITH NO ADVANCING.
-           ACCEPT WS-PRICE.
-           DISPLAY "STOCK (5 digits): " WITH NO ADVANCING.
-           ACCEPT WS-STOCK.
+           PERFORM GET-VALID-PRICE.
+           PERFORM GET-VALID-STOCK.
+           DISPLAY "CATEGORY (4 characters): " WITH NO ADVANCING.
+           ACCEPT WS-CATEGORY.
+           DISPLAY "SUPPLIER CODE (4 characters): " WITH NO ADVANCING.
+           ACCEPT WS-SUPPLIER-CODE.
+           DISPLAY "UPC BARCODE (12 characters): " WITH NO ADVANCING.
+           ACCEPT WS-UPC.
 
            MOVE WS-CODE TO PROD-CODE.
            MOVE WS-NAME TO PROD-NAME.
            MOVE WS-PRICE TO PROD-PRICE.
            MOVE WS-STOCK TO PROD-STOCK.
+           MOVE WS-CATEGORY TO PROD-CATEGORY.
+           MOVE WS-SUPPLIER-CODE TO PROD-SUPPLIER-CODE.
+           MOVE WS-UPC TO PROD-UPC.
+           SET PROD-ACTIVE TO TRUE.
 
            WRITE PRODUCTS-RECORD
                INVALID KEY
-                   DISPLAY "ERROR: DUPLICATE CODE - " PROD-CODE
+                   EVALUATE TRUE
+                       WHEN FS-DUPLICATE
+                           ADD 1 TO WS-DUPLICATE-COUNT
+                           DISPLAY "ERROR: DUPLICATE CODE - " PROD-CODE
+                       WHEN OTHER
+                           ADD 1 TO WS-OTHER-ERROR-COUNT
+                           DISPLAY "ERROR WRITING RECORD: " FS-PRODUCTS
+                   END-EVALUATE
                NOT INVALID KEY
                    DISPLAY "PRODUCT SUCCESSFULLY REGISTERED"
+                   COMPUTE WS-PRICE-WITH-TAX =
+                      PROD-PRICE + (PROD-PRICE * WS-TAX-RATE)
+                   DISPLAY "PRICE: " PROD-PRICE
+                      " (TAX-INCLUSIVE: " WS-PRICE-WITH-TAX ")"
+                   MOVE "W" TO AUDIT-ACTION
+                   MOVE PROD-CODE TO AUDIT-CODE
+                   MOVE SPACES TO AUDIT-BEFORE-NAME
+                   MOVE ZERO TO AUDIT-BEFORE-PRICE AUDIT-BEFORE-STOCK
+                   MOVE PROD-NAME TO AUDIT-AFTER-NAME
+                   MOVE PROD-PRICE TO AUDIT-AFTER-PRICE
+                   MOVE PROD-STOCK TO AUDIT-AFTER-STOCK
+                   PERFORM WRITE-AUDIT-RECORD
            END-WRITE.
 
-           DISPLAY " ".
-           DISPLAY "DO YOU WANT TO ENTER ANOTHER PRODUCT? (Y/N): "
+       UPDATE-PRODUCT.
+           DISPLAY "CODE OF PRODUCT TO UPDATE: " WITH NO ADVANCING.
+           ACCEPT WS-CODE.
+           MOVE WS-CODE TO PROD-CODE.
+           READ PRODUCTS-FILE
+               INVALID KEY
+                   DISPLAY "ERROR: CODE NOT FOUND - " PROD-CODE
+               NOT INVALID KEY
+                   MOVE "R" TO AUDIT-ACTION
+                   MOVE PROD-CODE TO AUDIT-CODE
+                   MOVE PROD-NAME TO AUDIT-BEFORE-NAME
+                   MOVE PROD-PRICE TO AUDIT-BEFORE-PRICE
+                   MOVE PROD-STOCK TO AUDIT-BEFORE-STOCK
+                   DISPLAY "CURRENT NAME: " PROD-NAME
+                   DISPLAY "NAME (20 characters): " WITH NO ADVANCING
+                   ACCEPT PROD-NAME
+                   DISPLAY "CURRENT PRICE: " PROD-PRICE
+                   PERFORM GET-VALID-PRICE
+                   MOVE WS-PRICE TO PROD-PRICE
+                   DISPLAY "CURRENT STOCK: " PROD-STOCK
+                   PERFORM GET-VALID-STOCK
+                   MOVE WS-STOCK TO PROD-STOCK
+                   DISPLAY "CURRENT CATEGORY: " PROD-CATEGORY
+                   DISPLAY "CATEGORY (4 characters): "
+                      WITH NO ADVANCING
+                   ACCEPT PROD-CATEGORY
+                   DISPLAY "CURRENT SUPPLIER CODE: "
+                      PROD-SUPPLIER-CODE
+                   DISPLAY "SUPPLIER CODE (4 characters): "
+                      WITH NO ADVANCING
+                   ACCEPT PROD-SUPPLIER-CODE
+                   DISPLAY "CURRENT UPC BARCODE: " PROD-UPC
+                   DISPLAY "UPC BARCODE (12 characters): "
+                      WITH NO ADVANCING
+                   ACCEPT PROD-UPC
+                   REWRITE PRODUCTS-RECORD
+                       INVALID KEY
+                           DISPLAY "ERROR UPDATING RECORD: " FS-PRODUCTS
+                       NOT INVALID KEY
+                           DISPLAY "PRODUCT SUCCESSFULLY UPDATED"
+                           MOVE PROD-NAME TO AUDIT-AFTER-NAME
+                           MOVE PROD-PRICE TO AUDIT-AFTER-PRICE
+                           MOVE PROD-STOCK TO AUDIT-AFTER-STOCK
+                           PERFORM WRITE-AUDIT-RECORD
+                   END-REWRITE
+           END-READ.
+
+       DELETE-PRODUCT.
+           DISPLAY "CODE OF PRODUCT TO DISCONTINUE: "
               WITH NO ADVANCING.
-           ACCEPT WS-CONTINUE.
+           ACCEPT WS-CODE.
+           MOVE WS-CODE TO PROD-CODE.
+           READ PRODUCTS-FILE
+               INVALID KEY
+                   DISPLAY "ERROR: CODE NOT FOUND - " PROD-CODE
+               NOT INVALID KEY
+                   IF PROD-DISCONTINUED
+                       DISPLAY "PRODUCT ALREADY DISCONTINUED - "
+                          PROD-CODE
+                   ELSE
+                       MOVE "D" TO AUDIT-ACTION
+                       MOVE PROD-CODE TO AUDIT-CODE
+                       MOVE PROD-NAME TO AUDIT-BEFORE-NAME
+                       MOVE PROD-PRICE TO AUDIT-BEFORE-PRICE
+                       MOVE PROD-STOCK TO AUDIT-BEFORE-STOCK
+                       SET PROD-DISCONTINUED TO TRUE
+                       MOVE PROD-NAME TO AUDIT-AFTER-NAME
+                       MOVE PROD-PRICE TO AUDIT-AFTER-PRICE
+                       MOVE PROD-STOCK TO AUDIT-AFTER-STOCK
+                       REWRITE PRODUCTS-RECORD
+                           INVALID KEY
+                               DISPLAY "ERROR UPDATING RECORD: "
+                                  FS-PRODUCTS
+                           NOT INVALID KEY
+                               DISPLAY "PRODUCT SUCCESSFULLY "
+                                  "DISCONTINUED"
+                               PERFORM WRITE-AUDIT-RECORD
+                       END-REWRITE
+                   END-IF
+           END-READ.
 
-           END.
+       SEARCH-PRODUCT.
+           DISPLAY "CODE OF PRODUCT TO SEARCH: " WITH NO ADVANCING.
+           ACCEPT WS-CODE.
+           MOVE WS-CODE TO PROD-CODE.
+           READ PRODUCTS-FILE
+               INVALID KEY
+                   DISPLAY "ERROR: CODE NOT FOUND - " PROD-CODE
+               NOT INVALID KEY
+                   IF PROD-DISCONTINUED
+                       DISPLAY "PRODUCT DISCONTINUED - " PROD-CODE
+                   ELSE
+                       DISPLAY "CODE: " PROD-CODE
+                       DISPLAY "NAME: " PROD-NAME
+                       DISPLAY "PRICE: " PROD-PRICE
+                       DISPLAY "STOCK: " PROD-STOCK
+                       DISPLAY "CATEGORY: " PROD-CATEGORY
+                       DISPLAY "SUPPLIER CODE: " PROD-SUPPLIER-CODE
+                       DISPLAY "UPC BARCODE: " PROD-UPC
+                   END-IF
+           END-READ.
+
+       GET-VALID-PRICE.
+           MOVE "N" TO WS-FIELD-VALID.
+           PERFORM UNTIL WS-FIELD-IS-VALID
+               DISPLAY "PRICE (ex: 1000000.50): " WITH NO ADVANCING
+               ACCEPT WS-PRICE-EDIT
+               IF FUNCTION TEST-NUMVAL(WS-PRICE-EDIT) = 0
+                   AND FUNCTION NUMVAL(WS-PRICE-EDIT) > 0
+                   AND FUNCTION NUMVAL(WS-PRICE-EDIT) <= 9999999.99
+                   COMPUTE WS-PRICE = FUNCTION NUMVAL(WS-PRICE-EDIT)
+                   MOVE "Y" TO WS-FIELD-VALID
+               ELSE
+                   DISPLAY "INVALID PRICE - ENTER A NUMBER BETWEEN "
+                      "0.01 AND 9999999.99"
+               END-IF
+           END-PERFORM.
+
+       GET-VALID-STOCK.
+           MOVE "N" TO WS-FIELD-VALID.
+           PERFORM UNTIL WS-FIELD-IS-VALID
+               DISPLAY "STOCK (0-99999): " WITH NO ADVANCING
+               ACCEPT WS-STOCK-EDIT
+               IF FUNCTION TEST-NUMVAL(WS-STOCK-EDIT) = 0
+                   AND FUNCTION NUMVAL(WS-STOCK-EDIT) >= 0
+                   AND FUNCTION NUMVAL(WS-STOCK-EDIT) <= 99999
+                   COMPUTE WS-STOCK = FUNCTION NUMVAL(WS-STOCK-EDIT)
+                   MOVE "Y" TO WS-FIELD-VALID
+               ELSE
+                   DISPLAY "INVALID STOCK - ENTER A NUMBER BETWEEN "
+                      "0 AND 99999"
+               END-IF
+           END-PERFORM.
+
+       WRITE-AUDIT-RECORD.
+           ACCEPT AUDIT-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-TIME FROM TIME.
+           MOVE "PRODUCT-ENTRY" TO AUDIT-PROGRAM.
+           WRITE AUDIT-RECORD.
+
+       TERMINATE-FILE.
            CLOSE PRODUCTS-FILE.
+           IF FS-AUDIT-OK
+               CLOSE AUDIT-LOG-FILE
+           END-IF.
+           DISPLAY "DUPLICATE CODE ERRORS: " WS-DUPLICATE-COUNT.
+           DISPLAY "OTHER WRITE ERRORS: " WS-OTHER-ERROR-COUNT.
            DISPLAY "PROGRAM FINISHED.".

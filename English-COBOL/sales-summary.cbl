@@ -0,0 +1,140 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Accumulates VENTA-CANTIDAD per product code off
+      *          SELLS.DAT, prices each subtotal against PRODUCTS.DAT,
+      *          and prints per-product and grand totals.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SALES-SUMMARY.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VENTAS-FILE ASSIGN TO "SELLS.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS FS-VENTAS.
+
+           SELECT PRODUCTS-FILE ASSIGN TO "PRODUCTS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PROD-CODE
+               FILE STATUS IS FS-PRODUCTS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  VENTAS-FILE.
+       01  VENTAS-RECORD.
+           05 VENTA-CODIGO        PIC X(05).
+           05 VENTA-CANTIDAD      PIC 9(05).
+           05 VENTA-FECHA         PIC 9(08).
+           05 VENTA-CLAVE-CLIENTE PIC X(10).
+
+       FD  PRODUCTS-FILE.
+       COPY PRODUCTS-RECORD.
+
+       WORKING-STORAGE SECTION.
+       01  FS-VENTAS             PIC XX.
+           88 FS-VENTAS-OK       VALUE "00".
+           88 FS-VENTAS-EOF      VALUE "10".
+
+       01  FS-PRODUCTS           PIC XX.
+           88 FS-PRODUCTS-OK     VALUE "00".
+
+       01  WS-SUMMARY-TABLE.
+           05 WS-SUMMARY-ENTRY OCCURS 100 TIMES INDEXED BY WS-IDX.
+               10 WS-SUM-CODE   PIC X(5).
+               10 WS-SUM-QTY    PIC 9(7).
+       01  WS-ENTRY-COUNT        PIC 9(3) VALUE ZERO.
+       01  WS-FOUND-FLAG         PIC X VALUE "N".
+           88 WS-FOUND           VALUE "Y".
+
+       01  WS-LINE-REVENUE       PIC 9(9)V99.
+       01  WS-LINE-REVENUE-EDIT  PIC Z,ZZZ,ZZZ,ZZ9.99.
+       01  WS-GRAND-QTY          PIC 9(9) VALUE ZERO.
+       01  WS-GRAND-REVENUE      PIC 9(11)V99 VALUE ZERO.
+       01  WS-GRAND-REVENUE-EDIT PIC Z,ZZZ,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           MOVE 0 TO RETURN-CODE.
+           PERFORM OPEN-FILES.
+           IF FS-VENTAS-OK AND FS-PRODUCTS-OK
+               PERFORM BUILD-SUMMARY-TABLE
+               DISPLAY " "
+               DISPLAY "SALES SUMMARY REPORT"
+               DISPLAY "CODE  NAME                  QTY SOLD"
+                  "  REVENUE"
+               PERFORM PRINT-SUMMARY-LINE
+                  VARYING WS-IDX FROM 1 BY 1
+                  UNTIL WS-IDX > WS-ENTRY-COUNT
+               PERFORM PRINT-GRAND-TOTAL
+           ELSE
+               MOVE 8 TO RETURN-CODE
+           END-IF.
+           PERFORM CLOSE-FILES.
+           GOBACK.
+
+       OPEN-FILES.
+           OPEN INPUT VENTAS-FILE.
+           IF NOT FS-VENTAS-OK
+               DISPLAY "ERROR OPENING SELLS.DAT: " FS-VENTAS
+           END-IF.
+           OPEN INPUT PRODUCTS-FILE.
+           IF NOT FS-PRODUCTS-OK
+               DISPLAY "ERROR OPENING PRODUCTS.DAT: " FS-PRODUCTS
+           END-IF.
+
+       BUILD-SUMMARY-TABLE.
+           PERFORM READ-NEXT-SALE.
+           PERFORM ACCUMULATE-SALE UNTIL FS-VENTAS-EOF.
+
+       READ-NEXT-SALE.
+           READ VENTAS-FILE NEXT RECORD
+               AT END
+                   SET FS-VENTAS-EOF TO TRUE
+           END-READ.
+
+       ACCUMULATE-SALE.
+           MOVE "N" TO WS-FOUND-FLAG
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+              UNTIL WS-IDX > WS-ENTRY-COUNT OR WS-FOUND
+               IF WS-SUM-CODE (WS-IDX) = VENTA-CODIGO
+                   ADD VENTA-CANTIDAD TO WS-SUM-QTY (WS-IDX)
+                   MOVE "Y" TO WS-FOUND-FLAG
+               END-IF
+           END-PERFORM
+           IF NOT WS-FOUND
+               ADD 1 TO WS-ENTRY-COUNT
+               MOVE VENTA-CODIGO TO WS-SUM-CODE (WS-ENTRY-COUNT)
+               MOVE VENTA-CANTIDAD TO WS-SUM-QTY (WS-ENTRY-COUNT)
+           END-IF
+           PERFORM READ-NEXT-SALE.
+
+       PRINT-SUMMARY-LINE.
+           MOVE WS-SUM-CODE (WS-IDX) TO PROD-CODE
+           READ PRODUCTS-FILE
+               INVALID KEY
+                   DISPLAY WS-SUM-CODE (WS-IDX)
+                      " (PRODUCT NOT ON FILE) QTY " WS-SUM-QTY (WS-IDX)
+               NOT INVALID KEY
+                   COMPUTE WS-LINE-REVENUE =
+                      PROD-PRICE * WS-SUM-QTY (WS-IDX)
+                   MOVE WS-LINE-REVENUE TO WS-LINE-REVENUE-EDIT
+                   DISPLAY PROD-CODE " " PROD-NAME " "
+                      WS-SUM-QTY (WS-IDX) " " WS-LINE-REVENUE-EDIT
+                   ADD WS-SUM-QTY (WS-IDX) TO WS-GRAND-QTY
+                   ADD WS-LINE-REVENUE TO WS-GRAND-REVENUE
+           END-READ.
+
+       PRINT-GRAND-TOTAL.
+           MOVE WS-GRAND-REVENUE TO WS-GRAND-REVENUE-EDIT
+           DISPLAY " "
+           DISPLAY "TOTAL UNITS SOLD: " WS-GRAND-QTY
+           DISPLAY "TOTAL REVENUE: " WS-GRAND-REVENUE-EDIT.
+
+       CLOSE-FILES.
+           CLOSE VENTAS-FILE
+           CLOSE PRODUCTS-FILE.

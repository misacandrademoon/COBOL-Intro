@@ -0,0 +1,128 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Builds the distinct set of product codes that appear
+      *          on SELLS.DAT, then scans PRODUCTS.DAT and lists every
+      *          product that was never sold.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DEAD-STOCK-REPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VENTAS-FILE ASSIGN TO "SELLS.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS FS-VENTAS.
+
+           SELECT PRODUCTS-FILE ASSIGN TO "PRODUCTS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PROD-CODE
+               FILE STATUS IS FS-PRODUCTS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  VENTAS-FILE.
+       01  VENTAS-RECORD.
+           05 VENTA-CODIGO        PIC X(05).
+           05 VENTA-CANTIDAD      PIC 9(05).
+           05 VENTA-FECHA         PIC 9(08).
+           05 VENTA-CLAVE-CLIENTE PIC X(10).
+
+       FD  PRODUCTS-FILE.
+       COPY PRODUCTS-RECORD.
+
+       WORKING-STORAGE SECTION.
+       01  FS-VENTAS             PIC XX.
+           88 FS-VENTAS-OK       VALUE "00".
+           88 FS-VENTAS-EOF      VALUE "10".
+
+       01  FS-PRODUCTS           PIC XX.
+           88 FS-PRODUCTS-OK     VALUE "00".
+           88 FS-PRODUCTS-EOF    VALUE "10".
+
+       01  WS-SOLD-TABLE.
+           05 WS-SOLD-ENTRY OCCURS 100 TIMES INDEXED BY WS-IDX.
+               10 WS-SOLD-CODE  PIC X(5).
+       01  WS-SOLD-COUNT         PIC 9(3) VALUE ZERO.
+       01  WS-FOUND-FLAG         PIC X VALUE "N".
+           88 WS-FOUND           VALUE "Y".
+
+       01  WS-DEAD-COUNT         PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM OPEN-FILES.
+           IF FS-VENTAS-OK AND FS-PRODUCTS-OK
+               PERFORM BUILD-SOLD-TABLE
+               DISPLAY " "
+               DISPLAY "DEAD STOCK REPORT (NEVER SOLD)"
+               DISPLAY "CODE  NAME                  STOCK"
+               PERFORM READ-NEXT-PRODUCT
+               PERFORM CHECK-PRODUCT UNTIL FS-PRODUCTS-EOF
+               DISPLAY " "
+               DISPLAY "PRODUCTS NEVER SOLD: " WS-DEAD-COUNT
+           END-IF.
+           PERFORM CLOSE-FILES.
+           STOP RUN.
+
+       OPEN-FILES.
+           OPEN INPUT VENTAS-FILE.
+           IF NOT FS-VENTAS-OK
+               DISPLAY "ERROR OPENING SELLS.DAT: " FS-VENTAS
+           END-IF.
+           OPEN INPUT PRODUCTS-FILE.
+           IF NOT FS-PRODUCTS-OK
+               DISPLAY "ERROR OPENING PRODUCTS.DAT: " FS-PRODUCTS
+           END-IF.
+
+       BUILD-SOLD-TABLE.
+           PERFORM READ-NEXT-SALE.
+           PERFORM ADD-SOLD-CODE UNTIL FS-VENTAS-EOF.
+
+       READ-NEXT-SALE.
+           READ VENTAS-FILE NEXT RECORD
+               AT END
+                   SET FS-VENTAS-EOF TO TRUE
+           END-READ.
+
+       ADD-SOLD-CODE.
+           MOVE "N" TO WS-FOUND-FLAG
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+              UNTIL WS-IDX > WS-SOLD-COUNT OR WS-FOUND
+               IF WS-SOLD-CODE (WS-IDX) = VENTA-CODIGO
+                   MOVE "Y" TO WS-FOUND-FLAG
+               END-IF
+           END-PERFORM
+           IF NOT WS-FOUND
+               ADD 1 TO WS-SOLD-COUNT
+               MOVE VENTA-CODIGO TO WS-SOLD-CODE (WS-SOLD-COUNT)
+           END-IF
+           PERFORM READ-NEXT-SALE.
+
+       READ-NEXT-PRODUCT.
+           READ PRODUCTS-FILE NEXT RECORD
+               AT END
+                   SET FS-PRODUCTS-EOF TO TRUE
+           END-READ.
+
+       CHECK-PRODUCT.
+           MOVE "N" TO WS-FOUND-FLAG
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+              UNTIL WS-IDX > WS-SOLD-COUNT OR WS-FOUND
+               IF WS-SOLD-CODE (WS-IDX) = PROD-CODE
+                   MOVE "Y" TO WS-FOUND-FLAG
+               END-IF
+           END-PERFORM
+           IF NOT WS-FOUND
+               DISPLAY PROD-CODE " " PROD-NAME " " PROD-STOCK
+               ADD 1 TO WS-DEAD-COUNT
+           END-IF.
+           PERFORM READ-NEXT-PRODUCT.
+
+       CLOSE-FILES.
+           CLOSE VENTAS-FILE
+           CLOSE PRODUCTS-FILE.

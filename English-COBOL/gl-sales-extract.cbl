@@ -0,0 +1,177 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Accumulates VENTA-CANTIDAD and revenue per product
+      *          code off SELLS.DAT for a requested VENTA-FECHA range
+      *          and writes a fixed-format extract file for the
+      *          general ledger interface.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GL-SALES-EXTRACT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VENTAS-FILE ASSIGN TO "SELLS.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS FS-VENTAS.
+
+           SELECT PRODUCTS-FILE ASSIGN TO "PRODUCTS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PROD-CODE
+               FILE STATUS IS FS-PRODUCTS.
+
+           SELECT GL-EXTRACT-FILE ASSIGN TO "GLEXTRACT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-GL-EXTRACT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  VENTAS-FILE.
+       01  VENTAS-RECORD.
+           05 VENTA-CODIGO        PIC X(05).
+           05 VENTA-CANTIDAD      PIC 9(05).
+           05 VENTA-FECHA         PIC 9(08).
+           05 VENTA-CLAVE-CLIENTE PIC X(10).
+
+       FD  PRODUCTS-FILE.
+       COPY PRODUCTS-RECORD.
+
+       FD  GL-EXTRACT-FILE.
+       01  GL-EXTRACT-LINE        PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01  FS-VENTAS              PIC XX.
+           88 FS-VENTAS-OK        VALUE "00".
+           88 FS-VENTAS-EOF       VALUE "10".
+
+       01  FS-PRODUCTS            PIC XX.
+           88 FS-PRODUCTS-OK      VALUE "00".
+
+       01  FS-GL-EXTRACT          PIC XX.
+           88 FS-GL-EXTRACT-OK    VALUE "00".
+
+       01  WS-FROM-DATE           PIC 9(8).
+       01  WS-TO-DATE             PIC 9(8).
+
+       01  WS-SUMMARY-TABLE.
+           05 WS-SUMMARY-ENTRY OCCURS 100 TIMES INDEXED BY WS-IDX.
+               10 WS-SUM-CODE     PIC X(5).
+               10 WS-SUM-QTY      PIC 9(7).
+               10 WS-SUM-AMOUNT   PIC 9(9)V99.
+       01  WS-ENTRY-COUNT         PIC 9(3) VALUE ZERO.
+       01  WS-FOUND-FLAG          PIC X VALUE "N".
+           88 WS-FOUND            VALUE "Y".
+
+       01  WS-LINE-REVENUE        PIC 9(9)V99.
+       01  WS-GL-QTY-EDIT         PIC 9(7).
+       01  WS-GL-AMOUNT-EDIT      PIC 9(9)V99.
+       01  WS-GRAND-AMOUNT        PIC 9(11)V99 VALUE ZERO.
+       01  WS-GRAND-AMOUNT-EDIT   PIC Z,ZZZ,ZZZ,ZZ9.99.
+       01  WS-RECORDS-WRITTEN     PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           MOVE 0 TO RETURN-CODE.
+           DISPLAY "GENERAL LEDGER SALES EXTRACT".
+           DISPLAY "FROM DATE (YYYYMMDD): " WITH NO ADVANCING.
+           ACCEPT WS-FROM-DATE.
+           DISPLAY "TO DATE (YYYYMMDD): " WITH NO ADVANCING.
+           ACCEPT WS-TO-DATE.
+           PERFORM OPEN-FILES.
+           IF FS-VENTAS-OK AND FS-PRODUCTS-OK AND FS-GL-EXTRACT-OK
+               PERFORM BUILD-SUMMARY-TABLE
+               PERFORM WRITE-GL-LINE
+                  VARYING WS-IDX FROM 1 BY 1
+                  UNTIL WS-IDX > WS-ENTRY-COUNT
+               DISPLAY " "
+               MOVE WS-GRAND-AMOUNT TO WS-GRAND-AMOUNT-EDIT
+               DISPLAY "GL RECORDS WRITTEN: " WS-RECORDS-WRITTEN
+               DISPLAY "GRAND TOTAL AMOUNT: " WS-GRAND-AMOUNT-EDIT
+           ELSE
+               MOVE 8 TO RETURN-CODE
+           END-IF.
+           PERFORM CLOSE-FILES.
+           GOBACK.
+
+       OPEN-FILES.
+           OPEN INPUT VENTAS-FILE.
+           IF NOT FS-VENTAS-OK
+               DISPLAY "ERROR OPENING SELLS.DAT: " FS-VENTAS
+           END-IF.
+           OPEN INPUT PRODUCTS-FILE.
+           IF NOT FS-PRODUCTS-OK
+               DISPLAY "ERROR OPENING PRODUCTS.DAT: " FS-PRODUCTS
+           END-IF.
+           OPEN OUTPUT GL-EXTRACT-FILE.
+           IF NOT FS-GL-EXTRACT-OK
+               DISPLAY "ERROR CREATING GLEXTRACT.DAT: " FS-GL-EXTRACT
+           END-IF.
+
+       BUILD-SUMMARY-TABLE.
+           PERFORM READ-NEXT-SALE.
+           PERFORM ACCUMULATE-SALE UNTIL FS-VENTAS-EOF.
+
+       READ-NEXT-SALE.
+           READ VENTAS-FILE NEXT RECORD
+               AT END
+                   SET FS-VENTAS-EOF TO TRUE
+           END-READ.
+
+       ACCUMULATE-SALE.
+           IF VENTA-FECHA >= WS-FROM-DATE AND VENTA-FECHA <= WS-TO-DATE
+               MOVE "N" TO WS-FOUND-FLAG
+               PERFORM VARYING WS-IDX FROM 1 BY 1
+                  UNTIL WS-IDX > WS-ENTRY-COUNT OR WS-FOUND
+                   IF WS-SUM-CODE (WS-IDX) = VENTA-CODIGO
+                       PERFORM ADD-SALE-TO-ENTRY
+                       MOVE "Y" TO WS-FOUND-FLAG
+                   END-IF
+               END-PERFORM
+               IF NOT WS-FOUND
+                   ADD 1 TO WS-ENTRY-COUNT
+                   MOVE VENTA-CODIGO TO WS-SUM-CODE (WS-ENTRY-COUNT)
+                   MOVE ZERO TO WS-SUM-QTY (WS-ENTRY-COUNT)
+                      WS-SUM-AMOUNT (WS-ENTRY-COUNT)
+                   MOVE WS-ENTRY-COUNT TO WS-IDX
+                   PERFORM ADD-SALE-TO-ENTRY
+               END-IF
+           END-IF.
+           PERFORM READ-NEXT-SALE.
+
+       ADD-SALE-TO-ENTRY.
+           MOVE VENTA-CODIGO TO PROD-CODE
+           ADD VENTA-CANTIDAD TO WS-SUM-QTY (WS-IDX)
+           READ PRODUCTS-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   COMPUTE WS-LINE-REVENUE =
+                      PROD-PRICE * VENTA-CANTIDAD
+                   ADD WS-LINE-REVENUE TO WS-SUM-AMOUNT (WS-IDX)
+           END-READ.
+
+       WRITE-GL-LINE.
+           MOVE WS-SUM-QTY (WS-IDX) TO WS-GL-QTY-EDIT
+           MOVE WS-SUM-AMOUNT (WS-IDX) TO WS-GL-AMOUNT-EDIT
+           STRING "SL" DELIMITED BY SIZE
+                  WS-SUM-CODE (WS-IDX) DELIMITED BY SIZE
+                  WS-FROM-DATE DELIMITED BY SIZE
+                  WS-TO-DATE DELIMITED BY SIZE
+                  WS-GL-QTY-EDIT DELIMITED BY SIZE
+                  WS-GL-AMOUNT-EDIT DELIMITED BY SIZE
+                  INTO GL-EXTRACT-LINE
+           END-STRING
+           WRITE GL-EXTRACT-LINE
+           ADD 1 TO WS-RECORDS-WRITTEN
+           ADD WS-SUM-AMOUNT (WS-IDX) TO WS-GRAND-AMOUNT.
+
+       CLOSE-FILES.
+           CLOSE VENTAS-FILE
+           CLOSE PRODUCTS-FILE
+           IF FS-GL-EXTRACT-OK
+               CLOSE GL-EXTRACT-FILE
+           END-IF.

@@ -0,0 +1,76 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Reports the extended value (price * stock) of every
+      *          item on PRODUCTS.DAT, with a grand total.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INVENTORY-VALUATION.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRODUCTS-FILE ASSIGN TO "PRODUCTS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PROD-CODE
+               FILE STATUS IS FS-PRODUCTS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRODUCTS-FILE.
+       COPY PRODUCTS-RECORD.
+
+       WORKING-STORAGE SECTION.
+       01  FS-PRODUCTS          PIC XX.
+           88 FS-OK             VALUE "00".
+           88 FS-END-OF-FILE    VALUE "10".
+
+       01  WS-EXTENDED-VALUE    PIC 9(9)V99.
+       01  WS-GRAND-TOTAL       PIC 9(11)V99 VALUE ZERO.
+       01  WS-EXTENDED-EDIT     PIC Z,ZZZ,ZZZ,ZZ9.99.
+       01  WS-GRAND-TOTAL-EDIT  PIC Z,ZZZ,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM OPEN-FILE.
+           IF FS-OK
+               DISPLAY " "
+               DISPLAY "INVENTORY VALUATION REPORT"
+               DISPLAY "CODE  NAME                  PRICE     "
+                  "STOCK  EXT. VALUE"
+               PERFORM READ-NEXT-PRODUCT
+               PERFORM PRINT-PRODUCT-LINE UNTIL FS-END-OF-FILE
+               PERFORM PRINT-GRAND-TOTAL
+           END-IF.
+           PERFORM CLOSE-FILE.
+           STOP RUN.
+
+       OPEN-FILE.
+           OPEN INPUT PRODUCTS-FILE.
+           IF NOT FS-OK
+               DISPLAY "ERROR OPENING PRODUCTS.DAT: " FS-PRODUCTS
+           END-IF.
+
+       READ-NEXT-PRODUCT.
+           READ PRODUCTS-FILE NEXT RECORD
+               AT END
+                   SET FS-END-OF-FILE TO TRUE
+           END-READ.
+
+       PRINT-PRODUCT-LINE.
+           COMPUTE WS-EXTENDED-VALUE = PROD-PRICE * PROD-STOCK.
+           ADD WS-EXTENDED-VALUE TO WS-GRAND-TOTAL.
+           MOVE WS-EXTENDED-VALUE TO WS-EXTENDED-EDIT.
+           DISPLAY PROD-CODE " " PROD-NAME " " PROD-PRICE " "
+              PROD-STOCK " " WS-EXTENDED-EDIT.
+           PERFORM READ-NEXT-PRODUCT.
+
+       PRINT-GRAND-TOTAL.
+           MOVE WS-GRAND-TOTAL TO WS-GRAND-TOTAL-EDIT.
+           DISPLAY " ".
+           DISPLAY "GRAND TOTAL INVENTORY VALUE: " WS-GRAND-TOTAL-EDIT.
+
+       CLOSE-FILE.
+           CLOSE PRODUCTS-FILE.

@@ -0,0 +1,79 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Scans relativo.dat by relative key and lists every
+      *          registered bin as occupied or empty, with counts.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BIN-OCCUPANCY-REPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RELATIVE-FILE ASSIGN TO 'relativo.dat'
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS SEQUENTIAL
+               RELATIVE KEY IS RECORD-NUM
+               FILE STATUS IS FS-RELATIVE.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD RELATIVE-FILE.
+       01 RELATIVE-RECORD.
+           05 IDNUM      PIC 9(5).
+           05 DA         PIC X(20).
+           05 BIN-STATUS PIC X.
+               88 BIN-OCCUPIED VALUE "O".
+               88 BIN-EMPTY    VALUE "E".
+           05 BIN-QUANTITY PIC 9(5).
+
+       WORKING-STORAGE SECTION.
+       01 RECORD-NUM      PIC 9(5).
+       01 FS-RELATIVE      PIC XX.
+           88 FS-RELATIVE-OK  VALUE "00".
+           88 FS-RELATIVE-EOF VALUE "10".
+
+       01 WS-OCCUPIED-COUNT PIC 9(5) VALUE ZERO.
+       01 WS-EMPTY-COUNT    PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM OPEN-FILE.
+           IF FS-RELATIVE-OK
+               DISPLAY " "
+               DISPLAY "BIN OCCUPANCY REPORT"
+               DISPLAY "BIN    DATA                  STATUS"
+               PERFORM READ-NEXT-BIN
+               PERFORM PRINT-BIN-LINE UNTIL FS-RELATIVE-EOF
+               DISPLAY " "
+               DISPLAY "OCCUPIED BINS: " WS-OCCUPIED-COUNT
+               DISPLAY "EMPTY BINS: " WS-EMPTY-COUNT
+           END-IF.
+           PERFORM CLOSE-FILE.
+           STOP RUN.
+
+       OPEN-FILE.
+           OPEN INPUT RELATIVE-FILE.
+           IF NOT FS-RELATIVE-OK
+               DISPLAY "ERROR OPENING relativo.dat: " FS-RELATIVE
+           END-IF.
+
+       READ-NEXT-BIN.
+           READ RELATIVE-FILE NEXT RECORD
+               AT END
+                   SET FS-RELATIVE-EOF TO TRUE
+           END-READ.
+
+       PRINT-BIN-LINE.
+           IF BIN-OCCUPIED
+               ADD 1 TO WS-OCCUPIED-COUNT
+               DISPLAY RECORD-NUM " " DA " OCCUPIED"
+           ELSE
+               ADD 1 TO WS-EMPTY-COUNT
+               DISPLAY RECORD-NUM " " DA " EMPTY"
+           END-IF.
+           PERFORM READ-NEXT-BIN.
+
+       CLOSE-FILE.
+           CLOSE RELATIVE-FILE.

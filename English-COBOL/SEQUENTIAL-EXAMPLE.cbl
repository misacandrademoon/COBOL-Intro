@@ -5,12 +5,13 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT SEQUENTIAL-FILE ASSIGN TO 'datos.dat'
-               ORGANIZATION IS SEQUENTIAL.
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
            FD SEQUENTIAL-FILE.
-       01  RECORD.
+       01  SEQ-RECORD.
            05 IDNUM     PIC 9(5).
            05 NAME      PIC X(30).
 
@@ -18,24 +19,77 @@
        01   END-OF-DATA       PIC X VALUE 'N'.
         88 NO-MORE-DATA   VALUE 'S'.
 
+       01 WS-FILE-STATUS    PIC XX.
+           88 WS-FS-OK        VALUE "00".
+           88 WS-FS-NOT-FOUND VALUE "35".
+           88 WS-FS-EOF       VALUE "10".
+
        01 CURRENT-ID        PIC 9(5) VALUE 1.
        01 CURRENT-NAME      PIC X(30).
 
+       01 WS-FOUND          PIC X VALUE 'N'.
+           88 WS-NAME-FOUND    VALUE 'Y'.
+
+       01 WS-NAME-COUNT     PIC 9(5) VALUE ZERO.
+       01 WS-NAME-TABLE.
+           05 WS-NAME-ENTRY PIC X(30)
+                             OCCURS 500 TIMES INDEXED BY WS-IDX.
+
            PROCEDURE DIVISION.
             MAIN.
            INITIALIZE END-OF-DATA.
-           OPEN OUTPUT SEQUENTIAL-FILE.
+           PERFORM DETERMINE-NEXT-ID.
+           OPEN EXTEND SEQUENTIAL-FILE.
+           IF WS-FS-NOT-FOUND
+               OPEN OUTPUT SEQUENTIAL-FILE
+           END-IF.
            PERFORM UNTIL NO-MORE-DATA
                DISPLAY "Name: "
                ACCEPT CURRENT-NAME
                IF CURRENT-NAME = "FIN"
                    MOVE 'S' TO END-OF-DATA
                ELSE
-                   MOVE CURRENT-ID TO IDNUM
-                   MOVE CURRENT-NAME TO NAME
-                   WRITE RECORD
-                   ADD 1 TO CURRENT-ID
+                   PERFORM CHECK-DUPLICATE-NAME
+                   IF WS-NAME-FOUND
+                       DISPLAY "Name already on file, not added: "
+                          CURRENT-NAME
+                   ELSE
+                       MOVE CURRENT-ID TO IDNUM
+                       MOVE CURRENT-NAME TO NAME
+                       WRITE SEQ-RECORD
+                       ADD 1 TO CURRENT-ID
+                       ADD 1 TO WS-NAME-COUNT
+                       MOVE CURRENT-NAME
+                          TO WS-NAME-ENTRY (WS-NAME-COUNT)
+                   END-IF
                END-IF
            END-PERFORM.
            CLOSE SEQUENTIAL-FILE.
            STOP RUN.
+
+       DETERMINE-NEXT-ID.
+           OPEN INPUT SEQUENTIAL-FILE.
+           IF WS-FS-OK
+               PERFORM UNTIL WS-FS-EOF
+                   READ SEQUENTIAL-FILE
+                       AT END
+                           SET WS-FS-EOF TO TRUE
+                       NOT AT END
+                           IF IDNUM >= CURRENT-ID
+                               COMPUTE CURRENT-ID = IDNUM + 1
+                           END-IF
+                           ADD 1 TO WS-NAME-COUNT
+                           MOVE NAME TO WS-NAME-ENTRY (WS-NAME-COUNT)
+                   END-READ
+               END-PERFORM
+               CLOSE SEQUENTIAL-FILE
+           END-IF.
+
+       CHECK-DUPLICATE-NAME.
+           MOVE 'N' TO WS-FOUND.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+              UNTIL WS-IDX > WS-NAME-COUNT OR WS-NAME-FOUND
+               IF WS-NAME-ENTRY (WS-IDX) = CURRENT-NAME
+                   MOVE 'Y' TO WS-FOUND
+               END-IF
+           END-PERFORM.

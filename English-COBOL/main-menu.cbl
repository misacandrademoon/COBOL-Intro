@@ -0,0 +1,55 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Top-level menu shell that CALLs the right sub-program
+      *          for product entry, sales entry, or sales reporting,
+      *          checking RETURN-CODE after each step.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAIN-MENU.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-CHOICE             PIC X.
+           88 WS-CHOICE-PRODUCTS VALUE "1".
+           88 WS-CHOICE-SALES    VALUE "2".
+           88 WS-CHOICE-REPORTS  VALUE "3".
+           88 WS-CHOICE-EXIT     VALUE "4".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM UNTIL WS-CHOICE-EXIT
+               DISPLAY " "
+               DISPLAY "MAIN MENU"
+               DISPLAY "1 - PRODUCT ENTRY"
+               DISPLAY "2 - SALES ENTRY"
+               DISPLAY "3 - SALES SUMMARY REPORT"
+               DISPLAY "4 - EXIT"
+               ACCEPT WS-CHOICE
+               EVALUATE TRUE
+                   WHEN WS-CHOICE-PRODUCTS
+                       CALL "PRODUCT-ENTRY"
+                       PERFORM CHECK-RETURN-CODE
+                   WHEN WS-CHOICE-SALES
+                       CALL "CREATE-SELLS"
+                       PERFORM CHECK-RETURN-CODE
+                   WHEN WS-CHOICE-REPORTS
+                       CALL "SALES-SUMMARY"
+                       PERFORM CHECK-RETURN-CODE
+                   WHEN WS-CHOICE-EXIT
+                       CONTINUE
+                   WHEN OTHER
+                       DISPLAY "INVALID OPTION"
+               END-EVALUATE
+           END-PERFORM.
+           STOP RUN.
+
+       CHECK-RETURN-CODE.
+           IF RETURN-CODE NOT = 0
+               DISPLAY "SUB-PROGRAM RETURNED AN ERROR CODE: "
+                  RETURN-CODE
+           END-IF.

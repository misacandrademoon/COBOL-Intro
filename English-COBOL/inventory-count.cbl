@@ -0,0 +1,166 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Takes a physical count per PROD-CODE, compares it to
+      *          the PROD-STOCK on file, prints a variance line, and
+      *          offers to REWRITE PROD-STOCK to the counted value.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INVENTORY-COUNT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRODUCTS-FILE ASSIGN TO "PRODUCTS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PROD-CODE
+               FILE STATUS IS FS-PRODUCTS.
+
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDIT.LOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-AUDIT-LOG.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRODUCTS-FILE.
+       COPY PRODUCTS-RECORD.
+
+       FD  AUDIT-LOG-FILE.
+       COPY AUDIT-RECORD.
+
+       WORKING-STORAGE SECTION.
+       01  FS-PRODUCTS          PIC XX.
+           88 FS-OK             VALUE "00".
+
+       01  FS-AUDIT-LOG         PIC XX.
+           88 FS-AUDIT-OK       VALUE "00".
+           88 FS-AUDIT-NOT-EXIST VALUE "35".
+
+       01  WS-CODE              PIC X(5).
+       01  WS-COUNTED-STOCK     PIC 9(5).
+       01  WS-VARIANCE          PIC S9(5).
+       01  WS-VARIANCE-EDIT     PIC -(5)9.
+       01  WS-CONTINUE          PIC X VALUE "Y".
+           88 WS-YES            VALUE "Y", "y".
+       01  WS-APPLY             PIC X.
+           88 WS-APPLY-YES      VALUE "Y", "y".
+
+       01  WS-MATCH-COUNT       PIC 9(5) VALUE ZERO.
+       01  WS-OVER-COUNT        PIC 9(5) VALUE ZERO.
+       01  WS-SHORT-COUNT       PIC 9(5) VALUE ZERO.
+       01  WS-UPDATED-COUNT     PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM OPEN-FILE.
+           IF FS-OK
+               PERFORM OPEN-AUDIT-LOG
+               DISPLAY " "
+               DISPLAY "PHYSICAL INVENTORY COUNT RECONCILIATION"
+               PERFORM COUNT-ONE-PRODUCT UNTIL NOT WS-YES
+               PERFORM PRINT-SUMMARY
+           END-IF.
+           PERFORM CLOSE-FILE.
+           STOP RUN.
+
+       OPEN-FILE.
+           OPEN I-O PRODUCTS-FILE.
+           IF NOT FS-OK
+               DISPLAY "ERROR OPENING PRODUCTS.DAT: " FS-PRODUCTS
+           END-IF.
+
+       OPEN-AUDIT-LOG.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF FS-AUDIT-NOT-EXIST
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+           IF NOT FS-AUDIT-OK
+               DISPLAY "ERROR OPENING AUDIT.LOG: " FS-AUDIT-LOG
+           END-IF.
+
+       COUNT-ONE-PRODUCT.
+           DISPLAY " ".
+           DISPLAY "PRODUCT CODE (5 characters): " WITH NO ADVANCING.
+           ACCEPT WS-CODE.
+           MOVE WS-CODE TO PROD-CODE.
+           READ PRODUCTS-FILE
+               INVALID KEY
+                   DISPLAY "ERROR: CODE NOT FOUND - " PROD-CODE
+               NOT INVALID KEY
+                   PERFORM GET-COUNTED-STOCK
+                   PERFORM PRINT-VARIANCE-LINE
+                   PERFORM OFFER-CORRECTION
+           END-READ.
+
+           DISPLAY "COUNT ANOTHER PRODUCT? (Y/N): " WITH NO ADVANCING.
+           ACCEPT WS-CONTINUE.
+
+       GET-COUNTED-STOCK.
+           DISPLAY "SYSTEM STOCK: " PROD-STOCK.
+           DISPLAY "COUNTED STOCK (0-99999): " WITH NO ADVANCING.
+           ACCEPT WS-COUNTED-STOCK.
+
+       PRINT-VARIANCE-LINE.
+           COMPUTE WS-VARIANCE = WS-COUNTED-STOCK - PROD-STOCK.
+           MOVE WS-VARIANCE TO WS-VARIANCE-EDIT.
+           EVALUATE TRUE
+               WHEN WS-VARIANCE = 0
+                   ADD 1 TO WS-MATCH-COUNT
+                   DISPLAY PROD-CODE " " PROD-NAME
+                      " MATCH  VARIANCE: " WS-VARIANCE-EDIT
+               WHEN WS-VARIANCE > 0
+                   ADD 1 TO WS-OVER-COUNT
+                   DISPLAY PROD-CODE " " PROD-NAME
+                      " OVER   VARIANCE: " WS-VARIANCE-EDIT
+               WHEN OTHER
+                   ADD 1 TO WS-SHORT-COUNT
+                   DISPLAY PROD-CODE " " PROD-NAME
+                      " SHORT  VARIANCE: " WS-VARIANCE-EDIT
+           END-EVALUATE.
+
+       OFFER-CORRECTION.
+           IF WS-VARIANCE NOT = 0
+               DISPLAY "UPDATE PROD-STOCK TO COUNTED VALUE? (Y/N): "
+                  WITH NO ADVANCING
+               ACCEPT WS-APPLY
+               IF WS-APPLY-YES
+                   MOVE "R" TO AUDIT-ACTION
+                   MOVE PROD-CODE TO AUDIT-CODE
+                   MOVE PROD-NAME TO AUDIT-BEFORE-NAME
+                   MOVE PROD-PRICE TO AUDIT-BEFORE-PRICE
+                   MOVE PROD-STOCK TO AUDIT-BEFORE-STOCK
+                   MOVE WS-COUNTED-STOCK TO PROD-STOCK
+                   REWRITE PRODUCTS-RECORD
+                   IF FS-OK
+                       ADD 1 TO WS-UPDATED-COUNT
+                       DISPLAY "STOCK CORRECTED"
+                       MOVE PROD-NAME TO AUDIT-AFTER-NAME
+                       MOVE PROD-PRICE TO AUDIT-AFTER-PRICE
+                       MOVE PROD-STOCK TO AUDIT-AFTER-STOCK
+                       PERFORM WRITE-AUDIT-RECORD
+                   ELSE
+                       DISPLAY "ERROR UPDATING RECORD: " FS-PRODUCTS
+                   END-IF
+               END-IF
+           END-IF.
+
+       WRITE-AUDIT-RECORD.
+           ACCEPT AUDIT-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-TIME FROM TIME.
+           MOVE "INVENTORY-COUNT" TO AUDIT-PROGRAM.
+           WRITE AUDIT-RECORD.
+
+       PRINT-SUMMARY.
+           DISPLAY " ".
+           DISPLAY "PRODUCTS MATCHING COUNT: " WS-MATCH-COUNT.
+           DISPLAY "PRODUCTS OVER ON HAND: " WS-OVER-COUNT.
+           DISPLAY "PRODUCTS SHORT ON HAND: " WS-SHORT-COUNT.
+           DISPLAY "STOCK LEVELS CORRECTED: " WS-UPDATED-COUNT.
+
+       CLOSE-FILE.
+           CLOSE PRODUCTS-FILE.
+           IF FS-AUDIT-OK
+               CLOSE AUDIT-LOG-FILE
+           END-IF.

@@ -5,7 +5,7 @@
       *
       *******************************************************************
               IDENTIFICATION DIVISION.
-       PROGRAM-ID. CAPTURA-PRODUCTOS.
+       PROGRAM-ID. EXCERCISE1-CAPTURA-PRODUCTOS.
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
@@ -19,11 +19,7 @@
        DATA DIVISION.
        FILE SECTION.
        FD  PRODUCTOS-FILE.
-       01  PRODUCTOS-RECORD.
-           05 PROD-CODIGO       PIC X(5).
-           05 PROD-NOMBRE       PIC X(20).
-           05 PROD-PRECIO       PIC 9(7)V99.
-           05 PROD-STOCK        PIC 9(5).
+       COPY PRODUCTOS-RECORD.
 
        WORKING-STORAGE SECTION.
        01  FS-PRODUCTOS         PIC XX.
@@ -78,6 +74,8 @@
            MOVE WS-NOMBRE TO PROD-NOMBRE.
            MOVE WS-PRECIO TO PROD-PRECIO.
            MOVE WS-STOCK TO PROD-STOCK.
+           MOVE SPACES TO PROD-CATEGORIA PROD-COD-PROVEEDOR PROD-UPC.
+           SET PROD-ACTIVO TO TRUE.
 
            WRITE PRODUCTOS-RECORD
                INVALID KEY
